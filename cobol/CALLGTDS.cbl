@@ -1,185 +1,468 @@
-000100 IDENTIFICATION DIVISION.                                                 
-000200 PROGRAM-ID.    CALLGTDS.                                                 
-000300***********************************************************               
-000400*  TEST BUCKET FOR CALLING GETDSNC SUBROUTINE: A FILE IS  *               
-000510*  READ WHICH CONTAINS A 6-BYTE VOLUME SERIAL NUMBER IN   *               
-000511*  POSITIONS 1-6. THE VOLUME SERIAL MUST BE FOR A TAPE    *               
-000512*  CATALOGED UNDER TMS. THE VOLUME SERIAL IS PASSED TO    *               
-000513*  THE GETDSNC SUBROUTINE, WHICH OBTAINS THE DATASET NAME *               
-000514*  BY INTERFACING WITH TMS. THE DATASET NAME RETURNED IS  *               
-000515*  PRINTED.                                               *               
-000516***********************************************************               
-000520 ENVIRONMENT DIVISION.                                                    
-000600 CONFIGURATION SECTION.                                                   
-000700 INPUT-OUTPUT SECTION.                                                    
-000800 FILE-CONTROL.                                                            
-001000     SELECT INPUT-FILE ASSIGN TO UT-S-INPUT1.                             
-001010     SELECT PRINT-FILE ASSIGN TO UT-S-PRINT1.                             
-001100*                                                                         
-001200 DATA DIVISION.                                                           
-001400 FILE SECTION.                                                            
-001500*                                                                         
-001600 FD  INPUT-FILE                                                           
-001700     RECORD CONTAINS 80 CHARACTERS                                        
-001800     RECORDING MODE IS F                                                  
-001900     BLOCK CONTAINS 0 RECORDS                                             
-002000     LABEL RECORD IS STANDARD                                             
-002100     DATA RECORD IS INPUT-RECORD.                                         
-002200*                                                                         
-002300 01  INPUT-RECORD.                                                        
-002310     05 VOLUME-SERIAL       PIC X(6).                                     
-002320     05 FILLER              PIC X(74).                                    
-002410*                                                                         
-002420 FD  PRINT-FILE                                                           
-002430     RECORD CONTAINS 133 CHARACTERS                                       
-002440     RECORDING MODE IS F                                                  
-002450     BLOCK CONTAINS 0 RECORDS                                             
-002460     LABEL RECORD IS STANDARD                                             
-002470     DATA RECORD IS PRINT-RECORD.                                         
-002480*                                                                         
-002490 01  PRINT-RECORD.                                                        
-002491     05 CARRIAGE-CONTROL    PIC X.                                        
-002492     05 PRINT-LINE.                                                       
-002493         10 VOLUME-SERIAL   PIC X(6).                                     
-002494         10 FILLER          PIC XX.                                       
-002495         10 DATASET-NAME    PIC X(44).                                    
-002496         10 FILLER          PIC X(80).                                    
-002497*                                                                         
-002500 WORKING-STORAGE SECTION.                                                 
-002600*                                                                         
-002610 01  MISCELLANEOUS-DATA-FIELDS.                                           
-002700     05 FILLER                      PIC X(36)  VALUE                      
-002800                      'CALLGTDS WORKING STORAGE BEGINS HERE'.             
-002801     05 TABLE-1-TEST                PIC XX OCCURS 30 TIMES.               
-002802     05 UNTABLE-1-TEST              PIC X(60).                            
-002803     05 TARGET-TEST                 PIC XX.                               
-002810     05 END-OF-INPUT-SWITCH         PIC X VALUE 'N'.                      
-002820        88 END-OF-INPUT-FILE        VALUE 'Y'.                            
-002830     05 COUNT-OF-PAGES              PIC S9(5) COMP-3 VALUE +0.            
-002850     05 COUNT-OF-LINES              PIC S9(3) COMP-3 VALUE +0.            
-002851        88 BOTTOM-OF-PAGE           VALUE +58.                            
-002860     05 CCTL                        PIC 9.                                
-002861     05 WS-DATE.                                                          
-002862        10 WS-YEAR                  PIC XX.                               
-002863        10 WS-MONTH                 PIC XX.                               
-002864        10 WS-DAY                   PIC XX.                               
-002870*                                                                         
-002871 01  HEADING-LINE-1.                                                      
-002872     05 FILLER                      PIC X VALUE SPACES.                   
-002873     05 FILLER                      PIC X(13) VALUE                       
-002874                                    'REPORT DATE: '.                      
-002875     05 HEADING-MONTH               PIC XX.                               
-002876     05 FILLER                      PIC X VALUE '/'.                      
-002877     05 HEADING-DAY                 PIC XX.                               
-002878     05 FILLER                      PIC X VALUE '/'.                      
-002879     05 HEADING-YEAR                PIC XX.                               
-002881     05 FILLER                      PIC X(19) VALUE                       
-002882                                    ', PROGRAM: CALLGTDS'.                
-002883     05 FILLER                      PIC X(22) VALUE SPACES.               
-002885     05 FILLER                      PIC X(37) VALUE                       
-002886                     'DATASET NAME FOR VOLUME SERIAL REPORT'.             
-002887     05 FILLER                      PIC X(22) VALUE SPACES.               
-002889     05 FILLER                      PIC X(6) VALUE 'PAGE: '.              
-002890     05 HEADING-PAGE                PIC Z(5).                             
-002891*                                                                         
-002892 01  HEADING-LINE-2.                                                      
-002893     05 FILLER                      PIC X VALUE SPACES.                   
-002894     05 FILLER                      PIC X(6) VALUE SPACES.                
-002895     05 FILLER                      PIC XX   VALUE SPACES.                
-002896     05 FILLER                      PIC X(44) VALUE SPACES.               
-002897     05 FILLER                      PIC X(50) VALUE SPACES.               
-002898*                                                                         
-002899 01  PARM-FIELD.                                                          
-002900     05 VOLUME-SERIAL               PIC X(6).                             
-002901     05 FILLER                      PIC X.                                
-002902     05 DATASET-NAME                PIC X(44).                            
-002903     05 FILLER                      PIC X.                                
-002904     05 SUCCESS-INDICATOR           PIC XX.                               
-002905        88 CALL-WAS-SUCCESSFUL      VALUE '00'.                           
-002906     05 FILLER                      PIC X(16).                            
-002907*                                                                         
-003000 PROCEDURE DIVISION.                                                      
-003001*                                                                         
-003010 1000-EXECUTIVE.                                                          
-003011     MOVE TABLE-1-TEST (1) TO TARGET-TEST.                                
-003013     MOVE UNTABLE-1-TEST (1:3) TO TARGET-TEST.                            
-003020     PERFORM 2000-INITIALIZATION THRU 2000-EXIT.                          
-003030     PERFORM 3000-MAINLINE THRU 3000-EXIT                                 
-003040         UNTIL END-OF-INPUT-FILE.                                         
-003050     PERFORM 9000-TERMINATION THRU 9000-EXIT.                             
-003060     GOBACK.                                                              
-003061*                                                                         
-003070 2000-INITIALIZATION.                                                     
-003100     OPEN INPUT INPUT-FILE,                                               
-003110          OUTPUT PRINT-FILE.                                              
-003111     ACCEPT WS-DATE FROM DATE.                                            
-003112     MOVE WS-MONTH TO HEADING-MONTH.                                      
-003113     MOVE WS-DAY TO HEADING-DAY.                                          
-003114     MOVE WS-YEAR TO HEADING-YEAR.                                        
-003124     PERFORM 7000-PRINT-HEADING THRU 7000-EXIT.                           
-003125     PERFORM 5000-READ-INPUT-FILE THRU 5000-EXIT.                         
-003130 2000-EXIT. EXIT.                                                         
-003140*                                                                         
-003200 3000-MAINLINE.                                                           
-003210     PERFORM 4000-PROCESS-RECORD THRU 4000-EXIT.                          
-003300     PERFORM 5000-READ-INPUT-FILE THRU 5000-EXIT.                         
-003400 3000-EXIT. EXIT.                                                         
-003500*                                                                         
-003501 4000-PROCESS-RECORD.                                                     
-003503     MOVE VOLUME-SERIAL IN INPUT-RECORD TO                                
-003504          VOLUME-SERIAL IN PARM-FIELD.                                    
-003505     CALL 'GETDSNC' USING PARM-FIELD.                                     
-003506     IF CALL-WAS-SUCCESSFUL                                               
-003507         PERFORM 4100-FORMAT-DATA-LINE THRU 4100-EXIT                     
-003509     ELSE                                                                 
-003510         PERFORM 4700-FORMAT-ERROR-LINE THRU 4700-EXIT.                   
-003511     PERFORM 6000-PRINT-A-LINE THRU 6000-EXIT.                            
-003512 4000-EXIT. EXIT.                                                         
-003513*                                                                         
-003514 4100-FORMAT-DATA-LINE.                                                   
-003515          MOVE DATASET-NAME IN PARM-FIELD TO                              
-003516               DATASET-NAME IN PRINT-RECORD.                              
-003517          MOVE VOLUME-SERIAL IN INPUT-RECORD TO                           
-003518               VOLUME-SERIAL IN PRINT-RECORD.                             
-003519          PERFORM 6000-PRINT-A-LINE THRU 6000-EXIT.                       
-003520 4100-EXIT. EXIT.                                                         
-003521*                                                                         
-003522 4700-FORMAT-ERROR-LINE.                                                  
-003523          MOVE 'UNABLE TO OBTAIN DATASET NAME' TO                         
-003524               DATASET-NAME IN PRINT-RECORD.                              
-003525          MOVE VOLUME-SERIAL IN INPUT-RECORD TO                           
-003526               VOLUME-SERIAL IN PRINT-RECORD.                             
-003527          PERFORM 6000-PRINT-A-LINE THRU 6000-EXIT.                       
-003528 4700-EXIT. EXIT.                                                         
-003529*                                                                         
-003530 5000-READ-INPUT-FILE.                                                    
-003531     READ INPUT-FILE                                                      
-003532         AT END                                                           
-003533             MOVE 'Y' TO END-OF-INPUT-SWITCH.                             
-003541 5000-EXIT. EXIT.                                                         
-003542*                                                                         
-003543 6000-PRINT-A-LINE.                                                       
-003544     WRITE PRINT-RECORD AFTER ADVANCING CCTL LINES.                       
-003545     ADD CCTL TO COUNT-OF-LINES.                                          
-003546     MOVE 1 TO CCTL.                                                      
-003547     MOVE SPACES TO PRINT-RECORD.                                         
-003548     IF BOTTOM-OF-PAGE                                                    
-003549         PERFORM 7000-PRINT-HEADING THRU 7000-EXIT.                       
-003550 6000-EXIT. EXIT.                                                         
-003551*                                                                         
-003552 7000-PRINT-HEADING.                                                      
-003553     MOVE COUNT-OF-PAGES TO HEADING-PAGE.                                 
-003555     MOVE HEADING-LINE-1 TO PRINT-RECORD.                                 
-003556     WRITE PRINT-RECORD AFTER ADVANCING PAGE.                             
-003557     MOVE HEADING-LINE-2 TO PRINT-RECORD.                                 
-003558     MOVE 2 TO CCTL.                                                      
-003559     WRITE PRINT-RECORD AFTER ADVANCING CCTL LINES.                       
-003560     MOVE SPACES TO PRINT-RECORD.                                         
-003561     MOVE 3 TO COUNT-OF-LINES.                                            
-003562     ADD 1 TO COUNT-OF-PAGES.                                             
-003563 7000-EXIT. EXIT.                                                         
-003570*                                                                         
-003600 9000-TERMINATION.                                                        
-003700     CLOSE INPUT-FILE,                                                    
-003800           PRINT-FILE.                                                    
-003900 9000-EXIT. EXIT.                                                         
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    CALLGTDS.
+000120***********************************************************
+000130*  TEST BUCKET FOR CALLING GETDSNC/GETDSND SUBROUTINES: A  *
+000140*  FILE IS READ WHICH CONTAINS A 6-BYTE VOLUME SERIAL      *
+000150*  NUMBER IN POSITIONS 1-6, FOLLOWED BY A 1-BYTE VOLUME    *
+000160*  TYPE IN POSITION 7 ('T' FOR A TAPE VOLUME CATALOGED     *
+000170*  UNDER TMS, 'D' FOR A DASD VOLUME CATALOGED UNDER THE    *
+000180*  DASD CATALOG - BLANK DEFAULTS TO TAPE). TAPE VOLSERS    *
+000190*  ARE PASSED TO GETDSNC, DASD VOLSERS TO GETDSND, EACH OF *
+000200*  WHICH OBTAINS THE DATASET NAME BY INTERFACING WITH ITS  *
+000210*  OWN CATALOG. THE DATASET NAME RETURNED IS PRINTED.      *
+000220***********************************************************
+000230 ENVIRONMENT DIVISION.
+000240 CONFIGURATION SECTION.
+000250 SPECIAL-NAMES.
+000260     CLASS VALID-VOLSER-CHARACTERS IS 'A' THRU 'Z' '0' THRU '9'.
+000270 INPUT-OUTPUT SECTION.
+000280 FILE-CONTROL.
+000290     SELECT INPUT-FILE ASSIGN TO UT-S-INPUT1.
+000300     SELECT PRINT-FILE ASSIGN TO UT-S-PRINT1.
+000310     SELECT INVALID-FILE ASSIGN TO UT-S-INVAL1.
+000320     SELECT OPTIONAL CONTROL-FILE ASSIGN TO UT-S-CTLCARD.
+000330     SELECT EXTRACT-FILE ASSIGN TO UT-S-VSEXT.
+000340*
+000350 DATA DIVISION.
+000360 FILE SECTION.
+000370*
+000380 FD  INPUT-FILE
+000390     RECORD CONTAINS 80 CHARACTERS
+000400     RECORDING MODE IS F
+000410     BLOCK CONTAINS 0 RECORDS
+000420     LABEL RECORD IS STANDARD
+000430     DATA RECORD IS INPUT-RECORD.
+000440*
+000450 01  INPUT-RECORD.
+000460     05 VOLUME-SERIAL       PIC X(6).
+000470     05 VOLUME-TYPE         PIC X.
+000480        88 TAPE-VOLUME      VALUE 'T' ' '.
+000490        88 DASD-VOLUME      VALUE 'D'.
+000500     05 FILLER              PIC X(73).
+000510*
+000520 FD  PRINT-FILE
+000530     RECORD CONTAINS 133 CHARACTERS
+000540     RECORDING MODE IS F
+000550     BLOCK CONTAINS 0 RECORDS
+000560     LABEL RECORD IS STANDARD
+000570     DATA RECORD IS PRINT-RECORD.
+000580*
+000590 01  PRINT-RECORD.
+000600     05 CARRIAGE-CONTROL    PIC X.
+000610     05 PRINT-LINE.
+000620         10 VOLUME-SERIAL   PIC X(6).
+000630         10 FILLER          PIC XX.
+000640         10 DATASET-NAME    PIC X(44).
+000650         10 FILLER          PIC X(80).
+000660*
+000670***************************************************************
+000680*    INVALID-FILE IS A SEPARATE LISTING FOR VOLUME SERIALS     *
+000690*    THAT FAIL THE FORMAT EDIT IN 4000-PROCESS-RECORD (BLANK   *
+000700*    OR CONTAINING CHARACTERS OUTSIDE A-Z/0-9) SO A BAD INPUT  *
+000710*    CARD DOES NOT GET BURIED AMONG GENUINE GETDSNC/GETDSND    *
+000720*    LOOKUP FAILURES ON THE MAIN REPORT.                       *
+000730***************************************************************
+000740 FD  INVALID-FILE
+000750     RECORD CONTAINS 133 CHARACTERS
+000760     RECORDING MODE IS F
+000770     BLOCK CONTAINS 0 RECORDS
+000780     LABEL RECORD IS STANDARD
+000790     DATA RECORD IS INVALID-RECORD.
+000800*
+000810 01  INVALID-RECORD.
+000820     05 INVALID-CARRIAGE-CONTROL PIC X.
+000830     05 INVALID-LINE.
+000840         10 INVALID-VOLUME-SERIAL PIC X(6).
+000850         10 FILLER                PIC XX.
+000860         10 INVALID-MESSAGE       PIC X(44).
+000870         10 FILLER                PIC X(80).
+000880*
+000890***************************************************************
+000900*    CONTROL-FILE CARRIES A SINGLE CONTROL CARD THAT LETS THE    *
+000910*    PAGE-BREAK THRESHOLD BE TUNED FOR A DIFFERENT PRINT FORM    *
+000920*    WITHOUT A RECOMPILE.  A BLANK OR ZERO PAGE SIZE LEAVES THE  *
+000930*    DEFAULT OF 58 LINES PER PAGE IN EFFECT.                     *
+000940***************************************************************
+000950 FD  CONTROL-FILE
+000960     RECORD CONTAINS 80 CHARACTERS
+000970     RECORDING MODE IS F
+000980     BLOCK CONTAINS 0 RECORDS
+000990     LABEL RECORD IS STANDARD
+001000     DATA RECORD IS CONTROL-RECORD.
+001010*
+001020 01  CONTROL-RECORD.
+001030     05 CTL-PAGE-SIZE           PIC 9(3).
+001040     05 CTL-WRITE-EXTRACT       PIC X.
+001050     05 FILLER                  PIC X(76).
+001060*
+001070***************************************************************
+001080*    EXTRACT-FILE IS AN OPTIONAL FLAT VOLUME-SERIAL/DATASET-   *
+001090*    NAME EXTRACT, WRITTEN ONLY WHEN CTL-WRITE-EXTRACT = 'Y'   *
+001100*    ON CONTROL-FILE.  THE RECORD IS LAID OUT THE SAME AS      *
+001110*    SRTSVC99'S OWN SORT-RECORD/INPUT-RECORD (AN 8-BYTE KEY    *
+001120*    FIELD FOLLOWED BY 72 BYTES OF DATA) SO THIS FILE CAN BE   *
+001130*    FED STRAIGHT INTO SRTSVC99 AS INPUT-FILE - SRTSVC99'S     *
+001140*    DEFAULT SINGLE KEY GIVES VOLUME-SERIAL ORDER.  EXT-DATASET*
+001150*    -NAME IS 44 BYTES, LONGER THAN EITHER OF SRTSVC99'S 8-BYTE*
+001160*    CONFIGURABLE KEY FIELDS 2/3, SO AT BEST A 16-BYTE PREFIX  *
+001170*    OF THE DATASET NAME CAN BE REACHED THROUGH A CONTROL CARD-*
+001180*    TRUE FULL-NAME ORDER IS NOT AVAILABLE THROUGH SRTSVC99.   *
+001190***************************************************************
+001200 FD  EXTRACT-FILE
+001210     RECORD CONTAINS 80 CHARACTERS
+001220     RECORDING MODE IS F
+001230     BLOCK CONTAINS 0 RECORDS
+001240     LABEL RECORD IS STANDARD
+001250     DATA RECORD IS EXTRACT-RECORD.
+001260*
+001270 01  EXTRACT-RECORD.
+001280     05 EXT-VOLUME-SERIAL      PIC X(8).
+001290     05 EXT-REST.
+001300        10 EXT-DATASET-NAME    PIC X(44).
+001310        10 FILLER              PIC X(28).
+001320*
+001330 WORKING-STORAGE SECTION.
+001340*
+001350 01  MISCELLANEOUS-DATA-FIELDS.
+001360     05 FILLER                      PIC X(36)  VALUE
+001370                      'CALLGTDS WORKING STORAGE BEGINS HERE'.
+001380     05 TABLE-1-TEST                PIC XX OCCURS 30 TIMES.
+001390     05 UNTABLE-1-TEST              PIC X(60).
+001400     05 TARGET-TEST                 PIC XX.
+001410     05 END-OF-INPUT-SWITCH         PIC X VALUE 'N'.
+001420        88 END-OF-INPUT-FILE        VALUE 'Y'.
+001430     05 WRITE-EXTRACT-SWITCH        PIC X VALUE 'N'.
+001440        88 WRITE-VOLSER-EXTRACT     VALUE 'Y'.
+001450     05 COUNT-OF-PAGES              PIC S9(5) COMP-3 VALUE +0.
+001460     05 COUNT-OF-LINES              PIC S9(3) COMP-3 VALUE +0.
+001470     05 PAGE-SIZE-LIMIT            PIC S9(3) COMP-3 VALUE +58.
+001480     05 CCTL                        PIC 9.
+001490     05 WS-DATE.
+001500        10 WS-YEAR                  PIC XX.
+001510        10 WS-MONTH                 PIC XX.
+001520        10 WS-DAY                   PIC XX.
+001530*
+001540 01  HEADING-LINE-1.
+001550     05 FILLER                      PIC X VALUE SPACES.
+001560     05 FILLER                      PIC X(13) VALUE
+001570                                    'REPORT DATE: '.
+001580     05 HEADING-MONTH               PIC XX.
+001590     05 FILLER                      PIC X VALUE '/'.
+001600     05 HEADING-DAY                 PIC XX.
+001610     05 FILLER                      PIC X VALUE '/'.
+001620     05 HEADING-YEAR                PIC XX.
+001630     05 FILLER                      PIC X(19) VALUE
+001640                                    ', PROGRAM: CALLGTDS'.
+001650     05 FILLER                      PIC X(22) VALUE SPACES.
+001660     05 FILLER                      PIC X(37) VALUE
+001670                     'DATASET NAME FOR VOLUME SERIAL REPORT'.
+001680     05 FILLER                      PIC X(22) VALUE SPACES.
+001690     05 FILLER                      PIC X(6) VALUE 'PAGE: '.
+001700     05 HEADING-PAGE                PIC Z(5).
+001710*
+001720 01  HEADING-LINE-2.
+001730     05 FILLER                      PIC X VALUE SPACES.
+001740     05 FILLER                      PIC X(6) VALUE SPACES.
+001750     05 FILLER                      PIC XX   VALUE SPACES.
+001760     05 FILLER                      PIC X(44) VALUE SPACES.
+001770     05 FILLER                      PIC X(50) VALUE SPACES.
+001780*
+001790 01  PARM-FIELD.
+001800     05 VOLUME-SERIAL               PIC X(6).
+001810     05 FILLER                      PIC X.
+001820     05 DATASET-NAME                PIC X(44).
+001830     05 FILLER                      PIC X.
+001840     05 SUCCESS-INDICATOR           PIC XX.
+001850        88 CALL-WAS-SUCCESSFUL      VALUE '00'.
+001860     05 FILLER                      PIC X(16).
+001870*
+001880***************************************************************
+001890*    RETURN-CODE-TABLE TALLIES GETDSNC'S ACTUAL SUCCESS-        *
+001900*    INDICATOR VALUE EVERY TIME THE CALL COMES BACK OTHER THAN  *
+001910*    '00', SO 9000-TERMINATION CAN PRINT A BREAKDOWN OF HOW     *
+001920*    MANY TIMES EACH REASON CODE WAS SEEN ACROSS THE RUN.       *
+001930***************************************************************
+001940 01  RETURN-CODE-TABLE-COUNT        PIC S9(4) COMP VALUE +0.
+001950 01  RETURN-CODE-TABLE.
+001960     05  RETURN-CODE-TABLE-ENTRY    OCCURS 1 TO 20 TIMES
+001970                                    DEPENDING ON
+001980                                    RETURN-CODE-TABLE-COUNT
+001990                                    INDEXED BY RC-IX.
+002000         10  RC-CODE                PIC XX.
+002010         10  RC-COUNT               PIC S9(7) COMP VALUE +0.
+002020*
+002030 01  RETURN-CODE-STATISTICS-LINE.
+002040     05  FILLER                     PIC X(19) VALUE
+002050                     'RETURN CODE COUNT: '.
+002060     05  RCL-CODE                   PIC XX.
+002070     05  FILLER                     PIC X(5) VALUE SPACES.
+002080     05  RCL-COUNT                  PIC ZZZ,ZZ9.
+002090     05  FILLER                     PIC X(99) VALUE SPACES.
+002100*
+002110 01  INVALID-VOLSER-COUNT           PIC S9(7) COMP VALUE +0.
+002120*
+002130 01  TOTAL-VOLSER-COUNT             PIC S9(7) COMP VALUE +0.
+002140 01  SUCCESSFUL-LOOKUP-COUNT        PIC S9(7) COMP VALUE +0.
+002150 01  FAILED-LOOKUP-COUNT            PIC S9(7) COMP VALUE +0.
+002160*
+002170*    OPSTAT-PARM (COPY OPSTATP) IS THE PARAMETER AREA FOR
+002180*    CALL 'OPSTAT' - THE SHOP'S SHARED OPERATIONS-SUMMARY
+002190*    LOGGER, CALLED AT END OF JOB SO OPSSUM CAN ROLL THIS RUN
+002200*    INTO THE BATCH WINDOW'S CONSOLIDATED SUMMARY REPORT.
+002210 COPY OPSTATP.
+002220*
+002230***************************************************************
+002240*    TRAILER-LINE IS THE GRAND-TOTAL SUMMARY PRINTED BY 8500-    *
+002250*    PRINT-TRAILER AT END OF JOB SO THE REPORT IS USABLE         *
+002260*    STANDALONE WITHOUT COUNTING DETAIL LINES BY HAND.           *
+002270***************************************************************
+002280 01  TRAILER-LINE.
+002290     05  FILLER                     PIC X(15) VALUE
+002300                     'TOTAL VOLSERS: '.
+002310     05  TRL-TOTAL-COUNT            PIC ZZZ,ZZ9.
+002320     05  FILLER                     PIC X(3) VALUE SPACES.
+002330     05  FILLER                     PIC X(12) VALUE
+002340                     'SUCCESSFUL: '.
+002350     05  TRL-SUCCESS-COUNT          PIC ZZZ,ZZ9.
+002360     05  FILLER                     PIC X(3) VALUE SPACES.
+002370     05  FILLER                     PIC X(8) VALUE
+002380                     'FAILED: '.
+002390     05  TRL-FAILED-COUNT           PIC ZZZ,ZZ9.
+002400     05  FILLER                     PIC X(3) VALUE SPACES.
+002410     05  FILLER                     PIC X(9) VALUE
+002420                     'INVALID: '.
+002430     05  TRL-INVALID-COUNT          PIC ZZZ,ZZ9.
+002440     05  FILLER                     PIC X(51) VALUE SPACES.
+002450*
+002460 PROCEDURE DIVISION.
+002470*
+002480 1000-EXECUTIVE.
+002490     MOVE TABLE-1-TEST (1) TO TARGET-TEST.
+002500     MOVE UNTABLE-1-TEST (1:3) TO TARGET-TEST.
+002510     PERFORM 2000-INITIALIZATION THRU 2000-EXIT.
+002520     PERFORM 3000-MAINLINE THRU 3000-EXIT
+002530         UNTIL END-OF-INPUT-FILE.
+002540     PERFORM 9000-TERMINATION THRU 9000-EXIT.
+002550     GOBACK.
+002560*
+002570 2000-INITIALIZATION.
+002580     OPEN INPUT INPUT-FILE,
+002590          OUTPUT PRINT-FILE,
+002600                 INVALID-FILE.
+002610     PERFORM 2010-READ-CONTROL-CARD THRU 2010-EXIT.
+002620     IF WRITE-VOLSER-EXTRACT
+002630         OPEN OUTPUT EXTRACT-FILE.
+002640     ACCEPT WS-DATE FROM DATE.
+002650     MOVE WS-MONTH TO HEADING-MONTH.
+002660     MOVE WS-DAY TO HEADING-DAY.
+002670     MOVE WS-YEAR TO HEADING-YEAR.
+002680     PERFORM 7000-PRINT-HEADING THRU 7000-EXIT.
+002690     PERFORM 5000-READ-INPUT-FILE THRU 5000-EXIT.
+002700 2000-EXIT. EXIT.
+002710*
+002720***************************************************************
+002730*    2010-READ-CONTROL-CARD PULLS THE PAGE-SIZE OVERRIDE OFF    *
+002740*    CONTROL-FILE.  A BLANK OR ZERO CARD LEAVES THE BUILT-IN     *
+002750*    58-LINE DEFAULT IN PLACE.                                   *
+002760***************************************************************
+002770 2010-READ-CONTROL-CARD.
+002780     OPEN INPUT CONTROL-FILE.
+002790     READ CONTROL-FILE
+002800         AT END
+002810             MOVE ZERO TO CTL-PAGE-SIZE
+002820             MOVE 'N' TO CTL-WRITE-EXTRACT.
+002830     IF CTL-PAGE-SIZE > ZERO
+002840         MOVE CTL-PAGE-SIZE TO PAGE-SIZE-LIMIT.
+002850     MOVE CTL-WRITE-EXTRACT TO WRITE-EXTRACT-SWITCH.
+002860     CLOSE CONTROL-FILE.
+002870 2010-EXIT. EXIT.
+002880*
+002890 3000-MAINLINE.
+002900     PERFORM 4000-PROCESS-RECORD THRU 4000-EXIT.
+002910     PERFORM 5000-READ-INPUT-FILE THRU 5000-EXIT.
+002920 3000-EXIT. EXIT.
+002930*
+002940 4000-PROCESS-RECORD.
+002950     IF VOLUME-SERIAL IN INPUT-RECORD = SPACES
+002960         OR VOLUME-SERIAL IN INPUT-RECORD IS NOT
+002970             VALID-VOLSER-CHARACTERS
+002980         PERFORM 4800-FORMAT-INVALID-LINE THRU 4800-EXIT
+002990     ELSE
+003000         MOVE VOLUME-SERIAL IN INPUT-RECORD TO
+003010             VOLUME-SERIAL IN PARM-FIELD
+003020         IF DASD-VOLUME
+003030             CALL 'GETDSND' USING PARM-FIELD
+003040         ELSE
+003050             CALL 'GETDSNC' USING PARM-FIELD
+003060         END-IF
+003070         IF CALL-WAS-SUCCESSFUL
+003080             PERFORM 4100-FORMAT-DATA-LINE THRU 4100-EXIT
+003090         ELSE
+003100             PERFORM 4700-FORMAT-ERROR-LINE THRU 4700-EXIT
+003110         END-IF
+003120         PERFORM 6000-PRINT-A-LINE THRU 6000-EXIT
+003130     END-IF.
+003140 4000-EXIT. EXIT.
+003150*
+003160 4100-FORMAT-DATA-LINE.
+003170          ADD 1 TO SUCCESSFUL-LOOKUP-COUNT.
+003180          MOVE DATASET-NAME IN PARM-FIELD TO
+003190               DATASET-NAME IN PRINT-RECORD.
+003200          MOVE VOLUME-SERIAL IN INPUT-RECORD TO
+003210               VOLUME-SERIAL IN PRINT-RECORD.
+003220          IF WRITE-VOLSER-EXTRACT
+003230              PERFORM 4150-WRITE-EXTRACT-RECORD THRU 4150-EXIT.
+003240          PERFORM 6000-PRINT-A-LINE THRU 6000-EXIT.
+003250 4100-EXIT. EXIT.
+003260*
+003270***************************************************************
+003280*    4150-WRITE-EXTRACT-RECORD WRITES ONE VOLUME-SERIAL/       *
+003290*    DATASET-NAME PAIR TO EXTRACT-FILE FOR EVERY SUCCESSFUL     *
+003300*    GETDSNC/GETDSND LOOKUP, ONLY WHEN CTL-WRITE-EXTRACT ON     *
+003310*    CONTROL-FILE REQUESTED IT.                                 *
+003320***************************************************************
+003330 4150-WRITE-EXTRACT-RECORD.
+003340     MOVE SPACES TO EXTRACT-RECORD.
+003350     MOVE VOLUME-SERIAL IN INPUT-RECORD TO EXT-VOLUME-SERIAL.
+003360     MOVE DATASET-NAME IN PARM-FIELD TO EXT-DATASET-NAME.
+003370     WRITE EXTRACT-RECORD.
+003380 4150-EXIT. EXIT.
+003390*
+003400 4700-FORMAT-ERROR-LINE.
+003410         ADD 1 TO FAILED-LOOKUP-COUNT.
+003420         MOVE 'UNABLE TO OBTAIN DATASET NAME - RC=' TO
+003430              DATASET-NAME IN PRINT-RECORD.
+003440         MOVE SUCCESS-INDICATOR IN PARM-FIELD TO
+003450              DATASET-NAME IN PRINT-RECORD (36:2).
+003460         MOVE VOLUME-SERIAL IN INPUT-RECORD TO
+003470              VOLUME-SERIAL IN PRINT-RECORD.
+003480         PERFORM 4710-TALLY-RETURN-CODE THRU 4710-EXIT.
+003490         PERFORM 6000-PRINT-A-LINE THRU 6000-EXIT.
+003500 4700-EXIT. EXIT.
+003510*
+003520***************************************************************
+003530*    4800-FORMAT-INVALID-LINE HANDLES A VOLUME SERIAL THAT      *
+003540*    FAILED THE FORMAT EDIT IN 4000-PROCESS-RECORD - IT NEVER   *
+003550*    GOES NEAR GETDSNC/GETDSND, IT JUST GOES STRAIGHT ONTO      *
+003560*    INVALID-FILE SO OPERATIONS CAN CORRECT THE INPUT CARD.     *
+003570***************************************************************
+003580 4800-FORMAT-INVALID-LINE.
+003590     ADD 1 TO INVALID-VOLSER-COUNT.
+003600     MOVE VOLUME-SERIAL IN INPUT-RECORD TO
+003610         INVALID-VOLUME-SERIAL.
+003620     MOVE 'INVALID FORMAT - VOLUME SERIAL IS BLANK OR CONTAINS' TO
+003630         INVALID-MESSAGE.
+003640     MOVE SPACE TO INVALID-CARRIAGE-CONTROL.
+003650     WRITE INVALID-RECORD AFTER ADVANCING 1 LINES.
+003660 4800-EXIT. EXIT.
+003670*
+003680***************************************************************
+003690*    4710-TALLY-RETURN-CODE KEEPS A RUNNING COUNT PER DISTINCT  *
+003700*    GETDSNC RETURN CODE IN RETURN-CODE-TABLE SO 9000-          *
+003710*    TERMINATION CAN PRINT THE BREAKDOWN AT END OF JOB.         *
+003720***************************************************************
+003730 4710-TALLY-RETURN-CODE.
+003740     SET RC-IX TO 1.
+003750     SEARCH RETURN-CODE-TABLE-ENTRY
+003760         AT END
+003770             IF RETURN-CODE-TABLE-COUNT LESS THAN 20
+003780                 ADD 1 TO RETURN-CODE-TABLE-COUNT
+003790                 SET RC-IX TO RETURN-CODE-TABLE-COUNT
+003800                 MOVE SUCCESS-INDICATOR IN PARM-FIELD TO
+003810                     RC-CODE (RC-IX)
+003820                 MOVE 1 TO RC-COUNT (RC-IX)
+003830             END-IF
+003840         WHEN RC-CODE (RC-IX) = SUCCESS-INDICATOR IN PARM-FIELD
+003850             ADD 1 TO RC-COUNT (RC-IX)
+003860     END-SEARCH.
+003870 4710-EXIT. EXIT.
+003880*
+003890 5000-READ-INPUT-FILE.
+003900     READ INPUT-FILE
+003910         AT END
+003920             MOVE 'Y' TO END-OF-INPUT-SWITCH.
+003930     IF NOT END-OF-INPUT-FILE
+003940         ADD 1 TO TOTAL-VOLSER-COUNT.
+003950 5000-EXIT. EXIT.
+003960*
+003970 6000-PRINT-A-LINE.
+003980     WRITE PRINT-RECORD AFTER ADVANCING CCTL LINES.
+003990     ADD CCTL TO COUNT-OF-LINES.
+004000     MOVE 1 TO CCTL.
+004010     MOVE SPACES TO PRINT-RECORD.
+004020     IF COUNT-OF-LINES >= PAGE-SIZE-LIMIT
+004030         PERFORM 7000-PRINT-HEADING THRU 7000-EXIT.
+004040 6000-EXIT. EXIT.
+004050*
+004060 7000-PRINT-HEADING.
+004070     MOVE COUNT-OF-PAGES TO HEADING-PAGE.
+004080     MOVE HEADING-LINE-1 TO PRINT-RECORD.
+004090     WRITE PRINT-RECORD AFTER ADVANCING PAGE.
+004100     MOVE HEADING-LINE-2 TO PRINT-RECORD.
+004110     MOVE 2 TO CCTL.
+004120     WRITE PRINT-RECORD AFTER ADVANCING CCTL LINES.
+004130     MOVE SPACES TO PRINT-RECORD.
+004140     MOVE 3 TO COUNT-OF-LINES.
+004150     ADD 1 TO COUNT-OF-PAGES.
+004160 7000-EXIT. EXIT.
+004170*
+004180***************************************************************
+004190*    8000-PRINT-RETURN-CODE-BREAKDOWN LISTS HOW MANY TIMES EACH  *
+004200*    DISTINCT GETDSNC RETURN CODE WAS SEEN THIS RUN, SO A        *
+004210*    GENUINELY UNCATALOGED TAPE CAN BE TOLD APART FROM A TMS     *
+004220*    OUTAGE ACROSS A BATCH OF VOLSERS.                           *
+004230***************************************************************
+004240 8000-PRINT-RETURN-CODE-BREAKDOWN.
+004250     IF RETURN-CODE-TABLE-COUNT EQUAL ZERO
+004260         GO TO 8000-EXIT.
+004270     PERFORM 8010-PRINT-ONE-RETURN-CODE THRU 8010-EXIT
+004280         VARYING RC-IX FROM 1 BY 1
+004290             UNTIL RC-IX GREATER THAN RETURN-CODE-TABLE-COUNT.
+004300 8000-EXIT. EXIT.
+004310*
+004320 8010-PRINT-ONE-RETURN-CODE.
+004330     MOVE RC-CODE (RC-IX) TO RCL-CODE.
+004340     MOVE RC-COUNT (RC-IX) TO RCL-COUNT.
+004350     MOVE RETURN-CODE-STATISTICS-LINE TO PRINT-LINE.
+004360     MOVE 1 TO CCTL.
+004370     PERFORM 6000-PRINT-A-LINE THRU 6000-EXIT.
+004380 8010-EXIT. EXIT.
+004390*
+004400***************************************************************
+004410*    8500-PRINT-TRAILER PRINTS THE GRAND-TOTAL SUMMARY LINE SO   *
+004420*    THE REPORT CAN BE CONFIRMED COMPLETE WITHOUT COUNTING       *
+004430*    DETAIL LINES BY HAND.                                       *
+004440***************************************************************
+004450 8500-PRINT-TRAILER.
+004460     MOVE TOTAL-VOLSER-COUNT TO TRL-TOTAL-COUNT.
+004470     MOVE SUCCESSFUL-LOOKUP-COUNT TO TRL-SUCCESS-COUNT.
+004480     MOVE FAILED-LOOKUP-COUNT TO TRL-FAILED-COUNT.
+004490     MOVE INVALID-VOLSER-COUNT TO TRL-INVALID-COUNT.
+004500     MOVE TRAILER-LINE TO PRINT-LINE.
+004510     MOVE 2 TO CCTL.
+004520     PERFORM 6000-PRINT-A-LINE THRU 6000-EXIT.
+004530 8500-EXIT. EXIT.
+004540*
+004550 9000-TERMINATION.
+004560     PERFORM 8000-PRINT-RETURN-CODE-BREAKDOWN THRU 8000-EXIT.
+004570     PERFORM 8500-PRINT-TRAILER THRU 8500-EXIT.
+004580     PERFORM 8600-LOG-OPERATIONS-SUMMARY THRU 8600-EXIT.
+004590     CLOSE INPUT-FILE,
+004600           PRINT-FILE,
+004610           INVALID-FILE.
+004620     IF WRITE-VOLSER-EXTRACT
+004630         CLOSE EXTRACT-FILE.
+004640 9000-EXIT. EXIT.
+004650*
+004660***************************************************************
+004670*    8600-LOG-OPERATIONS-SUMMARY APPENDS ONE RECORD TO THE     *
+004680*    SHOP-WIDE OPERATIONS-STATISTICS FILE (CALL 'OPSTAT') SO   *
+004690*    OPSSUM CAN ROLL THIS RUN INTO THE BATCH WINDOW'S SUMMARY. *
+004700***************************************************************
+004710 8600-LOG-OPERATIONS-SUMMARY.
+004720     MOVE 'CALLGTDS' TO OST-PROGRAM-ID.
+004730     MOVE TOTAL-VOLSER-COUNT TO OST-RECORDS-PROCESSED.
+004740     MOVE FAILED-LOOKUP-COUNT TO OST-ERROR-COUNT.
+004750     MOVE INVALID-VOLSER-COUNT TO OST-EXCEPTION-COUNT.
+004760     CALL 'OPSTAT' USING OPSTAT-PARM.
+004770 8600-EXIT. EXIT.
