@@ -1,61 +1,103 @@
-000100 IDENTIFICATION DIVISION.                                                 
-000200 PROGRAM-ID.    WRTQSAM.                                                  
-000300 AUTHOR. R THORNTON                                                       
-000310****************************************************************          
-000400*REMARKS. TEST BUCKET FOR WRITING A SEQUENTIAL FILE. PROGRAMS  *          
-000401*         COMPILED WITH THE DEFAULT COMPILER OPTION NOCMPR2    *          
-000402*         AND EXECUTED WITH THE DEFAULT RUNTIME OPTION         *          
-000404*         CBLQDA(ON) WILL DYNAMICALLY ALLOCATE AN OUTPUT FILE  *          
-000405*         TO A TEMPORARY DATASET AND DISCARD IT AT END OF JOB  *          
-000406*         IF THE DD STATEMENT FOR THE FILE IS MISSING OR THE   *          
-000410*         DDNAME IS MISSPELLED.                                *          
-000420*         PURPOSE OF THIS PROGRAM IS TO INVESTIGATE THE EFFECTS*          
-000430*         OF COMPILING WITH CMPR2 AND/OR EXECUTING WITH THE    *          
-000440*         CBLQDA(OFF) RUNTIME OPTION.                          *          
-000450****************************************************************          
-000500 ENVIRONMENT DIVISION.                                                    
-000600 CONFIGURATION SECTION.                                                   
-000700 INPUT-OUTPUT SECTION.                                                    
-000800 FILE-CONTROL.                                                            
-000900*                                                                         
-001000     SELECT OUTPUT-FILE ASSIGN TO UT-S-OUTPUT1.                           
-001100*                                                                         
-001200 DATA DIVISION.                                                           
-001300*                                                                         
-001400 FILE SECTION.                                                            
-001500*                                                                         
-001600 FD  OUTPUT-FILE                                                          
-001800     RECORDING MODE IS F                                                  
-001900     BLOCK CONTAINS 0 RECORDS                                             
-001910     RECORD CONTAINS 80 CHARACTERS                                        
-002000     LABEL RECORD IS STANDARD                                             
-002100     DATA RECORD IS OUTPUT-RECORD.                                        
-002200*                                                                         
-002300 01  OUTPUT-RECORD           PIC X(80).                                   
-002400*                                                                         
-002500 WORKING-STORAGE SECTION.                                                 
-002600                                                                          
-002700 77  FILLER PIC X(36)  VALUE                                              
-002800     'WRTQSAM WORKING STORAGE BEGINS HERE'.                               
-002810 01  RECORD1                 PIC X(80) VALUE                              
-002900     'THIS IS RECORD 1'.                                                  
-002910 01  RECORD2                 PIC X(80) VALUE                              
-002920     'THIS IS RECORD 2'.                                                  
-002930 01  RECORD3                 PIC X(80) VALUE                              
-002940     'THIS IS RECORD 3'.                                                  
-002950 01  RECORD4                 PIC X(80) VALUE                              
-002960     'THIS IS RECORD 4'.                                                  
-002970 01  RECORD5                 PIC X(80) VALUE                              
-002980     'THIS IS RECORD 5'.                                                  
-002990 01  RECORD6                 PIC X(80) VALUE                              
-002991     'THIS IS RECORD 6'.                                                  
-003000 PROCEDURE DIVISION.                                                      
-003100     OPEN OUTPUT OUTPUT-FILE.                                             
-003300     WRITE OUTPUT-RECORD FROM RECORD1.                                    
-003310     WRITE OUTPUT-RECORD FROM RECORD2.                                    
-003320     WRITE OUTPUT-RECORD FROM RECORD3.                                    
-003330     WRITE OUTPUT-RECORD FROM RECORD4.                                    
-003340     WRITE OUTPUT-RECORD FROM RECORD5.                                    
-003350     WRITE OUTPUT-RECORD FROM RECORD6.                                    
-003360     CLOSE OUTPUT-FILE.                                                   
-003700     GOBACK.                                                              
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    WRTQSAM.
+000120 AUTHOR. R THORNTON
+000130****************************************************************
+000140*REMARKS. TEST BUCKET FOR WRITING A SEQUENTIAL FILE. PROGRAMS  *
+000150*         COMPILED WITH THE DEFAULT COMPILER OPTION NOCMPR2    *
+000160*         AND EXECUTED WITH THE DEFAULT RUNTIME OPTION         *
+000170*         CBLQDA(ON) WILL DYNAMICALLY ALLOCATE AN OUTPUT FILE  *
+000180*         TO A TEMPORARY DATASET AND DISCARD IT AT END OF JOB  *
+000190*         IF THE DD STATEMENT FOR THE FILE IS MISSING OR THE   *
+000200*         DDNAME IS MISSPELLED.                                *
+000210*         PURPOSE OF THIS PROGRAM IS TO INVESTIGATE THE EFFECTS*
+000220*         OF COMPILING WITH CMPR2 AND/OR EXECUTING WITH THE    *
+000230*         CBLQDA(OFF) RUNTIME OPTION.                          *
+000240*         RECORD CONTENT AND COUNT ARE DRIVEN BY CONTROL-FILE, *
+000250*         ONE OUTPUT RECORD PER CONTROL CARD READ, SO THIS     *
+000260*         PROGRAM CAN POPULATE ANY TEST FILE WITHOUT A CODE    *
+000270*         CHANGE.  AFTER CLOSE, OUTPUT-FILE IS REOPENED FOR    *
+000280*         INPUT AND REREAD TO VERIFY THE RECORD COUNT CAME     *
+000290*         BACK, SO A CBLQDA(ON) FALLBACK TO A DISCARDED        *
+000300*         TEMPORARY DATASET IS CAUGHT HERE INSTEAD OF LATER.   *
+000310****************************************************************
+000320 ENVIRONMENT DIVISION.
+000330 CONFIGURATION SECTION.
+000340 INPUT-OUTPUT SECTION.
+000350 FILE-CONTROL.
+000360*
+000370     SELECT OUTPUT-FILE ASSIGN TO UT-S-OUTPUT1.
+000380     SELECT OPTIONAL CONTROL-FILE ASSIGN TO UT-S-CTLCARD.
+000390*
+000400 DATA DIVISION.
+000410*
+000420 FILE SECTION.
+000430*
+000440 FD  OUTPUT-FILE
+000450     RECORDING MODE IS F
+000460     BLOCK CONTAINS 0 RECORDS
+000470     RECORD CONTAINS 80 CHARACTERS
+000480     LABEL RECORD IS STANDARD
+000490     DATA RECORD IS OUTPUT-RECORD.
+000500*
+000510 01  OUTPUT-RECORD           PIC X(80).
+000520*
+000530 FD  CONTROL-FILE
+000540     RECORDING MODE IS F
+000550     BLOCK CONTAINS 0 RECORDS
+000560     RECORD CONTAINS 80 CHARACTERS
+000570     LABEL RECORD IS STANDARD
+000580     DATA RECORD IS CONTROL-RECORD.
+000590*
+000600 01  CONTROL-RECORD          PIC X(80).
+000610*
+000620 WORKING-STORAGE SECTION.
+000630
+000640 77  FILLER PIC X(36)  VALUE
+000650     'WRTQSAM WORKING STORAGE BEGINS HERE'.
+000660*
+000670 01  SWITCHES.
+000680     05  CONTROL-EOF-SWITCH      PIC X     VALUE 'N'.
+000690         88  CONTROL-EOF                   VALUE 'Y'.
+000700     05  REREAD-EOF-SWITCH       PIC X     VALUE 'N'.
+000710         88  REREAD-EOF                    VALUE 'Y'.
+000720     05  WS-ABEND-CODE           PIC S9(8) COMP VALUE 777.
+000730*
+000740 01  WRITE-STATISTICS.
+000750     05  RECORD-COUNT            PIC S9(7) COMP-3 VALUE +0.
+000760     05  REREAD-RECORD-COUNT     PIC S9(7) COMP-3 VALUE +0.
+000770 PROCEDURE DIVISION.
+000780     OPEN INPUT CONTROL-FILE.
+000790     OPEN OUTPUT OUTPUT-FILE.
+000800     PERFORM 1000-WRITE-ONE-RECORD UNTIL CONTROL-EOF.
+000810     CLOSE CONTROL-FILE.
+000820     CLOSE OUTPUT-FILE.
+000830     PERFORM 2000-VERIFY-OUTPUT-FILE THRU 2000-EXIT.
+000840     GOBACK.
+000850*
+000860 1000-WRITE-ONE-RECORD.
+000870     READ CONTROL-FILE INTO OUTPUT-RECORD
+000880         AT END
+000890             SET CONTROL-EOF TO TRUE.
+000900     IF NOT CONTROL-EOF
+000910         WRITE OUTPUT-RECORD
+000920         ADD 1 TO RECORD-COUNT.
+000930*
+000940 2000-VERIFY-OUTPUT-FILE.
+000950     OPEN INPUT OUTPUT-FILE.
+000960     PERFORM 2100-REREAD-ONE-RECORD UNTIL REREAD-EOF.
+000970     CLOSE OUTPUT-FILE.
+000980     IF REREAD-RECORD-COUNT NOT = RECORD-COUNT
+000990         DISPLAY 'WRTQSAM OUTPUT VERIFICATION FAILED'
+001000         DISPLAY '  RECORDS WRITTEN: ' RECORD-COUNT
+001010         DISPLAY '  RECORDS REREAD:  ' REREAD-RECORD-COUNT
+001020         DISPLAY '  OUTPUT-FILE MAY HAVE BEEN DYNAMICALLY'
+001030         DISPLAY '  ALLOCATED TO A DISCARDED TEMPORARY DATASET'
+001040         CALL 'CANCEL' USING WS-ABEND-CODE.
+001050 2000-EXIT. EXIT.
+001060*
+001070 2100-REREAD-ONE-RECORD.
+001080     READ OUTPUT-FILE
+001090         AT END
+001100             SET REREAD-EOF TO TRUE.
+001110     IF NOT REREAD-EOF
+001120         ADD 1 TO REREAD-RECORD-COUNT.
