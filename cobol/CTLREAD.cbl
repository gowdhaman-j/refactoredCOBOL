@@ -0,0 +1,66 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    CTLREAD.
+000120 AUTHOR.        R THORNTON
+000130*****************************************************************
+000140* COMMON CONTROL-CARD READER FOR THE SHOP'S COBOL BATCH         *
+000150* UTILITIES.  CALLING PROGRAMS COPY CTLCARD0, MOVE THEIR OWN    *
+000160* PROGRAM-ID AND A PARAMETER KEYWORD INTO CTLCARD-PARM, AND     *
+000170* CALL 'CTLREAD' USING CTLCARD-PARM.  THE CONTROL-CARD FILE IS  *
+000180* A SHOP-WIDE KEYWORD/VALUE CARD DECK - ONE CARD PER OVERRIDE - *
+000190* SO AN OPERATOR CAN TUNE A RUN-SPECIFIC VALUE WITHOUT A        *
+000200* RECOMPILE.  EVERY CALL RESCANS THE DECK FROM THE TOP, SO THE  *
+000210* SUBROUTINE KEEPS NO STATE BETWEEN CALLS.  A KEYWORD NOT       *
+000220* PRESENT ON THE CARD FILE COMES BACK CTC-PARM-NOT-FOUND SO THE *
+000230* CALLER CAN APPLY ITS OWN BUILT-IN DEFAULT.                    *
+000240*****************************************************************
+000250 ENVIRONMENT DIVISION.
+000260 CONFIGURATION SECTION.
+000270 INPUT-OUTPUT SECTION.
+000280 FILE-CONTROL.
+000290     SELECT OPTIONAL CONTROL-CARD-FILE ASSIGN TO UT-S-OPSCARD.
+000300 DATA DIVISION.
+000310 FILE SECTION.
+000320*
+000330 FD  CONTROL-CARD-FILE
+000340     RECORDING MODE IS F
+000350     BLOCK CONTAINS 0 RECORDS
+000360     RECORD CONTAINS 80 CHARACTERS
+000370     LABEL RECORDS ARE OMITTED
+000380     DATA RECORD IS CONTROL-CARD-RECORD.
+000390*
+000400 01  CONTROL-CARD-RECORD.
+000410     05  CARD-PROGRAM-ID          PIC X(8).
+000420     05  CARD-PARM-NAME           PIC X(15).
+000430     05  CARD-PARM-VALUE          PIC X(30).
+000440     05  FILLER                   PIC X(27).
+000450*
+000460 WORKING-STORAGE SECTION.
+000470 77  FILLER PIC X(36)  VALUE
+000480     'CTLREAD WORKING STORAGE BEGINS HERE'.
+000490*
+000500 01  CARD-FILE-SWITCH             PIC X VALUE 'N'.
+000510     88  CARD-FILE-EOF                VALUE 'Y'.
+000520*
+000530 LINKAGE SECTION.
+000540 COPY CTLCARD0.
+000550*
+000560 PROCEDURE DIVISION USING CTLCARD-PARM.
+000570 0000-MAINLINE.
+000580     SET CTC-PARM-NOT-FOUND TO TRUE.
+000590     MOVE SPACES TO CTC-PARM-VALUE.
+000600     MOVE 'N' TO CARD-FILE-SWITCH.
+000610     OPEN INPUT CONTROL-CARD-FILE.
+000620     PERFORM 1000-SCAN-ONE-CARD
+000630         UNTIL CARD-FILE-EOF OR CTC-PARM-FOUND.
+000640     CLOSE CONTROL-CARD-FILE.
+000650     GOBACK.
+000660*
+000670 1000-SCAN-ONE-CARD.
+000680     READ CONTROL-CARD-FILE
+000690         AT END
+000700             SET CARD-FILE-EOF TO TRUE.
+000710     IF NOT CARD-FILE-EOF
+000720         AND CARD-PROGRAM-ID = CTC-PROGRAM-ID
+000730         AND CARD-PARM-NAME = CTC-PARM-NAME
+000740             MOVE CARD-PARM-VALUE TO CTC-PARM-VALUE
+000750             SET CTC-PARM-FOUND TO TRUE.
