@@ -12,48 +12,158 @@
        CONFIGURATION SECTION.                                                   
        INPUT-OUTPUT SECTION.                                                    
        FILE-CONTROL.                                                            
-           SELECT DATE-FILE ASSIGN TO DATE2.                                    
-           SELECT PRINT-FILE ASSIGN TO PRINT1.                                  
-       DATA DIVISION.                                                           
-       FILE SECTION.                                                            
-       FD  DATE-FILE                                                            
-           RECORDING MODE IS F                                                  
-           LABEL RECORDS ARE STANDARD.                                          
+           SELECT DATE-FILE ASSIGN TO DATE2.
+           SELECT PRINT-FILE ASSIGN TO PRINT1.
+           SELECT OPTIONAL CONTROL-FILE ASSIGN TO CTLCARD.
+           SELECT EXCEPTION-FILE ASSIGN TO EXCEPT1.
+           SELECT FORMAT-CODE-FILE ASSIGN TO FMTCODES.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DATE-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
        01  DATE-RECORD             PIC X(80).                                 10
-       FD  PRINT-FILE                                                           
-           RECORDING MODE IS F                                                  
-           BLOCK CONTAINS 0 RECORDS                                             
-           LABEL RECORDS ARE STANDARD.                                          
+       FD  PRINT-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORDS ARE STANDARD.
        01  PRINT-RECORD.                                                      10
-           05  PRINT-FLAG          PIC XXX.                                     
-           05  FILLER              PIC X.                                       
-           05  PRINT-DATE          PIC X(8).                                    
-           05  FILLER              PIC X.                                       
-           05  PRINT-REQUEST       PIC X.                                       
-           05  FILLER              PIC X.                                       
-           05  PRINT-GETDATE       PIC X(18).                                   
-           05  FILLER              PIC X.                                       
-           05  PRINT-GETDATE2      PIC X(18).                                   
-           05  FILLER              PIC X(28).                                   
-       WORKING-STORAGE SECTION.                                                 
+           05  PRINT-FLAG          PIC XXX.
+           05  FILLER              PIC X.
+           05  PRINT-DATE          PIC X(10).
+           05  FILLER              PIC X.
+           05  PRINT-REQUEST       PIC X.
+           05  FILLER              PIC X.
+           05  PRINT-GETDATE       PIC X(18).
+           05  FILLER              PIC X.
+           05  PRINT-GETDATE2      PIC X(18).
+           05  FILLER              PIC X(26).
+           05  FILLER              PIC X(53).
+      *THE CONTROL-FILE CARD DRIVES THE START/END DATE OF THE YEAR
+      *RANGE EXERCISED BY C200-UPDATE-DATE - A MISSING OR BLANK
+      *CONTROL CARD FALLS BACK TO THE ORIGINAL 01/01/92-12/31/92
+      *RANGE.
+       FD  CONTROL-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  CONTROL-RECORD.
+           05  CTL-START-MONTH     PIC 99.
+           05  CTL-START-DAY       PIC 99.
+           05  CTL-START-YEAR      PIC 9(4).
+           05  CTL-END-MONTH       PIC 99.
+           05  CTL-END-DAY         PIC 99.
+           05  CTL-END-YEAR        PIC 9(4).
+           05  FILLER              PIC X(64).
+      *EXCEPTION-FILE HOLDS ONLY THE GETDATE/GETDATE2 COMPARISONS
+      *THAT CAME BACK 'BAD' - SAME LAYOUT AS PRINT-RECORD - SO A
+      *REGRESSION RUN'S MISMATCHES CAN BE SPOTTED WITHOUT SCANNING
+      *A YEAR'S WORTH OF PRINT-FILE DETAIL BY EYE.
+       FD  EXCEPTION-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORDS ARE STANDARD.
+       01  EXCEPTION-RECORD.
+           05  EXC-FLAG            PIC XXX.
+           05  FILLER              PIC X.
+           05  EXC-DATE            PIC X(10).
+           05  FILLER              PIC X.
+           05  EXC-REQUEST         PIC X.
+           05  FILLER              PIC X.
+           05  EXC-GETDATE         PIC X(18).
+           05  FILLER              PIC X.
+           05  EXC-GETDATE2        PIC X(18).
+           05  FILLER              PIC X(26).
+      *FORMAT-CODE-FILE IS THE DATA-DRIVEN LIST OF WS-FORMAT-REQUEST
+      *CODES TO EXERCISE AGAINST GETDATE/GETDATE2 - LOADED ONCE AT
+      *A100-INITIALIZATION TIME SO A NEW FORMAT CODE CAN BE ADDED TO
+      *THE REGRESSION WITHOUT TOUCHING D100-COMPARE-RESULTS.
+       FD  FORMAT-CODE-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE OMITTED.
+       01  FORMAT-CODE-RECORD.
+           05  FMTC-CODE           PIC X.
+       WORKING-STORAGE SECTION.
        77  FILLER PIC X(36)  VALUE                                              
            'CALLGTDT WORKING STORAGE BEGINS HERE'.                              
        01  WS-MISCELLANEOUS.                                                    
            05  WS-END-SWITCH       PIC X VALUE 'Y'.                             
                88  MORE-DATES      VALUE 'Y'.                                   
                88  NO-MORE-DATES   VALUE 'N'.                                   
+           05  WS-FIRST-DATE-SWITCH PIC X VALUE 'Y'.
+               88  FIRST-DATE      VALUE 'Y'.
            05  WS-DATE-RECORD.                                                  
                10  FILLER          PICTURE X(6) VALUE ' DATE='.                 
                10  WS-DATE.                                                     
                    15  WS-MONTH    PIC 99 VALUE 01.                             
                    15  FILLER      PIC X VALUE '/'.                             
-                   15  WS-DAY      PIC 99 VALUE 00.                             
-                   15  FILLER      PIC X VALUE '/'.                             
-                   15  WS-YEAR     PIC 99 VALUE 92.                             
-           05  WS-GETDATE2-RETURN  PIC X(18).                                   
-           05  WS-GETDATE-RETURN   PIC X(18).                                   
-           05  WS-FORMAT-REQUEST   PIC X.                                       
-                                                                                
+                   15  WS-DAY      PIC 99 VALUE 01.
+                   15  FILLER      PIC X VALUE '/'.
+                   15  WS-YEAR     PIC 9(4) VALUE 1992.
+           05  WS-END-DATE.
+               10  WS-END-MONTH    PIC 99 VALUE 12.
+               10  FILLER          PIC X VALUE '/'.
+               10  WS-END-DAY      PIC 99 VALUE 31.
+               10  FILLER          PIC X VALUE '/'.
+               10  WS-END-YEAR     PIC 9(4) VALUE 1992.
+           05  WS-GETDATE2-RETURN  PIC X(18).
+           05  WS-GETDATE-RETURN   PIC X(18).
+           05  WS-FORMAT-REQUEST   PIC X.
+           05  MISMATCH-COUNT      PIC S9(5) COMP-3 VALUE +0.
+           05  DATES-TESTED-COUNT  PIC S9(7) COMP-3 VALUE +0.
+           05  FMTCODE-SWITCH      PIC X VALUE SPACE.
+               88  END-OF-FORMAT-CODES VALUE 'E'.
+           05  WS-RUN-DATE.
+               10  WS-RUN-YEAR     PIC XX.
+               10  WS-RUN-MONTH    PIC XX.
+               10  WS-RUN-DAY      PIC XX.
+      *WS-DAYS-IN-MONTH-VALUES/WS-DAYS-IN-MONTH-TABLE GIVE C200-UPDATE-
+      *DATE A REAL CALENDAR ROLLOVER (MONTH WRAPPING BACK TO JANUARY
+      *WITH WS-YEAR INCREMENTING, NOT JUST WS-MONTH CLIMBING PAST 12)
+      *SO A CONTROL CARD SPANNING A YEAR BOUNDARY (E.G. 12/15/1999
+      *THROUGH 01/15/2000) ACTUALLY REACHES ITS CONFIGURED END DATE.
+       01  WS-DAYS-IN-MONTH-VALUES.
+           05  FILLER              PIC 9(2) VALUE 31.
+           05  FILLER              PIC 9(2) VALUE 28.
+           05  FILLER              PIC 9(2) VALUE 31.
+           05  FILLER              PIC 9(2) VALUE 30.
+           05  FILLER              PIC 9(2) VALUE 31.
+           05  FILLER              PIC 9(2) VALUE 30.
+           05  FILLER              PIC 9(2) VALUE 31.
+           05  FILLER              PIC 9(2) VALUE 31.
+           05  FILLER              PIC 9(2) VALUE 30.
+           05  FILLER              PIC 9(2) VALUE 31.
+           05  FILLER              PIC 9(2) VALUE 30.
+           05  FILLER              PIC 9(2) VALUE 31.
+       01  WS-DAYS-IN-MONTH-TABLE REDEFINES WS-DAYS-IN-MONTH-VALUES.
+           05  WS-DAYS-IN-MONTH-ENTRY PIC 9(2) OCCURS 12 TIMES.
+       01  WS-CALENDAR-WORK-FIELDS.
+           05  WS-DAYS-THIS-MONTH  PIC 99.
+           05  WS-LEAP-YEAR-SWITCH PIC X VALUE 'N'.
+               88  LEAP-YEAR       VALUE 'Y'.
+           05  WS-YEAR-QUOTIENT    PIC 9(4).
+           05  WS-YEAR-REMAINDER   PIC 9(4).
+       01  FORMAT-CODE-COUNT       PIC S9(4) COMP VALUE +0.
+      *FORMAT-CODE-TABLE HOLDS THE CODES READ FROM FORMAT-CODE-FILE
+      *AT STARTUP - SAME ODO-TABLE STYLE AS BCBSEXT3'S DSNAME-TABLE
+      *AND BMPCOBOL'S TERMINAL-TABLE. IF THE FILE IS EMPTY,
+      *A120-LOAD-FORMAT-CODE-TABLE FALLS BACK TO THE ORIGINAL
+      *A/S/Y/D CODES SO EXISTING RUNS ARE UNAFFECTED.
+       01  FORMAT-CODE-TABLE.
+           05  FORMAT-CODE-TABLE-ENTRY OCCURS 1 TO 20 TIMES
+                                    DEPENDING ON FORMAT-CODE-COUNT
+                                    INDEXED BY FMT-IX.
+               10  FMT-CODE        PIC X.
+      *RPT-HEADING-LINE/RPT-TRAILER-LINE (COPY RPTHDR0) GIVE THIS
+      *REGRESSION RUN A HEADING AT THE TOP OF PRINT-FILE AND A TOTAL-
+      *PAGES TRAILER AT THE BOTTOM - THE SAME SHARED LAYOUT BCBSEXT3
+      *AND CALLGTDS'S OWN PRINT FILE ARE MODELED ON.
+       COPY RPTHDR0.
+      *OPSTAT-PARM (COPY OPSTATP) IS THE PARAMETER AREA FOR CALL
+      *'OPSTAT' - THE SHOP'S SHARED OPERATIONS-SUMMARY LOGGER, CALLED
+      *AT END OF JOB SO OPSSUM CAN ROLL THIS RUN INTO THE BATCH
+      *WINDOW'S CONSOLIDATED SUMMARY REPORT.
+       COPY OPSTATP.
+
        PROCEDURE DIVISION.                                                      
                                                                                 
        A100-EXECUTIVE-CONTROL.                                                  
@@ -63,42 +173,179 @@
            PERFORM Z100-END-OF-PROCESSING.                                      
            GOBACK.                                                              
                                                                                 
-       A100-INITIALIZATION.                                                     
-           OPEN OUTPUT PRINT-FILE.                                              
-                                                                                
-       B100-MAINLINE-PROCESSING.                                                
-           PERFORM C100-INITIALIZE-DATE-FILE.                                   
-           IF MORE-DATES                                                        
-               PERFORM D100-COMPARE-RESULTS.                                    
-                                                                                
-       C100-INITIALIZE-DATE-FILE.                                               
-           PERFORM C200-UPDATE-DATE.                                            
-           IF MORE-DATES                                                        
-               OPEN OUTPUT DATE-FILE                                            
-               WRITE DATE-RECORD FROM WS-DATE-RECORD                            
-               CLOSE DATE-FILE.                                                 
-                                                                                
-       C200-UPDATE-DATE.                                                        
-           IF WS-DATE = '12/31/92'                                              
-               MOVE 'N' TO WS-END-SWITCH.                                       
-           ADD 1 TO WS-DAY.                                                     
-           IF WS-DAY > 31                                                       
-               ADD 1 TO WS-MONTH                                                
-               MOVE 01 TO WS-DAY.                                               
-                                                                                
-       D100-COMPARE-RESULTS.                                                    
-           MOVE 'A' TO WS-FORMAT-REQUEST.                                       
-           PERFORM D200-CALL-SUBROUTINES.                                       
-           MOVE 'S' TO WS-FORMAT-REQUEST.                                       
-           PERFORM D200-CALL-SUBROUTINES.                                       
-           MOVE 'Y' TO WS-FORMAT-REQUEST.                                       
-           PERFORM D200-CALL-SUBROUTINES.                                       
-           MOVE 'D' TO WS-FORMAT-REQUEST.                                       
-           PERFORM D200-CALL-SUBROUTINES.                                       
-           MOVE SPACES TO PRINT-RECORD.                                         
-           PERFORM E100-PRINT-A-LINE.                                           
-                                                                                
-       D200-CALL-SUBROUTINES.                                                   
+       A100-INITIALIZATION.
+           OPEN OUTPUT PRINT-FILE, EXCEPTION-FILE.
+           PERFORM A110-READ-CONTROL-CARD.
+           PERFORM A120-LOAD-FORMAT-CODE-TABLE.
+           PERFORM A140-PRINT-HEADING.
+
+      *A110-READ-CONTROL-CARD LOADS THE START/END DATE OVERRIDE FROM
+      *CONTROL-FILE, IF ONE IS SUPPLIED. A MISSING CARD, OR A CARD
+      *WITH A ZERO START OR END DATE, LEAVES THE DEFAULT 1992 RANGE
+      *ALREADY CARRIED IN WS-DATE/WS-END-DATE UNTOUCHED. A CARD THAT
+      *SUPPLIES ONLY SOME OF A DATE'S THREE SUBFIELDS IS TREATED THE
+      *SAME AS A MISSING DATE - ALL THREE SUBFIELDS MUST BE PRESENT
+      *BEFORE THE OVERRIDE IS TRUSTED, SO A PARTIAL CARD CANNOT LEAVE
+      *WS-DATE/WS-END-DATE HOLDING AN INVALID 00/00 COMPONENT.
+       A110-READ-CONTROL-CARD.
+           OPEN INPUT CONTROL-FILE.
+           READ CONTROL-FILE
+               AT END
+                   MOVE ZEROS TO CONTROL-RECORD.
+           CLOSE CONTROL-FILE.
+           IF CTL-START-MONTH NOT = ZERO AND CTL-START-DAY NOT = ZERO
+               AND CTL-START-YEAR NOT = ZERO
+               MOVE CTL-START-MONTH TO WS-MONTH
+               MOVE CTL-START-DAY TO WS-DAY
+               MOVE CTL-START-YEAR TO WS-YEAR
+           ELSE
+               IF CTL-START-MONTH NOT = ZERO OR CTL-START-DAY NOT = ZERO
+                   OR CTL-START-YEAR NOT = ZERO
+                   DISPLAY 'CONTROL CARD START DATE INCOMPLETE - '
+                       'DEFAULT START DATE USED'
+               END-IF
+           END-IF.
+           IF CTL-END-MONTH NOT = ZERO AND CTL-END-DAY NOT = ZERO
+               AND CTL-END-YEAR NOT = ZERO
+               MOVE CTL-END-MONTH TO WS-END-MONTH
+               MOVE CTL-END-DAY TO WS-END-DAY
+               MOVE CTL-END-YEAR TO WS-END-YEAR
+           ELSE
+               IF CTL-END-MONTH NOT = ZERO OR CTL-END-DAY NOT = ZERO
+                   OR CTL-END-YEAR NOT = ZERO
+                   DISPLAY 'CONTROL CARD END DATE INCOMPLETE - '
+                       'DEFAULT END DATE USED'
+               END-IF
+           END-IF.
+
+      *A120-LOAD-FORMAT-CODE-TABLE READS FORMAT-CODE-FILE ONCE AT
+      *STARTUP. A MISSING OR EMPTY FILE LOADS THE ORIGINAL FOUR
+      *CODES (A, S, Y, D) SO THIS REMAINS A DROP-IN REPLACEMENT FOR
+      *THE OLD HARDCODED SEQUENCE.
+       A120-LOAD-FORMAT-CODE-TABLE.
+           OPEN INPUT FORMAT-CODE-FILE.
+           PERFORM A130-READ-FORMAT-CODE-RECORD
+               UNTIL END-OF-FORMAT-CODES.
+           CLOSE FORMAT-CODE-FILE.
+           IF FORMAT-CODE-COUNT = ZERO
+               MOVE 4 TO FORMAT-CODE-COUNT
+               MOVE 'A' TO FMT-CODE (1)
+               MOVE 'S' TO FMT-CODE (2)
+               MOVE 'Y' TO FMT-CODE (3)
+               MOVE 'D' TO FMT-CODE (4).
+
+       A130-READ-FORMAT-CODE-RECORD.
+           READ FORMAT-CODE-FILE
+               AT END
+                   MOVE 'E' TO FMTCODE-SWITCH.
+           IF NOT END-OF-FORMAT-CODES
+               IF FORMAT-CODE-COUNT < 20
+                   ADD 1 TO FORMAT-CODE-COUNT
+                   SET FMT-IX TO FORMAT-CODE-COUNT
+                   MOVE FMTC-CODE TO FMT-CODE (FMT-IX)
+               END-IF.
+
+      *A140-PRINT-HEADING WRITES THE SHARED RPT-HEADING-LINE (COPY
+      *RPTHDR0) AT THE TOP OF PRINT-FILE - THIS RUN NEVER PAGINATES,
+      *SO THE HEADING IS WRITTEN ONCE AND THE PAGE NUMBER IS ALWAYS 1.
+       A140-PRINT-HEADING.
+           ACCEPT WS-RUN-DATE FROM DATE.
+           MOVE WS-RUN-MONTH TO RPT-HEADING-MONTH.
+           MOVE WS-RUN-DAY TO RPT-HEADING-DAY.
+           MOVE WS-RUN-YEAR TO RPT-HEADING-YEAR.
+           MOVE 'CALLGTDT' TO RPT-HEADING-PROGRAM.
+           MOVE 'GETDATE/GETDATE2 COMPARISON REPORT'
+               TO RPT-HEADING-TITLE.
+           MOVE 1 TO RPT-HEADING-PAGE.
+           MOVE RPT-HEADING-LINE TO PRINT-RECORD.
+           PERFORM E100-PRINT-A-LINE.
+
+       B100-MAINLINE-PROCESSING.
+           PERFORM C100-INITIALIZE-DATE-FILE.
+           IF MORE-DATES
+               PERFORM D100-COMPARE-RESULTS
+               IF WS-DATE = WS-END-DATE
+                   MOVE 'N' TO WS-END-SWITCH
+               END-IF
+           END-IF.
+
+       C100-INITIALIZE-DATE-FILE.
+           PERFORM C200-UPDATE-DATE.
+           IF MORE-DATES
+               OPEN OUTPUT DATE-FILE
+               WRITE DATE-RECORD FROM WS-DATE-RECORD
+               CLOSE DATE-FILE.
+
+      *C200-UPDATE-DATE STEPS WS-DATE FORWARD ONE DAY AT A TIME FROM
+      *THE CONFIGURED START DATE THROUGH THE CONFIGURED END DATE
+      *(WS-END-DATE, DEFAULTED OR OVERRIDDEN BY A110-READ-CONTROL-
+      *CARD). THE FIRST-DATE SWITCH SKIPS THE INITIAL INCREMENT SO
+      *THE VERY FIRST DATE TESTED IS THE CONFIGURED START DATE ITSELF.
+      *THE END-DATE CHECK IS DONE BY THE CALLER (B100-MAINLINE-
+      *PROCESSING) AFTER D100-COMPARE-RESULTS HAS RUN, SO THE
+      *CONFIGURED END DATE ITSELF IS STILL WRITTEN AND COMPARED
+      *BEFORE THE LOOP STOPS. WS-DAY ROLLS OVER AGAINST THE ACTUAL
+      *NUMBER OF DAYS IN WS-MONTH (LEAP FEBRUARY INCLUDED, VIA
+      *C210-CHECK-LEAP-YEAR), WS-MONTH ROLLS BACK TO JANUARY PAST
+      *DECEMBER, AND WS-YEAR THEN INCREMENTS - SO A CONTROL CARD
+      *WHOSE START AND END YEARS DIFFER STILL REACHES ITS END DATE.
+       C200-UPDATE-DATE.
+           IF FIRST-DATE
+               MOVE 'N' TO WS-FIRST-DATE-SWITCH
+           ELSE
+               PERFORM C210-CHECK-LEAP-YEAR
+               MOVE WS-DAYS-IN-MONTH-ENTRY (WS-MONTH)
+                   TO WS-DAYS-THIS-MONTH
+               IF WS-MONTH = 2 AND LEAP-YEAR
+                   MOVE 29 TO WS-DAYS-THIS-MONTH
+               END-IF
+               ADD 1 TO WS-DAY
+               IF WS-DAY > WS-DAYS-THIS-MONTH
+                   MOVE 01 TO WS-DAY
+                   ADD 1 TO WS-MONTH
+                   IF WS-MONTH > 12
+                       MOVE 01 TO WS-MONTH
+                       ADD 1 TO WS-YEAR
+                   END-IF
+               END-IF
+           END-IF.
+      *
+      *C210-CHECK-LEAP-YEAR SETS LEAP-YEAR ON WHEN WS-YEAR IS A LEAP
+      *YEAR (DIVISIBLE BY 4, EXCEPT CENTURY YEARS NOT DIVISIBLE BY
+      *400) SO C200-UPDATE-DATE CAN GIVE FEBRUARY 29 DAYS INSTEAD OF
+      *28 IN A LEAP YEAR, INCLUDING CENTURY-ADJACENT YEARS SUCH AS
+      *2000.
+       C210-CHECK-LEAP-YEAR.
+           MOVE 'N' TO WS-LEAP-YEAR-SWITCH.
+           DIVIDE WS-YEAR BY 4 GIVING WS-YEAR-QUOTIENT
+               REMAINDER WS-YEAR-REMAINDER.
+           IF WS-YEAR-REMAINDER = 0
+               MOVE 'Y' TO WS-LEAP-YEAR-SWITCH
+               DIVIDE WS-YEAR BY 100 GIVING WS-YEAR-QUOTIENT
+                   REMAINDER WS-YEAR-REMAINDER
+               IF WS-YEAR-REMAINDER = 0
+                   MOVE 'N' TO WS-LEAP-YEAR-SWITCH
+                   DIVIDE WS-YEAR BY 400 GIVING WS-YEAR-QUOTIENT
+                       REMAINDER WS-YEAR-REMAINDER
+                   IF WS-YEAR-REMAINDER = 0
+                       MOVE 'Y' TO WS-LEAP-YEAR-SWITCH
+                   END-IF
+               END-IF
+           END-IF.
+
+
+       D100-COMPARE-RESULTS.
+           PERFORM D150-EXERCISE-ONE-FORMAT
+               VARYING FMT-IX FROM 1 BY 1
+                   UNTIL FMT-IX > FORMAT-CODE-COUNT.
+           MOVE SPACES TO PRINT-RECORD.
+           PERFORM E100-PRINT-A-LINE.
+
+       D150-EXERCISE-ONE-FORMAT.
+           MOVE FMT-CODE (FMT-IX) TO WS-FORMAT-REQUEST.
+           PERFORM D200-CALL-SUBROUTINES.
+
+       D200-CALL-SUBROUTINES.
            MOVE ALL 'A' TO WS-GETDATE-RETURN.                                   
            MOVE WS-GETDATE-RETURN TO WS-GETDATE2-RETURN.                        
            CALL 'GETDATE' USING WS-GETDATE-RETURN,                              
@@ -113,14 +360,44 @@
            MOVE WS-DATE TO PRINT-DATE.                                          
            MOVE WS-GETDATE-RETURN TO PRINT-GETDATE.                             
            MOVE WS-GETDATE2-RETURN TO PRINT-GETDATE2.                           
-           IF WS-GETDATE-RETURN = WS-GETDATE2-RETURN                            
-               MOVE '   ' TO PRINT-FLAG                                         
-           ELSE                                                                 
-               MOVE 'BAD' TO PRINT-FLAG.                                        
-           PERFORM E100-PRINT-A-LINE.                                           
-                                                                                
-       E100-PRINT-A-LINE.                                                       
-           WRITE PRINT-RECORD.                                                  
-                                                                                
-       Z100-END-OF-PROCESSING.                                                  
-           CLOSE PRINT-FILE.                                                    
+           IF WS-GETDATE-RETURN = WS-GETDATE2-RETURN
+               MOVE '   ' TO PRINT-FLAG
+           ELSE
+               MOVE 'BAD' TO PRINT-FLAG
+               ADD 1 TO MISMATCH-COUNT
+               WRITE EXCEPTION-RECORD FROM PRINT-RECORD.
+           ADD 1 TO DATES-TESTED-COUNT.
+           PERFORM E100-PRINT-A-LINE.
+
+       E100-PRINT-A-LINE.
+           WRITE PRINT-RECORD.
+
+      *Z100-END-OF-PROCESSING DISPLAYS THE TOTAL MISMATCH COUNT SO A
+      *REGRESSION RUN REPORTS IMMEDIATELY WHETHER GETDATE/GETDATE2
+      *CAME BACK CLEAN, WITHOUT HAVING TO OPEN EXCEPTION-FILE AT ALL
+      *UNLESS SOMETHING ACTUALLY MISMATCHED.
+       Z100-END-OF-PROCESSING.
+           DISPLAY 'CALLGTDT - GETDATE/GETDATE2 MISMATCHES: '
+               MISMATCH-COUNT.
+           PERFORM Z110-PRINT-TRAILER.
+           PERFORM Z120-LOG-OPERATIONS-SUMMARY.
+           CLOSE PRINT-FILE, EXCEPTION-FILE.
+
+      *Z110-PRINT-TRAILER CLOSES OUT PRINT-FILE WITH THE SHARED
+      *TRAILER LINE (COPY RPTHDR0) - ALWAYS ONE PAGE, SINCE THIS RUN
+      *NEVER PAGINATES.
+       Z110-PRINT-TRAILER.
+           MOVE 'CALLGTDT' TO RPT-TRAILER-PROGRAM.
+           MOVE 1 TO RPT-TRAILER-PAGES.
+           MOVE RPT-TRAILER-LINE TO PRINT-RECORD.
+           PERFORM E100-PRINT-A-LINE.
+
+      *Z120-LOG-OPERATIONS-SUMMARY APPENDS ONE RECORD TO THE SHOP-WIDE
+      *OPERATIONS-STATISTICS FILE (CALL 'OPSTAT') SO OPSSUM CAN ROLL
+      *THIS RUN INTO THE BATCH WINDOW'S CONSOLIDATED SUMMARY REPORT.
+       Z120-LOG-OPERATIONS-SUMMARY.
+           MOVE 'CALLGTDT' TO OST-PROGRAM-ID.
+           MOVE DATES-TESTED-COUNT TO OST-RECORDS-PROCESSED.
+           MOVE ZERO TO OST-ERROR-COUNT.
+           MOVE MISMATCH-COUNT TO OST-EXCEPTION-COUNT.
+           CALL 'OPSTAT' USING OPSTAT-PARM.
