@@ -0,0 +1,54 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    ERRLOG.
+000120 AUTHOR.        R THORNTON
+000130*****************************************************************
+000140* COMMON ERROR-LOGGING SUBROUTINE FOR THE SHOP'S COBOL BATCH    *
+000150* UTILITIES.  CALLING PROGRAMS COPY ERRLOGP, FILL IN THE        *
+000160* PROGRAM-ID, PARAGRAPH, SEVERITY, AND MESSAGE FIELDS OF         *
+000170* ERRLOG-PARM, AND CALL 'ERRLOG' USING ERRLOG-PARM.  ERRLOG      *
+000180* STAMPS THE ENTRY WITH THE CURRENT DATE/TIME AND APPENDS ONE    *
+000190* RECORD TO ERROR-LOG-FILE SO A BAD BATCH WINDOW CAN BE TRIAGED  *
+000200* FROM ONE CENTRAL LOG INSTEAD OF EVERY JOB'S OWN SYSOUT.        *
+000210*****************************************************************
+000220 ENVIRONMENT DIVISION.
+000230 CONFIGURATION SECTION.
+000240 INPUT-OUTPUT SECTION.
+000250 FILE-CONTROL.
+000260     SELECT ERROR-LOG-FILE ASSIGN TO UT-S-ERRLOG.
+000270 DATA DIVISION.
+000280 FILE SECTION.
+000290*
+000300 FD  ERROR-LOG-FILE
+000310     RECORDING MODE IS F
+000320     BLOCK CONTAINS 0 RECORDS
+000330     RECORD CONTAINS 133 CHARACTERS
+000340     LABEL RECORDS ARE OMITTED
+000350     DATA RECORD IS ERROR-LOG-RECORD.
+000360*
+000370 01  ERROR-LOG-RECORD.
+000380     05  ERL-PROGRAM-ID           PIC X(8).
+000390     05  ERL-PARAGRAPH            PIC X(30).
+000400     05  ERL-SEVERITY             PIC X(1).
+000410     05  ERL-TIMESTAMP.
+000420         10  ERL-DATE             PIC 9(6).
+000430         10  ERL-TIME             PIC 9(8).
+000440     05  ERL-MESSAGE              PIC X(80).
+000450*
+000460 WORKING-STORAGE SECTION.
+000470 77  FILLER PIC X(36)  VALUE
+000480     'ERRLOG WORKING STORAGE BEGINS HERE'.
+000490*
+000500 LINKAGE SECTION.
+000510 COPY ERRLOGP.
+000520*
+000530 PROCEDURE DIVISION USING ERRLOG-PARM.
+000540     OPEN EXTEND ERROR-LOG-FILE.
+000550     MOVE EL-PROGRAM-ID TO ERL-PROGRAM-ID.
+000560     MOVE EL-PARAGRAPH TO ERL-PARAGRAPH.
+000570     MOVE EL-SEVERITY TO ERL-SEVERITY.
+000580     MOVE EL-MESSAGE TO ERL-MESSAGE.
+000590     ACCEPT ERL-DATE FROM DATE.
+000600     ACCEPT ERL-TIME FROM TIME.
+000610     WRITE ERROR-LOG-RECORD.
+000620     CLOSE ERROR-LOG-FILE.
+000630     GOBACK.
