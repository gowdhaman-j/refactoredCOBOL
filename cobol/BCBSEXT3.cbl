@@ -1,217 +1,662 @@
 000100 ID DIVISION.                                                             
-000200 PROGRAM-ID. BCBSEXT3                                                     
-000210**************************************************************            
-000300*    READ THE MACHINE FILE INPUT AND WRITE A FILE OF LOAD    *            
-000400*    MODULES CONTAINING IP3 AND/OR PL/I CODE.                *            
-000420*    RECORD DESCRIPTION COPY BOOK IS IN                      *            
-000421*    SPP.EDGE.PRTFOLIO.SOURCE(MRRECCOB).                     *            
-000422*    THE MACHINE RECORD CONTAINS COMMON FIELDS FROM MRMEM TO *            
-000423*    MRDATLKD. FIELDS BETWEEN MRC2DATA AND MRC2AWO ARE FOR   *            
-000424*    TYPES C2 AND C3. FIELDS BETWEEN MROCSYMD AND MROCSYSO   *            
-000425*    ARE FOR TYPES VS AND V4. FIELDS MRCOBSM AND MRCOBDC ARE *            
-000426*    COMMON TO ALL COBOLS.                                   *            
-000430**************************************************************            
-000500 ENVIRONMENT DIVISION.                                                    
-000600 CONFIGURATION SECTION.                                                   
-000700 SOURCE-COMPUTER. IBM-370.                                                
-000800 OBJECT-COMPUTER. IBM-370.                                                
-000900 INPUT-OUTPUT SECTION.                                                    
-001000 FILE-CONTROL.                                                            
-001100     SELECT MACHINE-FILE ASSIGN TO UT-S-MACHINE                           
-001200         FILE STATUS MACHINE-FILE-STATUS.                                 
-001300     SELECT REPORT-FILE ASSIGN TO UT-S-REPORT                             
-001400         FILE STATUS REPORT-FILE-STATUS.                                  
-001500 DATA DIVISION.                                                           
-001600 FILE SECTION.                                                            
-001700 FD  MACHINE-FILE                                                         
-001800     BLOCK CONTAINS 0 RECORDS                                             
-001900     RECORD CONTAINS 200 CHARACTERS                                       
-002000     RECORDING F.                                                         
-002100     COPY MRRECCOB.                                                       
-002200                                                                          
-002300 FD  REPORT-FILE                                                          
-002400     BLOCK CONTAINS 0 RECORDS                                             
-002500     RECORD CONTAINS 133 CHARACTERS                                       
-002600     RECORDING MODE F.                                                    
-002700 01  REPORT-RECORD.                                                       
-002800     05  FILLER                      PIC X.                               
-002900     05  RPT-MEMBER-NAME             PIC X(8).                            
-003000     05  FILLER                      PIC X.                               
-003001     05  RPT-MODULE-ATTRIBUTES.                                           
-003010         10  RPT-TYPE-PM             PIC XX.                              
-003011         10  FILLER                  PIC X.                               
-003012         10  RPT-TYPE-PR             PIC XX.                              
-003020         10  FILLER                  PIC X.                               
-003021         10  RPT-TYPE-P1             PIC XX.                              
-003022         10  FILLER                  PIC X.                               
-003023         10  RPT-TYPE-P2             PIC XX.                              
-003024         10  FILLER                  PIC X.                               
-003030         10  RPT-IP3                 PIC X(6).                            
-003031         10  FILLER                  PIC X.                               
-003032         10  RPT-IBM                 PIC X(6).                            
-003040         10  FILLER                  PIC X.                               
-003050         10  RPT-PLISTART            PIC X(8).                            
-003060         10  FILLER                  PIC X.                               
-003070         10  RPT-PLIMAIN             PIC X(7).                            
-003080         10  FILLER                  PIC X.                               
-003100         10  RPT-DSNAME              PIC X(33).                           
-003300         10  FILLER                  PIC X(47).                           
-004600                                                                          
-004700 WORKING-STORAGE SECTION.                                                 
-004800 01  MACHINE-FILE-STATUS.                                                 
-004900     05  MACHINE-FILE-STATUS-BYTE1   PIC 9 VALUE 0.                       
-005000         88  MACHINE-EOF VALUE 1.                                         
-005100     05  MACHINE-FILE-STATUS-BYTE2   PIC X.                               
-005200 01  REPORT-FILE-STATUS.                                                  
-005300     05  REPORT-FILE-STATUS-BYTE1    PIC 9 VALUE 0.                       
-005400     05  REPORT-FILE-STATUS-BYTE2    PIC X.                               
-005500 01  STATISTICAL-DATA.                                                    
-005600     05  MACHINE-RECORDS-READ        PIC S9(8) COMP VALUE +0.             
-005700 01  CURRENT-MODULE                  PIC X(8) VALUE SPACES.               
-005800 01  CURRENT-USRDAT.                                                      
-005810     05  CURRENT-USRDAT12            PIC X(2) VALUE SPACES.               
-005820     05  CURRENT-USRDAT34            PIC X(2) VALUE SPACES.               
-006900 01  DSNAMES-ARRAY.                                                       
-007000     05  FILLER PIC X(4)  VALUE 'EOLL'.                                   
-007100     05  FILLER PIC X(33) VALUE 'EMVSP.OUTPUT.LOADLIB'.                   
-007200     05  FILLER PIC X(4)  VALUE 'IMS1'.                                   
-007300     05  FILLER PIC X(33) VALUE 'EMVSP.IMSVS.PGMLIB'.                     
-007400     05  FILLER PIC X(4)  VALUE 'KX01'.                                   
-007500     05  FILLER PIC X(33) VALUE 'EMVSP.CICS.LOADLIB'.                     
-007600     05  FILLER PIC X(4)  VALUE 'KX02'.                                   
-007700     05  FILLER PIC X(33) VALUE 'EMVSQ.CICS.LOADLIB'.                     
-007800     05  FILLER PIC X(4)  VALUE 'KX03'.                                   
-007900     05  FILLER PIC X(33) VALUE 'EMVSP.HCS.LOADLIB'.                      
-008000     05  FILLER PIC X(4)  VALUE 'KX04'.                                   
-008100     05  FILLER PIC X(33) VALUE 'ECC.PRD.MDARNDP.LINKLIB'.                
-008200     05  FILLER PIC X(4)  VALUE 'KX05'.                                   
-008300     05  FILLER PIC X(33) VALUE 'ECC.PRD.MDDCTI.V20000.LINKLIB'.          
-008400     05  FILLER PIC X(4)  VALUE 'KX06'.                                   
-008500     05  FILLER PIC X(33) VALUE                                           
-008510                            'ECC.PRD.MDDOAI.V20000.PTF.LINKLIB'.          
-008600     05  FILLER PIC X(4)  VALUE 'KX07'.                                   
-008700     05  FILLER PIC X(33) VALUE 'CICS.PROD.USERLOAD'.                     
-008800     05  FILLER PIC X(4)  VALUE 'KX08'.                                   
-008900     05  FILLER PIC X(33) VALUE 'CICS.TEST.USER.LOADLIB'.                 
-009000     05  FILLER PIC X(4)  VALUE 'KX09'.                                   
-009100     05  FILLER PIC X(33) VALUE 'CICS.MAINT.USER.LOADLIB'.                
-009200     05  FILLER PIC X(4)  VALUE 'KX10'.                                   
-009300     05  FILLER PIC X(33) VALUE 'CICS.MAINT.OMNIDESK.LOADLIB'.            
-009400     05  FILLER PIC X(4)  VALUE 'KX11'.                                   
-009500     05  FILLER PIC X(33) VALUE 'CICS.PROD.COINSERV.LOADLIB'.             
-009600     05  FILLER PIC X(4)  VALUE 'KX12'.                                   
-009700     05  FILLER PIC X(33) VALUE 'DBEXCEL.PRD.ALT.LOADLIB'.                
-009800     05  FILLER PIC X(4)  VALUE 'KX13'.                                   
-009900     05  FILLER PIC X(33) VALUE 'DRG.PRD.CCEAP981.LOADLIBA'.              
-010000     05  FILLER PIC X(4)  VALUE 'KX14'.                                   
-010100     05  FILLER PIC X(33) VALUE 'DRG.PRD.CCEAP991.LOADLIBA'.              
-010200     05  FILLER PIC X(4)  VALUE 'KX15'.                                   
-010300     05  FILLER PIC X(33) VALUE 'DRG.PRD.CCE981.LOADLIBH'.                
-010400     05  FILLER PIC X(4)  VALUE 'KX16'.                                   
-010500     05  FILLER PIC X(33) VALUE 'DRG.PRD.CCE982.LOADLIBA'.                
-010600     05  FILLER PIC X(4)  VALUE 'KX17'.                                   
-010700     05  FILLER PIC X(33) VALUE 'DRG.PRD.CCE982.LOADLIBH'.                
-010800     05  FILLER PIC X(4)  VALUE 'KX18'.                                   
-010900     05  FILLER PIC X(33) VALUE 'DRG.PRD.CCE991.LOADLIBH'.                
-011000     05  FILLER PIC X(4)  VALUE 'KX19'.                                   
-011100     05  FILLER PIC X(33) VALUE 'GIBC.PRODCICS'.                          
-011200     05  FILLER PIC X(4)  VALUE 'KX20'.                                   
-011300     05  FILLER PIC X(33) VALUE 'INTERQ.PROD.COB2.LOAD'.                  
-011704     05  FILLER PIC X(4)  VALUE HIGH-VALUES.                              
-011710     05  FILLER PIC X(33) VALUE '????UNKNOWN.LOADLIB?????'.               
-011900                                                                          
-012000 01  DSNAME-TABLE REDEFINES DSNAMES-ARRAY.                                
-012100     05  DSNAME-TABLE-ENTRY               OCCURS 23 TIMES                 
-012200                                          INDEXED BY I.                   
-012300         10  TBL-ARG                      PIC X(4).                       
-012400         10  TBL-DSNAME                   PIC X(33).                      
-012500                                                                          
-012600 PROCEDURE DIVISION.                                                      
-012700 0000-EXECUTIVE-CONTROL.                                                  
-012800     PERFORM 9900-INITIALIZATION.                                         
-012900     PERFORM 1000-MAINLINE UNTIL MACHINE-EOF.                             
-013000     PERFORM 9990-END-OF-JOB.                                             
-013100     GOBACK.                                                              
-013200                                                                          
-013300 1000-MAINLINE.                                                           
-013400      READ MACHINE-FILE                                                   
-013500         AT END PERFORM 8000-END-OF-FILE.                                 
-013600      IF MACHINE-EOF                                                      
-013700          NEXT SENTENCE                                                   
-013800      ELSE                                                                
-013900          ADD +1 TO MACHINE-RECORDS-READ                                  
-014000          PERFORM 2000-CHECK-MODULE-CHANGE                                
-014100          PERFORM 3000-PROCESS-THIS-CSECT.                                
-014200                                                                          
-014300 2000-CHECK-MODULE-CHANGE.                                                
-014400      IF (MRMEM NOT EQUAL CURRENT-MODULE) OR                              
-014500          (MRUSRDAT NOT EQUAL CURRENT-USRDAT)                             
-014600              PERFORM 7000-MODULE-ANALYSIS                                
-014700              PERFORM 6000-INITIALIZE-NEW-MODULE.                         
-014800                                                                          
-014900 3000-PROCESS-THIS-CSECT.                                                 
-015000     IF MRCSECT(1:3) = 'IP3'                                              
-015100       MOVE 'IP3...' TO RPT-IP3.                                          
-015200     IF MRCSECT(1:3) = 'IBM'                                              
-015300       MOVE 'IBM...' TO RPT-IBM.                                          
-015400     IF MRCSECT = 'PLISTART'                                              
-015500       MOVE 'PLISTART' TO RPT-PLISTART.                                   
-015600     IF MRCSECT = 'PLIMAIN'                                               
-015700       MOVE 'PLIMAIN' TO RPT-PLIMAIN.                                     
-018010     IF MRTYPE = 'PM'                                                     
-018100           MOVE 'PM' TO RPT-TYPE-PM.                                      
-018200     IF MRTYPE = 'PR'                                                     
-018300           MOVE 'PR' TO RPT-TYPE-PR.                                      
-018400     IF MRTYPE = 'P1'                                                     
-018500           MOVE 'P1' TO RPT-TYPE-P1.                                      
-018600     IF MRTYPE = 'P2'                                                     
-018700           MOVE 'P2' TO RPT-TYPE-P2.                                      
-020000                                                                          
-020100 6000-INITIALIZE-NEW-MODULE.                                              
-020200     MOVE MRMEM TO CURRENT-MODULE.                                        
-020300     MOVE MRUSRDAT TO CURRENT-USRDAT.                                     
-020600     MOVE SPACES TO REPORT-RECORD.                                        
-021000                                                                          
-021100 7000-MODULE-ANALYSIS.                                                    
-021500     IF RPT-MODULE-ATTRIBUTES = SPACES                                    
-021600         NEXT SENTENCE                                                    
-021700     ELSE                                                                 
-021900         MOVE CURRENT-MODULE TO RPT-MEMBER-NAME                           
-022000         PERFORM VARYING I FROM 1 BY 1                                    
-022100             UNTIL TBL-ARG(I) = CURRENT-USRDAT                            
-022200             OR TBL-ARG(I) = HIGH-VALUES                                  
-022300         END-PERFORM                                                      
-022400         MOVE TBL-DSNAME(I) TO RPT-DSNAME                                 
-022500         WRITE REPORT-RECORD                                              
-022600         MOVE SPACES TO REPORT-RECORD.                                    
-022700                                                                          
-022800 8000-END-OF-FILE.                                                        
-022900      IF MACHINE-RECORDS-READ EQUAL ZERO                                  
-023000          DISPLAY 'NULL MACHINE INPUT FILE ENCOUNTERED - INVALID'         
-023100          CALL 'ILBOABN0'                                                 
-023200      ELSE                                                                
-023300          IF (MACHINE-FILE-STATUS-BYTE1 NOT EQUAL 0)                      
-023400              AND (MACHINE-FILE-STATUS-BYTE1 NOT EQUAL 1)                 
-023500     DISPLAY 'UNEXPECTED FILE STATUS AFTER MACHINE FILE READ ='           
-023600                      MACHINE-FILE-STATUS                                 
-023700                  CALL 'ILBOABN0'.                                        
-023800                                                                          
-023900 9900-INITIALIZATION.                                                     
-024000     OPEN INPUT MACHINE-FILE.                                             
-024100     IF (MACHINE-FILE-STATUS-BYTE1 NOT EQUAL 0)                           
-024200         AND (MACHINE-FILE-STATUS-BYTE1 NOT EQUAL 1)                      
-024300           DISPLAY 'UNEXPECTED FILE STATUS AFTER MACHINE OPEN = '         
-024400                 MACHINE-FILE-STATUS                                      
-024500             CALL 'ILBOABN0'.                                             
-024600     OPEN OUTPUT REPORT-FILE.                                             
-024700     IF ( REPORT-FILE-STATUS-BYTE1 NOT EQUAL 0 )                          
-024800       DISPLAY 'UNEXPECTED FILE STATUS AFTER REPORT FILE OPEN = '         
-024900             REPORT-FILE-STATUS                                           
-025000         CALL 'ILBOABN0'.                                                 
-025100     MOVE SPACES TO REPORT-RECORD.                                        
-025200                                                                          
-025300 9990-END-OF-JOB.                                                         
-025400      PERFORM 7000-MODULE-ANALYSIS                                        
-025500     CLOSE MACHINE-FILE.                                                  
-025600     CLOSE REPORT-FILE.                                                   
-  
\ No newline at end of file
+000110 PROGRAM-ID. BCBSEXT3.
+000120**************************************************************            
+000130*    READ THE MACHINE FILE INPUT AND WRITE A FILE OF LOAD    *            
+000140*    MODULES CONTAINING IP3 AND/OR PL/I CODE.                *            
+000150*    RECORD DESCRIPTION COPY BOOK IS IN                      *            
+000160*    SPP.EDGE.PRTFOLIO.SOURCE(MRRECCOB).                     *            
+000170*    THE MACHINE RECORD CONTAINS COMMON FIELDS FROM MRMEM TO *            
+000180*    MRDATLKD. FIELDS BETWEEN MRC2DATA AND MRC2AWO ARE FOR   *            
+000190*    TYPES C2 AND C3. FIELDS BETWEEN MROCSYMD AND MROCSYSO   *            
+000200*    ARE FOR TYPES VS AND V4. FIELDS MRCOBSM AND MRCOBDC ARE *            
+000210*    COMMON TO ALL COBOLS.                                   *            
+000220**************************************************************            
+000230 ENVIRONMENT DIVISION.                                                    
+000240 CONFIGURATION SECTION.                                                   
+000250 SOURCE-COMPUTER. IBM-370.                                                
+000260 OBJECT-COMPUTER. IBM-370.                                                
+000270 INPUT-OUTPUT SECTION.                                                    
+000280 FILE-CONTROL.                                                            
+000290     SELECT MACHINE-FILE ASSIGN TO UT-S-MACHINE                           
+000300         FILE STATUS MACHINE-FILE-STATUS.                                 
+000310     SELECT REPORT-FILE ASSIGN TO UT-S-REPORT
+000320         FILE STATUS REPORT-FILE-STATUS.
+000330     SELECT DSNAME-TABLE-FILE ASSIGN TO UT-S-DSNTAB
+000340         FILE STATUS DSNAME-FILE-STATUS.
+000350     SELECT EXCEPTION-FILE ASSIGN TO UT-S-EXCPTN
+000360         FILE STATUS EXCEPTION-FILE-STATUS.
+000370     SELECT CHECKPOINT-FILE ASSIGN TO UT-S-CKPT
+000380         FILE STATUS CHECKPOINT-FILE-STATUS.
+000390 DATA DIVISION.
+000400 FILE SECTION.                                                            
+000410 FD  MACHINE-FILE                                                         
+000420     BLOCK CONTAINS 0 RECORDS                                             
+000430     RECORD CONTAINS 200 CHARACTERS                                       
+000440     RECORDING F.                                                         
+000450     COPY MRRECCOB.                                                       
+000460                                                                          
+000470 FD  REPORT-FILE
+000480     BLOCK CONTAINS 0 RECORDS
+000490     RECORD CONTAINS 133 CHARACTERS
+000500     RECORDING MODE F.
+000510     COPY BCBSRPT.
+000520*
+000530 FD  DSNAME-TABLE-FILE
+000540     BLOCK CONTAINS 0 RECORDS
+000550     RECORD CONTAINS 37 CHARACTERS
+000560     RECORDING MODE F.
+000570 01  DSNAME-TABLE-RECORD.
+000580     05  DT-ARG                      PIC X(4).
+000590     05  DT-DSNAME                   PIC X(33).
+000600
+000610*
+000620 FD  EXCEPTION-FILE
+000630     BLOCK CONTAINS 0 RECORDS
+000640     RECORD CONTAINS 12 CHARACTERS
+000650     RECORDING MODE F.
+000660 01  EXCEPTION-RECORD.
+000670     05  EXC-MEMBER-NAME             PIC X(8).
+000680     05  EXC-USRDAT                  PIC X(4).
+000690
+000700*
+000710 FD  CHECKPOINT-FILE
+000720     BLOCK CONTAINS 0 RECORDS
+000730     RECORD CONTAINS 16 CHARACTERS
+000740     RECORDING MODE F.
+000750 01  CHECKPOINT-RECORD.
+000760     05  CKPT-MODULE-NAME            PIC X(8).
+000770     05  CKPT-RECORD-COUNT           PIC 9(8).
+000780
+000790 WORKING-STORAGE SECTION.
+000800 01  MACHINE-FILE-STATUS.                                                 
+000810     05  MACHINE-FILE-STATUS-BYTE1   PIC 9 VALUE 0.                       
+000820         88  MACHINE-EOF VALUE 1.                                         
+000830     05  MACHINE-FILE-STATUS-BYTE2   PIC X.                               
+000840 01  REPORT-FILE-STATUS.                                                  
+000850     05  REPORT-FILE-STATUS-BYTE1    PIC 9 VALUE 0.
+000860     05  REPORT-FILE-STATUS-BYTE2    PIC X.
+000870 01  DSNAME-FILE-STATUS.
+000880     05  DSNAME-FILE-STATUS-BYTE1    PIC 9 VALUE 0.
+000890         88  DSNAME-FILE-EOF VALUE 1.
+000900     05  DSNAME-FILE-STATUS-BYTE2    PIC X.
+000910 01  EXCEPTION-FILE-STATUS.
+000920     05  EXCEPTION-FILE-STATUS-BYTE1 PIC 9 VALUE 0.
+000930     05  EXCEPTION-FILE-STATUS-BYTE2 PIC X.
+000940 01  CHECKPOINT-FILE-STATUS.
+000950     05  CHECKPOINT-FILE-STATUS-BYTE1 PIC 9 VALUE 0.
+000960         88  CHECKPOINT-FILE-EOF VALUE 1.
+000970         88  CHECKPOINT-FILE-NOT-FOUND VALUE 3.
+000980     05  CHECKPOINT-FILE-STATUS-BYTE2 PIC X.
+000990***************************************************************
+001000*    CHECKPOINT-CONTROL SUPPORTS A MID-RUN RESTART POINT FOR   *
+001010*    LARGE LOADLIB SWEEPS.  A CHECKPOINT RECORD (MODULE NAME   *
+001020*    PLUS MACHINE-FILE RECORD COUNT) IS WRITTEN EVERY          *
+001030*    CHECKPOINT-INTERVAL MACHINE-RECORDS-READ.  ON THE NEXT    *
+001040*    RUN, 9700-READ-PRIOR-CHECKPOINT PICKS UP THE LAST ONE     *
+001050*    WRITTEN AND 9750-SKIP-PROCESSED-RECORDS RE-POSITIONS      *
+001060*    MACHINE-FILE PAST THE MODULES ALREADY REPORTED ON.        *
+001070***************************************************************
+001080 01  CHECKPOINT-CONTROL.
+001090     05  CHECKPOINT-INTERVAL         PIC S9(8) COMP VALUE +1000.
+001100     05  CHECKPOINT-QUOTIENT         PIC S9(8) COMP VALUE +0.
+001110     05  CHECKPOINT-REMAINDER        PIC S9(8) COMP VALUE +0.
+001120     05  RESTART-RECORD-COUNT        PIC 9(8) VALUE ZEROS.
+001130     05  RESTART-SWITCH              PIC X VALUE 'N'.
+001140         88  RESTART-IN-PROGRESS         VALUE 'Y'.
+001150*
+001160*    ERRLOG-PARM (COPY ERRLOGP) IS THE PARAMETER AREA FOR
+001170*    CALL 'ERRLOG' - THE SHOP'S COMMON ERROR-LOGGING SUBROUTINE,
+001180*    USED HERE WHEREVER THIS PROGRAM WOULD OTHERWISE CALL
+001190*    'ILBOABN0' WITH ONLY A SYSOUT DISPLAY LEFT BEHIND.
+001200 COPY ERRLOGP.
+001210*
+001220*    CTLCARD-PARM (COPY CTLCARD0) IS THE PARAMETER AREA FOR
+001230*    CALL 'CTLREAD' - THE SHOP'S SHARED CONTROL-CARD READER,
+001240*    USED BELOW TO LET OPERATIONS OVERRIDE CHECKPOINT-INTERVAL
+001250*    WITHOUT A RECOMPILE.
+001260 COPY CTLCARD0.
+001270 01  CKPT-INTERVAL-CARD-VALUE    PIC 9(8).
+001280*
+001290*    OPSTAT-PARM (COPY OPSTATP) IS THE PARAMETER AREA FOR
+001300*    CALL 'OPSTAT' - THE SHOP'S SHARED OPERATIONS-SUMMARY
+001310*    LOGGER, CALLED AT END OF JOB SO OPSSUM CAN ROLL THIS RUN
+001320*    INTO THE BATCH WINDOW'S CONSOLIDATED SUMMARY REPORT.
+001330 COPY OPSTATP.
+001340 01  STATISTICAL-DATA.
+001350     05  MACHINE-RECORDS-READ        PIC S9(8) COMP VALUE +0.
+001360     05  DSNAME-TABLE-COUNT          PIC S9(4) COMP VALUE +0.
+001370     05  PM-MODULE-COUNT             PIC S9(7) COMP VALUE +0.
+001380     05  PR-MODULE-COUNT             PIC S9(7) COMP VALUE +0.
+001390     05  P1-MODULE-COUNT             PIC S9(7) COMP VALUE +0.
+001400     05  P2-MODULE-COUNT             PIC S9(7) COMP VALUE +0.
+001410     05  OTHER-TYPE-MODULE-COUNT     PIC S9(7) COMP VALUE +0.
+001420     05  USRDAT-EXCEPTION-COUNT      PIC S9(7) COMP VALUE +0.
+001430     05  COUNT-OF-PAGES              PIC S9(5) COMP-3 VALUE +0.
+001440     05  COUNT-OF-LINES              PIC S9(3) COMP-3 VALUE +0.
+001450         88  BOTTOM-OF-PAGE              VALUE +58.
+001460     05  CCTL                        PIC 9 VALUE 1.
+001470     05  WS-DATE.
+001480         10  WS-YEAR                 PIC XX.
+001490         10  WS-MONTH                PIC XX.
+001500         10  WS-DAY                  PIC XX.
+001510 01  CURRENT-MODULE                  PIC X(8) VALUE SPACES.
+001520 01  CURRENT-USRDAT.
+001530     05  CURRENT-USRDAT12            PIC X(2) VALUE SPACES.
+001540     05  CURRENT-USRDAT34            PIC X(2) VALUE SPACES.
+001550***************************************************************
+001560*    SEEN-MODULE-TABLE HOLDS EVERY MRMEM ALREADY MOVED PAST BY  *
+001570*    CURRENT-MODULE SO FAR.  MACHINE-FILE IS SUPPOSED TO BE     *
+001580*    GROUPED BY MRMEM; 2100-CHECK-MODULE-SEQUENCE CHECKS THIS   *
+001590*    TABLE ON EVERY MODULE CHANGE AND FLAGS AN MRMEM THAT       *
+001600*    REAPPEARS, SO AN UNSORTED OR CORRUPTED EXTRACT IS CAUGHT   *
+001610*    BEFORE IT SILENTLY SPLITS A MODULE'S REPORT LINE IN TWO.   *
+001620***************************************************************
+001630 01  SEEN-MODULE-COUNT               PIC S9(4) COMP VALUE +0.
+001640 01  SEQUENCE-EXCEPTION-COUNT        PIC S9(7) COMP VALUE +0.
+001650 01  SEEN-MODULE-TABLE.
+001660     05  SEEN-MODULE-ENTRY       OCCURS 1 TO 5000 TIMES
+001670                                 DEPENDING ON SEEN-MODULE-COUNT
+001680                                 INDEXED BY SEEN-IX.
+001690         10  SEEN-MODULE         PIC X(8).
+001700***************************************************************
+001710*    DSNAME-TABLE IS LOADED AT 9900-INITIALIZATION TIME FROM  *
+001720*    DSNAME-TABLE-FILE (DD UT-S-DSNTAB), A KEYED LOOKUP OF    *
+001730*    USRDAT CODES TO THEIR LOAD-LIBRARY DSNAMES.  ADDING OR   *
+001740*    RETIRING A DESTINATION IS A CHANGE TO THAT FILE, NOT TO  *
+001750*    THIS PROGRAM.  THE UNKNOWN-CODE ROW IS NO LONGER A FIXED *
+001760*    SENTINEL IN THE TABLE; SEE 7000-MODULE-ANALYSIS.         *
+001770***************************************************************
+001780 01  DSNAME-TABLE.
+001790     05  DSNAME-TABLE-ENTRY       OCCURS 1 TO 100 TIMES
+001800                                  DEPENDING ON DSNAME-TABLE-COUNT
+001810                                  INDEXED BY I.
+001820         10  TBL-ARG              PIC X(4).
+001830         10  TBL-DSNAME           PIC X(33).
+001840         10  TBL-LINE-COUNT       PIC S9(7) COMP VALUE +0.
+001850
+001860***************************************************************
+001870*    STATISTICS-LINE AND DSNAME-COUNT-LINE ARE WORKING-STORAGE *
+001880*    REPORT LINES USED ONLY BY 9940-WRITE-STATISTICS AND ITS   *
+001890*    SUBORDINATE PARAGRAPHS TO BUILD THE END-OF-JOB SUMMARY    *
+001900*    WHICH IS APPENDED TO REPORT-FILE AFTER THE LAST DETAIL    *
+001910*    LINE.                                                     *
+001920***************************************************************
+001930 01  STATISTICS-LINE.
+001940     05  FILLER                  PIC X(23) VALUE
+001950         'MODULES WITH TYPE '.
+001960     05  STL-TYPE-CODE           PIC XX.
+001970     05  FILLER                  PIC X(4) VALUE ' = '.
+001980     05  STL-TYPE-COUNT          PIC ZZZ,ZZ9.
+001990     05  FILLER                  PIC X(97) VALUE SPACES.
+002000 01  DSNAME-COUNT-LINE.
+002010     05  FILLER                  PIC X(9) VALUE 'DSNAME '.
+002020     05  DCL-DSNAME              PIC X(33).
+002030     05  FILLER                  PIC X(4) VALUE ' = '.
+002040     05  DCL-LINE-COUNT          PIC ZZZ,ZZ9.
+002050     05  FILLER                  PIC X(80) VALUE SPACES.
+002060 01  EXCEPTION-COUNT-LINE.
+002070     05  FILLER                  PIC X(33) VALUE
+002080         'UNRESOLVED USRDAT EXCEPTIONS = '.
+002090     05  ECL-EXCEPTION-COUNT     PIC ZZZ,ZZ9.
+002100     05  FILLER                  PIC X(93) VALUE SPACES.
+002110 01  SEQUENCE-EXCEPTION-COUNT-LINE.
+002120     05  FILLER                  PIC X(35) VALUE
+002130         'MRMEM OUT-OF-SEQUENCE EXCEPTIONS = '.
+002140     05  SCL-EXCEPTION-COUNT     PIC ZZZ,ZZ9.
+002150     05  FILLER                  PIC X(91) VALUE SPACES.
+002160***************************************************************
+002170*    RPT-HEADING-LINE/RPT-TRAILER-LINE (COPY RPTHDR0) GIVE THE
+002180*    LOAD MODULE REPORT A RUN DATE, TITLE, AND PAGE NUMBER ON
+002190*    EACH PAGE, AND A TOTAL-PAGES TRAILER AT END OF REPORT - THE
+002200*    SAME SHARED LAYOUT CALLGTDS'S OWN PRINT FILE IS MODELED ON.
+002210***************************************************************
+002220 COPY RPTHDR0.
+002230 01  HEADING-LINE-2.
+002240     05  FILLER                  PIC X VALUE SPACES.
+002250     05  FILLER                  PIC X(8) VALUE 'MEMBER'.
+002260     05  FILLER                  PIC X(37) VALUE 'ATTRIBUTES'.
+002270     05  FILLER                  PIC X(33) VALUE 'LOADLIB DSNAME'.
+002280     05  FILLER                  PIC X(54) VALUE SPACES.
+002290
+002300 PROCEDURE DIVISION.                                                      
+002310 0000-EXECUTIVE-CONTROL.                                                  
+002320     PERFORM 9900-INITIALIZATION.                                         
+002330     PERFORM 1000-MAINLINE UNTIL MACHINE-EOF.                             
+002340     PERFORM 9990-END-OF-JOB.                                             
+002350     GOBACK.                                                              
+002360                                                                          
+002370 1000-MAINLINE.
+002380      READ MACHINE-FILE
+002390         AT END PERFORM 8000-END-OF-FILE.
+002400      IF MACHINE-EOF
+002410          NEXT SENTENCE
+002420      ELSE
+002430          ADD +1 TO MACHINE-RECORDS-READ
+002440          PERFORM 2000-CHECK-MODULE-CHANGE
+002450          PERFORM 3000-PROCESS-THIS-CSECT
+002460          PERFORM 9730-CHECK-FOR-CHECKPOINT.
+002470                                                                          
+002480 2000-CHECK-MODULE-CHANGE.
+002490      IF (MRMEM NOT EQUAL CURRENT-MODULE) OR
+002500          (MRUSRDAT NOT EQUAL CURRENT-USRDAT)
+002510              PERFORM 2100-CHECK-MODULE-SEQUENCE
+002520              PERFORM 7000-MODULE-ANALYSIS
+002530              PERFORM 6000-INITIALIZE-NEW-MODULE.
+002540
+002550*    2100-CHECK-MODULE-SEQUENCE RUNS ON EVERY MODULE CHANGE,
+002560*    WHILE CURRENT-MODULE STILL HOLDS THE MEMBER WE ARE LEAVING.
+002570*    THAT OUTGOING MEMBER GOES INTO SEEN-MODULE-TABLE, THEN THE
+002580*    INCOMING MRMEM IS LOOKED UP IN THE SAME TABLE - A HIT MEANS
+002590*    MACHINE-FILE ISN'T GROUPED BY MEMBER.
+002600 2100-CHECK-MODULE-SEQUENCE.
+002610     IF MRMEM NOT EQUAL CURRENT-MODULE
+002620         IF CURRENT-MODULE NOT = SPACES
+002630             IF SEEN-MODULE-COUNT < 5000
+002640                 ADD 1 TO SEEN-MODULE-COUNT
+002650                 MOVE CURRENT-MODULE
+002660                     TO SEEN-MODULE(SEEN-MODULE-COUNT)
+002670             ELSE
+002680                 MOVE 'BCBSEXT3' TO EL-PROGRAM-ID
+002690                 MOVE '2100-CHECK-MODULE-SEQUENCE' TO EL-PARAGRAPH
+002700                 MOVE 'W' TO EL-SEVERITY
+002710                 MOVE 'SEEN-MODULE-TABLE FULL - SKIPPED CHECK'
+002720                     TO EL-MESSAGE
+002730                 CALL 'ERRLOG' USING ERRLOG-PARM
+002740             END-IF
+002750         END-IF
+002760         PERFORM VARYING SEEN-IX FROM 1 BY 1
+002770             UNTIL SEEN-IX > SEEN-MODULE-COUNT
+002780             OR SEEN-MODULE(SEEN-IX) = MRMEM
+002790         END-PERFORM
+002800         IF SEEN-IX <= SEEN-MODULE-COUNT
+002810             ADD 1 TO SEQUENCE-EXCEPTION-COUNT
+002820             MOVE 'BCBSEXT3' TO EL-PROGRAM-ID
+002830             MOVE '2100-CHECK-MODULE-SEQUENCE' TO EL-PARAGRAPH
+002840             MOVE 'W' TO EL-SEVERITY
+002850             MOVE 'MACHINE-FILE NOT GROUPED - MRMEM REAPPEARED' TO
+002860                 EL-MESSAGE
+002870             CALL 'ERRLOG' USING ERRLOG-PARM
+002880         END-IF.
+002890
+002900 3000-PROCESS-THIS-CSECT.
+002910     IF MRCSECT(1:3) = 'IP3'                                              
+002920       MOVE 'IP3...' TO RPT-IP3.                                          
+002930     IF MRCSECT(1:3) = 'IBM'                                              
+002940       MOVE 'IBM...' TO RPT-IBM.                                          
+002950     IF MRCSECT = 'PLISTART'                                              
+002960       MOVE 'PLISTART' TO RPT-PLISTART.                                   
+002970     IF MRCSECT = 'PLIMAIN'                                               
+002980       MOVE 'PLIMAIN' TO RPT-PLIMAIN.                                     
+002990     IF MRTYPE = 'PM'
+003000           MOVE 'PM' TO RPT-TYPE-PM.
+003010     IF MRTYPE = 'PR'
+003020           MOVE 'PR' TO RPT-TYPE-PR.
+003030     IF MRTYPE = 'P1'
+003040           MOVE 'P1' TO RPT-TYPE-P1.
+003050     IF MRTYPE = 'P2'
+003060           MOVE 'P2' TO RPT-TYPE-P2.
+003070     IF MRTYPE NOT = 'PM' AND MRTYPE NOT = 'PR'
+003080         AND MRTYPE NOT = 'P1' AND MRTYPE NOT = 'P2'
+003090           MOVE MRTYPE TO RPT-OTHER-TYPE.
+003100     IF MRCSECT(1:3) NOT = 'IP3' AND MRCSECT(1:3) NOT = 'IBM'
+003110         AND MRCSECT NOT = 'PLISTART' AND MRCSECT NOT = 'PLIMAIN'
+003120           MOVE MRCSECT TO RPT-OTHER-CSECT.
+003130                                                                          
+003140 6000-INITIALIZE-NEW-MODULE.                                              
+003150     MOVE MRMEM TO CURRENT-MODULE.                                        
+003160     MOVE MRUSRDAT TO CURRENT-USRDAT.                                     
+003170     MOVE SPACES TO REPORT-RECORD.                                        
+003180                                                                          
+003190 7000-MODULE-ANALYSIS.                                                    
+003200     IF RPT-MODULE-ATTRIBUTES = SPACES                                    
+003210         NEXT SENTENCE                                                    
+003220     ELSE                                                                 
+003230         MOVE CURRENT-MODULE TO RPT-MEMBER-NAME
+003240         PERFORM VARYING I FROM 1 BY 1
+003250             UNTIL I > DSNAME-TABLE-COUNT
+003260             OR TBL-ARG(I) = CURRENT-USRDAT
+003270         END-PERFORM
+003280         IF RPT-TYPE-PM NOT = SPACES
+003290             ADD 1 TO PM-MODULE-COUNT.
+003300         IF RPT-TYPE-PR NOT = SPACES
+003310             ADD 1 TO PR-MODULE-COUNT.
+003320         IF RPT-TYPE-P1 NOT = SPACES
+003330             ADD 1 TO P1-MODULE-COUNT.
+003340         IF RPT-TYPE-P2 NOT = SPACES
+003350             ADD 1 TO P2-MODULE-COUNT.
+003360         IF RPT-OTHER-TYPE NOT = SPACES
+003370             ADD 1 TO OTHER-TYPE-MODULE-COUNT.
+003380         IF I > DSNAME-TABLE-COUNT
+003390             MOVE CURRENT-MODULE TO EXC-MEMBER-NAME
+003400             MOVE CURRENT-USRDAT TO EXC-USRDAT
+003410             WRITE EXCEPTION-RECORD
+003420             ADD 1 TO USRDAT-EXCEPTION-COUNT
+003430         ELSE
+003440             MOVE TBL-DSNAME(I) TO RPT-DSNAME
+003450             ADD 1 TO TBL-LINE-COUNT(I)
+003460             PERFORM 7600-PRINT-A-LINE
+003470         END-IF.
+003480
+003490***************************************************************
+003500*    7500-PRINT-HEADING AND 7600-PRINT-A-LINE GIVE REPORT-FILE *
+003510*    A RUN DATE, TITLE AND PAGE NUMBER ON EACH PAGE, THE SAME  *
+003520*    TREATMENT CALLGTDS GIVES ITS OWN PRINT FILE.  EVERY LINE  *
+003530*    WRITTEN TO REPORT-FILE GOES THROUGH 7600-PRINT-A-LINE SO  *
+003540*    PAGINATION STAYS IN ONE PLACE.                            *
+003550***************************************************************
+003560 7500-PRINT-HEADING.
+003570     MOVE COUNT-OF-PAGES TO RPT-HEADING-PAGE
+003580     MOVE RPT-HEADING-LINE TO REPORT-RECORD
+003590     WRITE REPORT-RECORD AFTER ADVANCING PAGE
+003600     MOVE HEADING-LINE-2 TO REPORT-RECORD
+003610     MOVE 2 TO CCTL
+003620     WRITE REPORT-RECORD AFTER ADVANCING CCTL LINES
+003630     MOVE SPACES TO REPORT-RECORD
+003640     MOVE 3 TO COUNT-OF-LINES
+003650     ADD 1 TO COUNT-OF-PAGES
+003660     MOVE 1 TO CCTL.
+003670
+003680 7600-PRINT-A-LINE.
+003690     WRITE REPORT-RECORD AFTER ADVANCING CCTL LINES
+003700     ADD CCTL TO COUNT-OF-LINES
+003710     MOVE 1 TO CCTL
+003720     MOVE SPACES TO REPORT-RECORD.
+003730     IF BOTTOM-OF-PAGE
+003740         PERFORM 7500-PRINT-HEADING.
+003750
+003760 8000-END-OF-FILE.                                                        
+003770      IF MACHINE-RECORDS-READ EQUAL ZERO                                  
+003780          DISPLAY 'NULL MACHINE INPUT FILE ENCOUNTERED - INVALID'         
+003790     MOVE 'BCBSEXT3' TO EL-PROGRAM-ID
+003800     MOVE '8000-END-OF-FILE' TO EL-PARAGRAPH
+003810     MOVE 'F' TO EL-SEVERITY
+003820     MOVE 'NULL MACHINE INPUT FILE - INVALID' TO EL-MESSAGE
+003830     CALL 'ERRLOG' USING ERRLOG-PARM
+003840          CALL 'ILBOABN0'                                                 
+003850      ELSE                                                                
+003860          IF (MACHINE-FILE-STATUS-BYTE1 NOT EQUAL 0)                      
+003870              AND (MACHINE-FILE-STATUS-BYTE1 NOT EQUAL 1)                 
+003880     DISPLAY 'UNEXPECTED FILE STATUS AFTER MACHINE FILE READ ='           
+003890                      MACHINE-FILE-STATUS                                 
+003900     MOVE 'BCBSEXT3' TO EL-PROGRAM-ID
+003910     MOVE '8000-END-OF-FILE' TO EL-PARAGRAPH
+003920     MOVE 'F' TO EL-SEVERITY
+003930     MOVE 'BAD FILE STATUS AFTER MACHINE FILE READ' TO EL-MESSAGE
+003940     CALL 'ERRLOG' USING ERRLOG-PARM
+003950                  CALL 'ILBOABN0'.                                        
+003960
+003970***************************************************************
+003980*    9700-9760 SUPPORT MID-RUN CHECKPOINT/RESTART.  A           *
+003990*    CHECKPOINT (CURRENT MODULE NAME PLUS MACHINE-FILE RECORD   *
+004000*    COUNT) IS WRITTEN EVERY CHECKPOINT-INTERVAL RECORDS.  ON   *
+004010*    THE NEXT RUN, 9700-READ-PRIOR-CHECKPOINT PICKS UP THE LAST *
+004020*    ONE WRITTEN AND THE MAINLINE SKIPS PAST THE MACHINE-FILE   *
+004030*    RECORDS ALREADY REPORTED ON.                               *
+004040***************************************************************
+004050 9700-READ-PRIOR-CHECKPOINT.
+004060     OPEN INPUT CHECKPOINT-FILE.
+004070     IF CHECKPOINT-FILE-NOT-FOUND
+004080         NEXT SENTENCE
+004090     ELSE
+004100         IF (CHECKPOINT-FILE-STATUS-BYTE1 NOT EQUAL 0)
+004110             AND (CHECKPOINT-FILE-STATUS-BYTE1 NOT EQUAL 1)
+004120               DISPLAY 'BAD FILE STATUS AFTER CHECKPOINT OPEN = '
+004130                     CHECKPOINT-FILE-STATUS
+004140     MOVE 'BCBSEXT3' TO EL-PROGRAM-ID
+004150     MOVE '9700-READ-PRIOR-CHECKPOINT' TO EL-PARAGRAPH
+004160     MOVE 'F' TO EL-SEVERITY
+004170     MOVE 'BAD FILE STATUS AFTER CHECKPOINT OPEN' TO EL-MESSAGE
+004180     CALL 'ERRLOG' USING ERRLOG-PARM
+004190                 CALL 'ILBOABN0'
+004200         ELSE
+004210             PERFORM 9710-READ-CHECKPOINT-RECORD
+004220                 UNTIL CHECKPOINT-FILE-EOF
+004230             IF RESTART-RECORD-COUNT NOT EQUAL ZERO
+004240                 SET RESTART-IN-PROGRESS TO TRUE
+004250             END-IF
+004260         END-IF
+004270         CLOSE CHECKPOINT-FILE
+004280     END-IF.
+004290
+004300 9710-READ-CHECKPOINT-RECORD.
+004310     READ CHECKPOINT-FILE
+004320         AT END CONTINUE.
+004330     IF NOT CHECKPOINT-FILE-EOF
+004340         MOVE CKPT-RECORD-COUNT TO RESTART-RECORD-COUNT.
+004350
+004360 9720-WRITE-CHECKPOINT.
+004370     MOVE CURRENT-MODULE TO CKPT-MODULE-NAME
+004380     MOVE MACHINE-RECORDS-READ TO CKPT-RECORD-COUNT
+004390     WRITE CHECKPOINT-RECORD.
+004400     IF (CHECKPOINT-FILE-STATUS-BYTE1 NOT EQUAL 0)
+004410         DISPLAY 'BAD FILE STATUS AFTER CHECKPOINT WRITE = '
+004420               CHECKPOINT-FILE-STATUS
+004430     MOVE 'BCBSEXT3' TO EL-PROGRAM-ID
+004440     MOVE '9720-WRITE-CHECKPOINT' TO EL-PARAGRAPH
+004450     MOVE 'F' TO EL-SEVERITY
+004460     MOVE 'BAD FILE STATUS AFTER CHECKPOINT WRITE' TO EL-MESSAGE
+004470     CALL 'ERRLOG' USING ERRLOG-PARM
+004480             CALL 'ILBOABN0'.
+004490
+004500 9730-CHECK-FOR-CHECKPOINT.
+004510     DIVIDE MACHINE-RECORDS-READ BY CHECKPOINT-INTERVAL
+004520         GIVING CHECKPOINT-QUOTIENT
+004530         REMAINDER CHECKPOINT-REMAINDER.
+004540     IF CHECKPOINT-REMAINDER EQUAL ZERO
+004550         PERFORM 9720-WRITE-CHECKPOINT.
+004560
+004570 9750-SKIP-PROCESSED-RECORDS.
+004580     PERFORM 9760-SKIP-ONE-RECORD
+004590         UNTIL MACHINE-EOF
+004600         OR MACHINE-RECORDS-READ = RESTART-RECORD-COUNT.
+004610
+004620 9760-SKIP-ONE-RECORD.
+004630     READ MACHINE-FILE
+004640         AT END PERFORM 8000-END-OF-FILE.
+004650     IF NOT MACHINE-EOF
+004660         ADD +1 TO MACHINE-RECORDS-READ.
+004670
+004680 9800-LOAD-DSNAME-TABLE.
+004690     OPEN INPUT DSNAME-TABLE-FILE.
+004700     IF (DSNAME-FILE-STATUS-BYTE1 NOT EQUAL 0)
+004710         AND (DSNAME-FILE-STATUS-BYTE1 NOT EQUAL 1)
+004720           DISPLAY 'BAD FILE STATUS AFTER DSNAME TABLE OPEN = '
+004730                 DSNAME-FILE-STATUS
+004740     MOVE 'BCBSEXT3' TO EL-PROGRAM-ID
+004750     MOVE '9800-LOAD-DSNAME-TABLE' TO EL-PARAGRAPH
+004760     MOVE 'F' TO EL-SEVERITY
+004770     MOVE 'BAD FILE STATUS AFTER DSNAME TABLE OPEN' TO EL-MESSAGE
+004780     CALL 'ERRLOG' USING ERRLOG-PARM
+004790             CALL 'ILBOABN0'.
+004800     PERFORM 9810-READ-DSNAME-RECORD UNTIL DSNAME-FILE-EOF.
+004810     CLOSE DSNAME-TABLE-FILE.
+004820     IF DSNAME-TABLE-COUNT EQUAL ZERO
+004830         DISPLAY 'NULL DSNAME TABLE FILE ENCOUNTERED - INVALID'
+004840     MOVE 'BCBSEXT3' TO EL-PROGRAM-ID
+004850     MOVE '9800-LOAD-DSNAME-TABLE' TO EL-PARAGRAPH
+004860     MOVE 'F' TO EL-SEVERITY
+004870     MOVE 'NULL DSNAME TABLE FILE - INVALID' TO EL-MESSAGE
+004880     CALL 'ERRLOG' USING ERRLOG-PARM
+004890         CALL 'ILBOABN0'.
+004900
+004910 9810-READ-DSNAME-RECORD.
+004920     READ DSNAME-TABLE-FILE
+004930         AT END CONTINUE.
+004940     IF NOT DSNAME-FILE-EOF
+004950         ADD 1 TO DSNAME-TABLE-COUNT
+004960         MOVE DT-ARG TO TBL-ARG(DSNAME-TABLE-COUNT)
+004970         MOVE DT-DSNAME TO TBL-DSNAME(DSNAME-TABLE-COUNT).
+004980
+004990 9900-INITIALIZATION.
+005000     OPEN INPUT MACHINE-FILE.
+005010     IF (MACHINE-FILE-STATUS-BYTE1 NOT EQUAL 0)
+005020         AND (MACHINE-FILE-STATUS-BYTE1 NOT EQUAL 1)
+005030           DISPLAY 'UNEXPECTED FILE STATUS AFTER MACHINE OPEN = '
+005040                 MACHINE-FILE-STATUS
+005050     MOVE 'BCBSEXT3' TO EL-PROGRAM-ID
+005060     MOVE '9900-INITIALIZATION' TO EL-PARAGRAPH
+005070     MOVE 'F' TO EL-SEVERITY
+005080     MOVE 'BAD STATUS AFTER MACHINE FILE OPEN' TO EL-MESSAGE
+005090     CALL 'ERRLOG' USING ERRLOG-PARM
+005100             CALL 'ILBOABN0'.
+005110     PERFORM 9700-READ-PRIOR-CHECKPOINT.
+005120     IF RESTART-IN-PROGRESS
+005130         OPEN EXTEND REPORT-FILE
+005140     ELSE
+005150         OPEN OUTPUT REPORT-FILE
+005160     END-IF.
+005170     IF ( REPORT-FILE-STATUS-BYTE1 NOT EQUAL 0 )
+005180       DISPLAY 'UNEXPECTED FILE STATUS AFTER REPORT FILE OPEN = '
+005190             REPORT-FILE-STATUS
+005200     MOVE 'BCBSEXT3' TO EL-PROGRAM-ID
+005210     MOVE '9900-INITIALIZATION' TO EL-PARAGRAPH
+005220     MOVE 'F' TO EL-SEVERITY
+005230     MOVE 'BAD FILE STATUS AFTER REPORT FILE OPEN' TO EL-MESSAGE
+005240     CALL 'ERRLOG' USING ERRLOG-PARM
+005250         CALL 'ILBOABN0'.
+005260     IF RESTART-IN-PROGRESS
+005270         OPEN EXTEND EXCEPTION-FILE
+005280     ELSE
+005290         OPEN OUTPUT EXCEPTION-FILE
+005300     END-IF.
+005310     IF ( EXCEPTION-FILE-STATUS-BYTE1 NOT EQUAL 0 )
+005320       DISPLAY 'BAD FILE STATUS AFTER EXCEPTION FILE OPEN = '
+005330             EXCEPTION-FILE-STATUS
+005340     MOVE 'BCBSEXT3' TO EL-PROGRAM-ID
+005350     MOVE '9900-INITIALIZATION' TO EL-PARAGRAPH
+005360     MOVE 'F' TO EL-SEVERITY
+005370     MOVE 'BAD STATUS AFTER EXCEPTION FILE OPEN' TO EL-MESSAGE
+005380     CALL 'ERRLOG' USING ERRLOG-PARM
+005390         CALL 'ILBOABN0'.
+005400     PERFORM 9800-LOAD-DSNAME-TABLE.
+005410     IF RESTART-IN-PROGRESS
+005420         OPEN EXTEND CHECKPOINT-FILE
+005430     ELSE
+005440         OPEN OUTPUT CHECKPOINT-FILE
+005450     END-IF.
+005460     IF (CHECKPOINT-FILE-STATUS-BYTE1 NOT EQUAL 0)
+005470         DISPLAY 'BAD FILE STATUS AFTER CHECKPOINT FILE OPEN = '
+005480               CHECKPOINT-FILE-STATUS
+005490     MOVE 'BCBSEXT3' TO EL-PROGRAM-ID
+005500     MOVE '9900-INITIALIZATION' TO EL-PARAGRAPH
+005510     MOVE 'F' TO EL-SEVERITY
+005520     MOVE 'BAD STATUS AFTER CHECKPOINT FILE OPEN' TO EL-MESSAGE
+005530     CALL 'ERRLOG' USING ERRLOG-PARM
+005540             CALL 'ILBOABN0'.
+005550*
+005560*    AN OPERATIONS CONTROL CARD NAMED CKPT-INTERVAL CAN OVERRIDE
+005570*    THE BUILT-IN CHECKPOINT-INTERVAL OF 1000 WITHOUT A
+005580*    RECOMPILE. NO MATCHING CARD LEAVES THE DEFAULT IN PLACE - AND
+005590*    SO DOES A MATCHING CARD WHOSE VALUE IS ZERO, SINCE
+005600*    CHECKPOINT-INTERVAL IS A DIVISOR IN 9730-CHECK-FOR-CHECKPOINT
+005610*    AND A ZERO CARD VALUE (A BLANK OR MISTYPED CARD) WOULD
+005620*    OTHERWISE ABEND THE JOB WITH A DIVIDE BY ZERO ON THE FIRST
+005630*    RECORD READ.
+005640     MOVE 'BCBSEXT3' TO CTC-PROGRAM-ID
+005650     MOVE 'CKPT-INTERVAL' TO CTC-PARM-NAME
+005660     CALL 'CTLREAD' USING CTLCARD-PARM
+005670     IF CTC-PARM-FOUND
+005680        MOVE CTC-PARM-VALUE(1:8) TO CKPT-INTERVAL-CARD-VALUE
+005690        IF CKPT-INTERVAL-CARD-VALUE NOT = ZERO
+005700           MOVE CKPT-INTERVAL-CARD-VALUE TO CHECKPOINT-INTERVAL
+005710        END-IF
+005720     END-IF.
+005730     ACCEPT WS-DATE FROM DATE.
+005740     MOVE WS-MONTH TO RPT-HEADING-MONTH.
+005750     MOVE WS-DAY TO RPT-HEADING-DAY.
+005760     MOVE WS-YEAR TO RPT-HEADING-YEAR.
+005770     MOVE 'BCBSEXT3' TO RPT-HEADING-PROGRAM.
+005780     MOVE 'LOAD MODULE ANALYSIS REPORT' TO RPT-HEADING-TITLE.
+005790     PERFORM 7500-PRINT-HEADING.
+005800     MOVE SPACES TO REPORT-RECORD.
+005810     IF RESTART-IN-PROGRESS
+005820         PERFORM 9750-SKIP-PROCESSED-RECORDS.
+005830
+005840 9990-END-OF-JOB.
+005850      PERFORM 7000-MODULE-ANALYSIS
+005860     PERFORM 9940-WRITE-STATISTICS.
+005870     PERFORM 9945-LOG-OPERATIONS-SUMMARY.
+005880     CLOSE MACHINE-FILE.
+005890     CLOSE REPORT-FILE.
+005900     CLOSE EXCEPTION-FILE.
+005910     CLOSE CHECKPOINT-FILE.
+005920
+005930*
+005940***************************************************************
+005950*    9945-LOG-OPERATIONS-SUMMARY APPENDS ONE RECORD TO THE     *
+005960*    SHOP-WIDE OPERATIONS-STATISTICS FILE (CALL 'OPSTAT') SO   *
+005970*    OPSSUM CAN ROLL THIS RUN INTO THE BATCH WINDOW'S SUMMARY. *
+005980*    BOTH EXCEPTION COUNTERS BCBSEXT3 KEEPS - THE USRDAT MOVE- *
+005990*    PAST-MISMATCH COUNT AND THE MRMEM OUT-OF-SEQUENCE COUNT - *
+006000*    ARE COMBINED INTO THE ONE OST-EXCEPTION-COUNT FIELD.      *
+006010***************************************************************
+006020 9945-LOG-OPERATIONS-SUMMARY.
+006030     MOVE 'BCBSEXT3' TO OST-PROGRAM-ID.
+006040     MOVE MACHINE-RECORDS-READ TO OST-RECORDS-PROCESSED.
+006050     MOVE ZERO TO OST-ERROR-COUNT.
+006060     COMPUTE OST-EXCEPTION-COUNT =
+006070         USRDAT-EXCEPTION-COUNT + SEQUENCE-EXCEPTION-COUNT.
+006080     CALL 'OPSTAT' USING OPSTAT-PARM.
+006090*
+006100***************************************************************
+006110*    9940-WRITE-STATISTICS PUTS AN END-OF-JOB SUMMARY ON THE   *
+006120*    BACK OF REPORT-FILE - A COUNT OF MODULES FOUND FOR EACH   *
+006130*    MRTYPE, AND A COUNT OF REPORT LINES WRITTEN FOR EACH      *
+006140*    RESOLVED DSNAME - SO A LOADLIB SWEEP CAN BE SIZED UP AT A *
+006150*    GLANCE WITHOUT COUNTING DETAIL LINES BY HAND.             *
+006160***************************************************************
+006170 9940-WRITE-STATISTICS.
+006180     PERFORM 7600-PRINT-A-LINE.
+006190     MOVE 'BCBSEXT3 END OF JOB STATISTICS' TO REPORT-RECORD
+006200     PERFORM 7600-PRINT-A-LINE.
+006210     PERFORM 7600-PRINT-A-LINE.
+006220     PERFORM 9941-WRITE-TYPE-COUNTS.
+006230     PERFORM 9942-WRITE-DSNAME-COUNTS.
+006240     PERFORM 9944-WRITE-TRAILER.
+006250
+006260 9941-WRITE-TYPE-COUNTS.
+006270     MOVE 'PM' TO STL-TYPE-CODE
+006280     MOVE PM-MODULE-COUNT TO STL-TYPE-COUNT
+006290     MOVE STATISTICS-LINE TO REPORT-RECORD
+006300     PERFORM 7600-PRINT-A-LINE.
+006310     MOVE 'PR' TO STL-TYPE-CODE
+006320     MOVE PR-MODULE-COUNT TO STL-TYPE-COUNT
+006330     MOVE STATISTICS-LINE TO REPORT-RECORD
+006340     PERFORM 7600-PRINT-A-LINE.
+006350     MOVE 'P1' TO STL-TYPE-CODE
+006360     MOVE P1-MODULE-COUNT TO STL-TYPE-COUNT
+006370     MOVE STATISTICS-LINE TO REPORT-RECORD
+006380     PERFORM 7600-PRINT-A-LINE.
+006390     MOVE 'P2' TO STL-TYPE-CODE
+006400     MOVE P2-MODULE-COUNT TO STL-TYPE-COUNT
+006410     MOVE STATISTICS-LINE TO REPORT-RECORD
+006420     PERFORM 7600-PRINT-A-LINE.
+006430     MOVE 'OT' TO STL-TYPE-CODE
+006440     MOVE OTHER-TYPE-MODULE-COUNT TO STL-TYPE-COUNT
+006450     MOVE STATISTICS-LINE TO REPORT-RECORD
+006460     PERFORM 7600-PRINT-A-LINE.
+006470     MOVE USRDAT-EXCEPTION-COUNT TO ECL-EXCEPTION-COUNT
+006480     MOVE EXCEPTION-COUNT-LINE TO REPORT-RECORD
+006490     PERFORM 7600-PRINT-A-LINE.
+006500     MOVE SEQUENCE-EXCEPTION-COUNT TO SCL-EXCEPTION-COUNT
+006510     MOVE SEQUENCE-EXCEPTION-COUNT-LINE TO REPORT-RECORD
+006520     PERFORM 7600-PRINT-A-LINE.
+006530
+006540 9942-WRITE-DSNAME-COUNTS.
+006550     PERFORM 9943-WRITE-ONE-DSNAME-COUNT
+006560         VARYING I FROM 1 BY 1 UNTIL I > DSNAME-TABLE-COUNT.
+006570
+006580 9943-WRITE-ONE-DSNAME-COUNT.
+006590     MOVE TBL-DSNAME(I) TO DCL-DSNAME
+006600     MOVE TBL-LINE-COUNT(I) TO DCL-LINE-COUNT
+006610     MOVE DSNAME-COUNT-LINE TO REPORT-RECORD
+006620     PERFORM 7600-PRINT-A-LINE.
+006630*
+006640*    9944-WRITE-TRAILER CLOSES OUT REPORT-FILE WITH THE SHARED
+006650*    TRAILER LINE (COPY RPTHDR0) SHOWING THE TOTAL PAGE COUNT.
+006660 9944-WRITE-TRAILER.
+006670     MOVE 'BCBSEXT3' TO RPT-TRAILER-PROGRAM
+006680     MOVE COUNT-OF-PAGES TO RPT-TRAILER-PAGES
+006690     MOVE RPT-TRAILER-LINE TO REPORT-RECORD
+006700     PERFORM 7600-PRINT-A-LINE.
+006710
