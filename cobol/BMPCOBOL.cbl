@@ -1,68 +1,241 @@
 000100 IDENTIFICATION DIVISION.                                                 
-000200 PROGRAM-ID.  BMPCOBOL.                                                   
-000300 AUTHOR. R THORNTON.                                                      
-000400 REMARKS. THIS PROGRAM PROVIDES ACCESS TO THE IMS MESSAGE QUEUE T         
-000500          WRITE MESSAGES DIRECTLY TO TERMINALS. THE PSB USED IS           
-000600          DXT0500P, WHICH HAS AN IOPCB AND A MODIFIABLE ALTERNATE         
-000700          PCB SPECIFIED.                                                  
-000800 ENVIRONMENT DIVISION.                                                    
-000900 INPUT-OUTPUT SECTION.                                                    
-001000 FILE-CONTROL.                                                            
-001100     SELECT MESSAGE-FILE ASSIGN TO UT-S-READER1.                          
-001200 DATA DIVISION.                                                           
-001300 FILE SECTION.                                                            
-001400 FD  MESSAGE-FILE                                                         
-001500     BLOCK CONTAINS 0 RECORDS                                             
-001600     RECORD CONTAINS 80 CHARACTERS                                        
-001700     LABEL RECORDS ARE OMITTED                                            
-001800     DATA RECORD IS MESSAGE-RECORD.                                       
-001900 01  MESSAGE-RECORD.                                                      
-002000     05  MESSAGE-TEXT           PIC X(80).                                
-002100 WORKING-STORAGE SECTION.                                                 
-002200 77  FILLER                      PIC X(36)  VALUE                         
-002300     'BMPCOBOL WORKING STORAGE BEGINS HERE'.                              
-002400 01  MISCELLANEOUS-STORAGE-AREAS.                                         
-002500     05  HM00A5                  PIC X(08) VALUE 'HM00A5'.                
-002600     05  EOF-SWITCH              PIC X VALUE ' '.                         
-002700         88 END-OF-INPUT         VALUE 'E'.                               
-002800 01  TERMINAL-MESSAGE-AREA.                                               
-002900     05  MESSAGE-LENG            PIC S9(4) COMP VALUE +4.                 
-003000     05  FILLER                  PIC S9(4) COMP VALUE ZEROS.              
-003100     05  MESSAGE-LINE            OCCURS 10 TIMES                          
-003200                                 INDEXED BY MSG-LINE-NBR                  
-003300                                 PIC X(80).                               
-003400 01  IMS-COMMANDS                COPY IMSSFUN0.                           
-003500 01  IMS-STATUS-CODES            COPY IMSSSTA0.                           
-003600 LINKAGE SECTION.                                                         
-003700 01  IOPCB                   COPY IOPCB.                                  
-003800 01  ALTPCB                  COPY ALTPCB.                                 
-003900 PROCEDURE DIVISION USING IOPCB, ALTPCB.                                  
-004000     PERFORM A100-INITIALIZE.                                             
-004100     PERFORM B100-MAIN-PROCESS UNTIL END-OF-INPUT.                        
-004200     PERFORM Z900-TERMINATE.                                              
-004300     GOBACK.                                                              
-004400 A100-INITIALIZE.                                                         
-004500     OPEN INPUT MESSAGE-FILE.                                             
-004600 B100-MAIN-PROCESS.                                                       
-004700     PERFORM C100-READ-CARDS                                              
-004800         VARYING MSG-LINE-NBR FROM 1 BY 1                                 
-004900             UNTIL MSG-LINE-NBR IS GREATER THAN 10                        
-005000             OR END-OF-INPUT.                                             
-005100        PERFORM D100-INSERT-TO-TERMINAL.                                  
-005200 C100-READ-CARDS.                                                         
-005300     READ MESSAGE-FILE                                                    
-005400         AT END MOVE 'E' TO EOF-SWITCH.                                   
-005500     IF NOT END-OF-INPUT                                                  
-005600         MOVE MESSAGE-TEXT TO MESSAGE-LINE (MSG-LINE-NBR)                 
-005700         ADD 80 TO MESSAGE-LENG.                                          
-005800 D100-INSERT-TO-TERMINAL.                                                 
-005900     CALL 'CBLTDLI' USING CHNG-FUNCTION-CODE,                             
-006000                          ALTPCB,                                         
-006100                          HM00A5.                                         
-006200     CALL 'CBLTDLI' USING ISRT-FUNCTION-CODE,                             
-006300                          ALTPCB,                                         
-006400                          TERMINAL-MESSAGE-AREA.                          
-006500     CALL 'CBLTDLI' USING PURG-FUNCTION-CODE,                             
-006600                          ALTPCB.                                         
-006700 Z900-TERMINATE.                                                          
-006800     CLOSE MESSAGE-FILE.                                                  
+000110 PROGRAM-ID.  BMPCOBOL.                                                   
+000120 AUTHOR. R THORNTON.                                                      
+000130 REMARKS. THIS PROGRAM PROVIDES ACCESS TO THE IMS MESSAGE QUEUE T         
+000140          WRITE MESSAGES DIRECTLY TO TERMINALS. THE PSB USED IS           
+000150          DXT0500P, WHICH HAS AN IOPCB AND A MODIFIABLE ALTERNATE         
+000160          PCB SPECIFIED.                                                  
+000170 ENVIRONMENT DIVISION.                                                    
+000180 INPUT-OUTPUT SECTION.                                                    
+000190 FILE-CONTROL.                                                            
+000200     SELECT MESSAGE-FILE ASSIGN TO UT-S-READER1.
+000210     SELECT AUDIT-FILE ASSIGN TO UT-S-AUDIT.
+000220     SELECT TERMINAL-LIST-FILE ASSIGN TO UT-S-TERMLST.
+000230 DATA DIVISION.
+000240 FILE SECTION.
+000250 FD  MESSAGE-FILE
+000260     BLOCK CONTAINS 0 RECORDS
+000270     RECORD CONTAINS 80 CHARACTERS
+000280     LABEL RECORDS ARE OMITTED
+000290     DATA RECORD IS MESSAGE-RECORD.
+000300 01  MESSAGE-RECORD.
+000310     05  MESSAGE-TEXT           PIC X(80).
+000320*
+000330***************************************************************
+000340*    AUDIT-FILE IS THE DELIVERY AUDIT TRAIL - ONE RECORD IS     *
+000350*    WRITTEN FOR EVERY MESSAGE SUCCESSFULLY INSERTED TO A       *
+000360*    TERMINAL SO WE CAN ANSWER "DID TERMINAL X GET NOTIFIED     *
+000370*    ABOUT Y" AFTER THE FACT.                                   *
+000380***************************************************************
+000390 FD  AUDIT-FILE
+000400     BLOCK CONTAINS 0 RECORDS
+000410     RECORD CONTAINS 822 CHARACTERS
+000420     LABEL RECORDS ARE OMITTED
+000430     DATA RECORD IS AUDIT-RECORD.
+000440 01  AUDIT-RECORD.
+000450     05  AUD-TERMINAL-ID        PIC X(8).
+000460     05  AUD-TIMESTAMP.
+000470         10  AUD-DATE           PIC 9(6).
+000480         10  AUD-TIME           PIC 9(8).
+000490     05  AUD-MESSAGE-TEXT       PIC X(800).
+000500*
+000510***************************************************************
+000520*    TERMINAL-LIST-FILE IS THE DATA-DRIVEN LIST OF DESTINATION  *
+000530*    TERMINAL IDS - LOADED ONCE AT A100-INITIALIZE TIME SO A    *
+000540*    SINGLE BMP RUN CAN BROADCAST MESSAGE-FILE TO MORE THAN ONE *
+000550*    OPERATOR DESK WITHOUT A RECOMPILE.                         *
+000560***************************************************************
+000570 FD  TERMINAL-LIST-FILE
+000580     BLOCK CONTAINS 0 RECORDS
+000590     RECORD CONTAINS 8 CHARACTERS
+000600     LABEL RECORDS ARE OMITTED
+000610     DATA RECORD IS TERMINAL-LIST-RECORD.
+000620 01  TERMINAL-LIST-RECORD.
+000630     05  TRM-ID                 PIC X(8).
+000640 WORKING-STORAGE SECTION.
+000650 77  FILLER                      PIC X(36)  VALUE                         
+000660     'BMPCOBOL WORKING STORAGE BEGINS HERE'.                              
+000670 01  MISCELLANEOUS-STORAGE-AREAS.
+000680     05  EOF-SWITCH              PIC X VALUE ' '.
+000690         88 END-OF-INPUT         VALUE 'E'.
+000700     05  TERMLST-SWITCH          PIC X VALUE ' '.
+000710         88 END-OF-TERMINAL-LIST    VALUE 'E'.
+000720     05  TERMINAL-SKIP-SWITCH    PIC X VALUE 'N'.
+000730         88 SKIP-THIS-TERMINAL      VALUE 'Y'.
+000740*
+000750*    ERRLOG-PARM (COPY ERRLOGP) IS THE PARAMETER AREA FOR
+000760*    CALL 'ERRLOG' - THE SHOP'S COMMON ERROR-LOGGING SUBROUTINE,
+000770*    USED HERE WHEREVER THIS PROGRAM CALLS 'ILBOABN0'.
+000780 COPY ERRLOGP.
+000790 01  TERMINAL-COUNT              PIC S9(4) COMP VALUE +0.
+000800***************************************************************
+000810*    TERMINAL-TABLE HOLDS THE DESTINATION TERMINAL IDS READ     *
+000820*    FROM TERMINAL-LIST-FILE AT A100-INITIALIZE TIME.  D100     *
+000830*    IS PERFORMED ONCE PER ENTRY SO ONE RUN CAN BROADCAST TO    *
+000840*    EVERY TERMINAL IN THE LIST.                                 *
+000850***************************************************************
+000860 01  TERMINAL-TABLE.
+000870     05  TERMINAL-TABLE-ENTRY    OCCURS 1 TO 50 TIMES
+000880                                 DEPENDING ON TERMINAL-COUNT
+000890                                 INDEXED BY TRM-IX.
+000900         10  TRM-TERMINAL-ID     PIC X(8).
+000910 01  TERMINAL-MESSAGE-AREA.
+000920     05  MESSAGE-LENG            PIC S9(4) COMP VALUE +4.
+000930     05  FILLER                  PIC S9(4) COMP VALUE ZEROS.
+000940     05  MESSAGE-LINE-GROUP.
+000950         10  MESSAGE-LINE        OCCURS 10 TIMES
+000960                                 INDEXED BY MSG-LINE-NBR
+000970                                 PIC X(80).
+000980***************************************************************
+000990*    NEXT-MESSAGE-TEXT HOLDS A ONE-RECORD LOOKAHEAD FROM        *
+001000*    MESSAGE-FILE SO END-OF-INPUT IS ALWAYS KNOWN A RECORD      *
+001010*    EARLY - C100-READ-CARDS CONSUMES NEXT-MESSAGE-TEXT RATHER  *
+001020*    THAN READING DIRECTLY, SO A SEGMENT THAT EXACTLY FILLS ALL *
+001030*    10 LINES CAN BE TOLD APART FROM ONE THAT GENUINELY HAS A   *
+001040*    FOLLOW-ON SEGMENT WAITING.                                 *
+001050***************************************************************
+001060 01  NEXT-MESSAGE-TEXT           PIC X(80).
+001070 01  IMS-COMMANDS                COPY IMSSFUN0.
+001080 01  IMS-STATUS-CODES            COPY IMSSSTA0.                           
+001090 LINKAGE SECTION.                                                         
+001100 01  IOPCB                   COPY IOPCB.                                  
+001110 01  ALTPCB                  COPY ALTPCB.                                 
+001120 PROCEDURE DIVISION USING IOPCB, ALTPCB.                                  
+001130     PERFORM A100-INITIALIZE.                                             
+001140     PERFORM B100-MAIN-PROCESS UNTIL END-OF-INPUT.                        
+001150     PERFORM Z900-TERMINATE.                                              
+001160     GOBACK.                                                              
+001170 A100-INITIALIZE.
+001180     OPEN INPUT MESSAGE-FILE.
+001190     OPEN OUTPUT AUDIT-FILE.
+001200     PERFORM A110-LOAD-TERMINAL-TABLE.
+001210     PERFORM C110-READ-AHEAD.
+001220***************************************************************
+001230*    A110-LOAD-TERMINAL-TABLE READS TERMINAL-LIST-FILE ONCE AT  *
+001240*    STARTUP AND BUILDS TERMINAL-TABLE SO B100 CAN PERFORM       *
+001250*    D100 ONCE PER DESTINATION TERMINAL.                         *
+001260***************************************************************
+001270 A110-LOAD-TERMINAL-TABLE.
+001280     OPEN INPUT TERMINAL-LIST-FILE.
+001290     PERFORM A120-READ-TERMINAL-RECORD UNTIL END-OF-TERMINAL-LIST.
+001300     CLOSE TERMINAL-LIST-FILE.
+001310     IF TERMINAL-COUNT EQUAL ZERO
+001320         DISPLAY 'NULL TERMINAL LIST FILE ENCOUNTERED - INVALID'
+001330        MOVE 'BMPCOBOL' TO EL-PROGRAM-ID
+001340        MOVE 'A110-LOAD-TERMINAL-TABLE' TO EL-PARAGRAPH
+001350        MOVE 'F' TO EL-SEVERITY
+001360        MOVE 'NULL TERMINAL LIST FILE - INVALID' TO EL-MESSAGE
+001370        CALL 'ERRLOG' USING ERRLOG-PARM
+001380         CALL 'ILBOABN0'.
+001390 A120-READ-TERMINAL-RECORD.
+001400     READ TERMINAL-LIST-FILE
+001410         AT END MOVE 'E' TO TERMLST-SWITCH.
+001420     IF NOT END-OF-TERMINAL-LIST
+001430         IF TERMINAL-COUNT < 50
+001440             ADD 1 TO TERMINAL-COUNT
+001450             SET TRM-IX TO TERMINAL-COUNT
+001460             MOVE TRM-ID TO TRM-TERMINAL-ID (TRM-IX)
+001470         ELSE
+001480             MOVE 'BMPCOBOL' TO EL-PROGRAM-ID
+001490             MOVE 'A120-READ-TERMINAL-RECORD' TO EL-PARAGRAPH
+001500             MOVE 'W' TO EL-SEVERITY
+001510             MOVE 'TERMINAL-TABLE FULL - ENTRY SKIPPED' TO
+001520                 EL-MESSAGE
+001530             CALL 'ERRLOG' USING ERRLOG-PARM
+001540         END-IF.
+001550 B100-MAIN-PROCESS.
+001560     MOVE SPACES TO MESSAGE-LINE-GROUP.
+001570     MOVE +4 TO MESSAGE-LENG.
+001580     PERFORM C100-READ-CARDS
+001590         VARYING MSG-LINE-NBR FROM 1 BY 1
+001600             UNTIL MSG-LINE-NBR IS GREATER THAN 10
+001610             OR END-OF-INPUT.
+001620     IF MSG-LINE-NBR IS GREATER THAN 10 AND NOT END-OF-INPUT
+001630         DISPLAY 'MESSAGE FILE EXCEEDS 10 CARDS - DELIVERING '
+001640             'REMAINDER AS A FOLLOW-ON SEGMENT'.
+001650     PERFORM D100-INSERT-TO-TERMINAL
+001660         VARYING TRM-IX FROM 1 BY 1
+001670             UNTIL TRM-IX > TERMINAL-COUNT.
+001680 C100-READ-CARDS.
+001690     IF NOT END-OF-INPUT
+001700         MOVE NEXT-MESSAGE-TEXT TO MESSAGE-LINE (MSG-LINE-NBR)
+001710         ADD 80 TO MESSAGE-LENG
+001720         PERFORM C110-READ-AHEAD.
+001730***************************************************************
+001740*    C110-READ-AHEAD KEEPS NEXT-MESSAGE-TEXT ONE RECORD AHEAD   *
+001750*    OF WHAT C100-READ-CARDS HANDS TO THE CURRENT SEGMENT, SO   *
+001760*    END-OF-INPUT REFLECTS WHETHER A FOLLOW-ON RECORD TRULY     *
+001770*    EXISTS RATHER THAN WHETHER THE LAST READ HAPPENED TO LAND  *
+001780*    ON THE FINAL CARD.                                         *
+001790***************************************************************
+001800 C110-READ-AHEAD.
+001810     READ MESSAGE-FILE
+001820         AT END MOVE 'E' TO EOF-SWITCH.
+001830     IF NOT END-OF-INPUT
+001840         MOVE MESSAGE-TEXT TO NEXT-MESSAGE-TEXT.
+001850 D100-INSERT-TO-TERMINAL.
+001860     MOVE 'N' TO TERMINAL-SKIP-SWITCH.
+001870     CALL 'CBLTDLI' USING CHNG-FUNCTION-CODE,
+001880                          ALTPCB,
+001890                          TRM-TERMINAL-ID (TRM-IX).
+001900     PERFORM D110-CHECK-ALTPCB-STATUS.
+001910     IF NOT SKIP-THIS-TERMINAL
+001920         CALL 'CBLTDLI' USING ISRT-FUNCTION-CODE,
+001930                              ALTPCB,
+001940                              TERMINAL-MESSAGE-AREA
+001950         PERFORM D110-CHECK-ALTPCB-STATUS.
+001960     IF NOT SKIP-THIS-TERMINAL
+001970         CALL 'CBLTDLI' USING PURG-FUNCTION-CODE,
+001980                              ALTPCB
+001990         PERFORM D110-CHECK-ALTPCB-STATUS.
+002000     IF NOT SKIP-THIS-TERMINAL
+002010         PERFORM E100-WRITE-AUDIT-RECORD.
+002020***************************************************************
+002030*    D110-CHECK-ALTPCB-STATUS IS PERFORMED AFTER EVERY CBLTDLI  *
+002040*    CALL AGAINST THE ALTERNATE PCB SO A DOWN DESTINATION OR    *
+002050*    UNKNOWN TERMINAL GETS CAUGHT HERE INSTEAD OF SILENTLY      *
+002060*    LOSING THE MESSAGE.  IMS-STATUS-CODES (COPY IMSSSTA0) IS   *
+002070*    SEARCHED FOR A TEXT EXPLANATION OF THE STATUS CODE.        *
+002080***************************************************************
+002090***************************************************************
+002100*    A DOWN DESTINATION OR UNKNOWN TERMINAL IS LOGGED AS A       *
+002110*    WARNING AND SKIPPED RATHER THAN ABENDED - ONE BAD TERMINAL  *
+002120*    MUST NOT STOP DELIVERY TO THE REST OF TERMINAL-TABLE.  SET  *
+002130*    TRM-SKIP-THIS-TERMINAL SO D100-INSERT-TO-TERMINAL KNOWS NOT *
+002140*    TO CONTINUE THE CHNG/ISRT/PURG SEQUENCE OR WRITE AN AUDIT   *
+002150*    RECORD FOR THIS TERMINAL.                                  *
+002160***************************************************************
+002170 D110-CHECK-ALTPCB-STATUS.
+002180     IF NOT ALTPCB-SUCCESSFUL
+002190         SET IMS-STAT-IX TO 1
+002200         SEARCH IMS-STATUS-ENTRY
+002210             AT END
+002220                 DISPLAY 'IMS ERROR ON ALTERNATE PCB - STATUS = '
+002230                     ALTPCB-STATUS-CODE ' - CODE NOT IN TABLE'
+002240                MOVE 'IMS STATUS CODE NOT IN TABLE' TO EL-MESSAGE
+002250             WHEN IMS-STATUS-CODE (IMS-STAT-IX)
+002260                 = ALTPCB-STATUS-CODE
+002270                 DISPLAY 'IMS ERROR ON ALTERNATE PCB - STATUS = '
+002280                     ALTPCB-STATUS-CODE ' '
+002290                     IMS-STATUS-TEXT (IMS-STAT-IX)
+002300                MOVE IMS-STATUS-TEXT (IMS-STAT-IX) TO EL-MESSAGE
+002310         END-SEARCH
+002320        MOVE 'BMPCOBOL' TO EL-PROGRAM-ID
+002330        MOVE 'D110-CHECK-ALTPCB-STATUS' TO EL-PARAGRAPH
+002340        MOVE 'W' TO EL-SEVERITY
+002350        CALL 'ERRLOG' USING ERRLOG-PARM
+002360         SET SKIP-THIS-TERMINAL TO TRUE.
+002370***************************************************************
+002380*    E100-WRITE-AUDIT-RECORD IS PERFORMED ONCE D100 HAS        *
+002390*    COMPLETED THE CHNG/ISRT/PURG SEQUENCE CLEAN - IT RECORDS   *
+002400*    WHICH TERMINAL GOT WHAT MESSAGE TEXT AND WHEN.             *
+002410***************************************************************
+002420 E100-WRITE-AUDIT-RECORD.
+002430     MOVE TRM-TERMINAL-ID (TRM-IX) TO AUD-TERMINAL-ID
+002440     ACCEPT AUD-DATE FROM DATE
+002450     ACCEPT AUD-TIME FROM TIME
+002460     MOVE MESSAGE-LINE-GROUP TO AUD-MESSAGE-TEXT
+002470     WRITE AUDIT-RECORD.
+002480 Z900-TERMINATE.
+002490     CLOSE MESSAGE-FILE.
+002500     CLOSE AUDIT-FILE.
