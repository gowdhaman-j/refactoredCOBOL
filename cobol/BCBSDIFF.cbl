@@ -0,0 +1,272 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    BCBSDIFF.
+000300 AUTHOR.        R THORNTON.
+000400*****************************************************************
+000500* COMPARES TWO BCBSEXT3 REPORT-FILE SNAPSHOTS (OLD-REPORT-FILE  *
+000600* AND NEW-REPORT-FILE) KEYED BY RPT-MEMBER-NAME AND WRITES AN   *
+000700* ADDED/REMOVED/MOVED-LIBRARY DIFF REPORT SHOWING LOAD-MODULE   *
+000800* CHURN BETWEEN THE TWO RUNS.  BOTH INPUT FILES ARE ASSUMED TO  *
+000900* BE IN RPT-MEMBER-NAME ASCENDING ORDER, THE SAME ORDER THAT    *
+001000* BCBSEXT3 WRITES REPORT-FILE IN.                                *
+001100*****************************************************************
+001200 ENVIRONMENT DIVISION.
+001300 CONFIGURATION SECTION.
+001400 SOURCE-COMPUTER. IBM-370.
+001500 OBJECT-COMPUTER. IBM-370.
+001600 INPUT-OUTPUT SECTION.
+001700 FILE-CONTROL.
+001800     SELECT OLD-REPORT-FILE ASSIGN TO UT-S-OLDRPT
+001900         FILE STATUS OLD-REPORT-FILE-STATUS.
+002000     SELECT NEW-REPORT-FILE ASSIGN TO UT-S-NEWRPT
+002100         FILE STATUS NEW-REPORT-FILE-STATUS.
+002200     SELECT DIFF-REPORT-FILE ASSIGN TO UT-S-DIFRPT
+002300         FILE STATUS DIFF-REPORT-FILE-STATUS.
+002400 DATA DIVISION.
+002500 FILE SECTION.
+002600 FD  OLD-REPORT-FILE
+002700     BLOCK CONTAINS 0 RECORDS
+002800     RECORD CONTAINS 133 CHARACTERS
+002900     RECORDING MODE F.
+003000     COPY BCBSRPT REPLACING REPORT-RECORD BY OLD-REPORT-RECORD
+003100         LEADING ==RPT-== BY ==OLD-RPT-==.
+003200*
+003300 FD  NEW-REPORT-FILE
+003400     BLOCK CONTAINS 0 RECORDS
+003500     RECORD CONTAINS 133 CHARACTERS
+003600     RECORDING MODE F.
+003700     COPY BCBSRPT REPLACING REPORT-RECORD BY NEW-REPORT-RECORD
+003800         LEADING ==RPT-== BY ==NEW-RPT-==.
+003900*
+004000 FD  DIFF-REPORT-FILE
+004100     BLOCK CONTAINS 0 RECORDS
+004200     RECORD CONTAINS 133 CHARACTERS
+004300     RECORDING MODE F.
+004400 01  DIFF-RECORD.
+004500     05  FILLER                      PIC X.
+004600     05  DIFF-MEMBER-NAME            PIC X(8).
+004700     05  FILLER                      PIC X.
+004800     05  DIFF-ACTION                 PIC X(7).
+004900     05  FILLER                      PIC X.
+005000     05  DIFF-OLD-DSNAME             PIC X(33).
+005100     05  FILLER                      PIC X.
+005200     05  DIFF-NEW-DSNAME             PIC X(33).
+005300     05  FILLER                      PIC X(48).
+005400 WORKING-STORAGE SECTION.
+005500 01  OLD-REPORT-FILE-STATUS.
+005600     05  OLD-REPORT-FILE-STATUS-BYTE1 PIC 9 VALUE 0.
+005700         88  OLD-REPORT-FILE-EOF        VALUE 1.
+005800     05  OLD-REPORT-FILE-STATUS-BYTE2 PIC X.
+005900 01  NEW-REPORT-FILE-STATUS.
+006000     05  NEW-REPORT-FILE-STATUS-BYTE1 PIC 9 VALUE 0.
+006100         88  NEW-REPORT-FILE-EOF        VALUE 1.
+006200     05  NEW-REPORT-FILE-STATUS-BYTE2 PIC X.
+006300 01  DIFF-REPORT-FILE-STATUS.
+006400     05  DIFF-REPORT-FILE-STATUS-BYTE1 PIC 9 VALUE 0.
+006500     05  DIFF-REPORT-FILE-STATUS-BYTE2 PIC X.
+006600***************************************************************
+006700*    MATCH-MERGE-KEYS HOLD THE CURRENT RECORD'S MEMBER NAME    *
+006800*    FROM EACH INPUT FILE.  A KEY OF HIGH-VALUES MEANS THAT    *
+006900*    FILE HAS REACHED END OF FILE - THE USUAL SENTINEL FOR A   *
+007000*    MATCH-MERGE COMPARE.                                      *
+007100***************************************************************
+007200 01  MATCH-MERGE-KEYS.
+007300     05  OLD-KEY                     PIC X(8) VALUE HIGH-VALUES.
+007400     05  NEW-KEY                     PIC X(8) VALUE HIGH-VALUES.
+007500 01  STATISTICAL-DATA.
+007600     05  ADDED-COUNT                 PIC S9(7) COMP VALUE +0.
+007700     05  REMOVED-COUNT               PIC S9(7) COMP VALUE +0.
+007800     05  MOVED-COUNT                 PIC S9(7) COMP VALUE +0.
+007900     05  COUNT-OF-PAGES              PIC S9(5) COMP-3 VALUE +0.
+008000     05  COUNT-OF-LINES              PIC S9(3) COMP-3 VALUE +0.
+008100         88  BOTTOM-OF-PAGE              VALUE +58.
+008200     05  CCTL                        PIC 9 VALUE 1.
+008300     05  WS-DATE.
+008400         10  WS-YEAR                 PIC XX.
+008500         10  WS-MONTH                PIC XX.
+008600         10  WS-DAY                  PIC XX.
+008650***************************************************************
+008660*    DIFF-STATISTICS-LINE IS A WORKING-STORAGE REPORT LINE      *
+008670*    USED ONLY BY 9990-END-OF-JOB TO BUILD THE END-OF-JOB       *
+008680*    SUMMARY APPENDED TO DIFF-REPORT-FILE.                      *
+008690***************************************************************
+008695 01  DIFF-STATISTICS-LINE.
+008696     05  FILLER                  PIC X(17) VALUE SPACES.
+008697     05  DSL-LABEL               PIC X(17).
+008698     05  FILLER                  PIC X(4) VALUE ' = '.
+008699     05  DSL-COUNT               PIC ZZZ,ZZ9.
+008699     05  FILLER                  PIC X(88) VALUE SPACES.
+008700 01  HEADING-LINE-1.
+008710     05  FILLER                  PIC X VALUE SPACES.
+008720     05  FILLER                  PIC X(13) VALUE
+008730         'REPORT DATE: '.
+008740     05  HEADING-MONTH           PIC XX.
+008750     05  FILLER                  PIC X VALUE '/'.
+008760     05  HEADING-DAY             PIC XX.
+008770     05  FILLER                  PIC X VALUE '/'.
+008780     05  HEADING-YEAR            PIC XX.
+008790     05  FILLER                  PIC X(19) VALUE
+008800         ', PROGRAM: BCBSDIFF'.
+008810     05  FILLER                  PIC X(35) VALUE SPACES.
+008820     05  FILLER                  PIC X(27) VALUE
+008830         'LOAD MODULE CHURN REPORT'.
+008840     05  FILLER                  PIC X(19) VALUE SPACES.
+008850     05  FILLER                  PIC X(6) VALUE 'PAGE: '.
+008860     05  HEADING-PAGE            PIC Z(5).
+008900 01  HEADING-LINE-2.
+008910     05  FILLER                  PIC X VALUE SPACES.
+008920     05  FILLER                  PIC X(8) VALUE 'MEMBER'.
+008930     05  FILLER                  PIC X VALUE SPACES.
+008940     05  FILLER                  PIC X(7) VALUE 'ACTION'.
+008950     05  FILLER                  PIC X VALUE SPACES.
+008960     05  FILLER                  PIC X(33) VALUE 'OLD DSNAME'.
+008970     05  FILLER                  PIC X VALUE SPACES.
+008980     05  FILLER                  PIC X(33) VALUE 'NEW DSNAME'.
+008990     05  FILLER                  PIC X(48) VALUE SPACES.
+011100 PROCEDURE DIVISION.
+011200 0000-EXECUTIVE-CONTROL.
+011300     PERFORM 9900-INITIALIZATION.
+011400     PERFORM 1000-MAINLINE
+011500         UNTIL OLD-KEY = HIGH-VALUES AND NEW-KEY = HIGH-VALUES.
+011600     PERFORM 9990-END-OF-JOB.
+011700     GOBACK.
+011800
+011900 1000-MAINLINE.
+012000     IF OLD-KEY < NEW-KEY
+012100         PERFORM 2000-PROCESS-REMOVED
+012200     ELSE
+012300         IF OLD-KEY > NEW-KEY
+012400             PERFORM 2100-PROCESS-ADDED
+012500         ELSE
+012600             PERFORM 2200-PROCESS-MATCHED
+012700         END-IF
+012800     END-IF.
+012900
+013000 2000-PROCESS-REMOVED.
+013100     MOVE OLD-KEY TO DIFF-MEMBER-NAME
+013200     MOVE 'REMOVED' TO DIFF-ACTION
+013300     MOVE OLD-RPT-DSNAME TO DIFF-OLD-DSNAME
+013400     MOVE SPACES TO DIFF-NEW-DSNAME
+013500     PERFORM 7600-PRINT-A-LINE
+013600     ADD 1 TO REMOVED-COUNT
+013700     PERFORM 3000-READ-OLD-RECORD.
+013800
+013900 2100-PROCESS-ADDED.
+014000     MOVE NEW-KEY TO DIFF-MEMBER-NAME
+014100     MOVE 'ADDED' TO DIFF-ACTION
+014200     MOVE SPACES TO DIFF-OLD-DSNAME
+014300     MOVE NEW-RPT-DSNAME TO DIFF-NEW-DSNAME
+014400     PERFORM 7600-PRINT-A-LINE
+014500     ADD 1 TO ADDED-COUNT
+014600     PERFORM 3100-READ-NEW-RECORD.
+014700
+014800 2200-PROCESS-MATCHED.
+014900     IF OLD-RPT-DSNAME NOT = NEW-RPT-DSNAME
+015000         MOVE OLD-KEY TO DIFF-MEMBER-NAME
+015100         MOVE 'MOVED' TO DIFF-ACTION
+015200         MOVE OLD-RPT-DSNAME TO DIFF-OLD-DSNAME
+015300         MOVE NEW-RPT-DSNAME TO DIFF-NEW-DSNAME
+015400         PERFORM 7600-PRINT-A-LINE
+015500         ADD 1 TO MOVED-COUNT
+015600     END-IF.
+015700     PERFORM 3000-READ-OLD-RECORD.
+015800     PERFORM 3100-READ-NEW-RECORD.
+015900
+016000 3000-READ-OLD-RECORD.
+016100     READ OLD-REPORT-FILE
+016200         AT END MOVE HIGH-VALUES TO OLD-KEY.
+016300     IF NOT OLD-REPORT-FILE-EOF
+016400         IF (OLD-REPORT-FILE-STATUS-BYTE1 NOT EQUAL 0)
+016500             AND (OLD-REPORT-FILE-STATUS-BYTE1 NOT EQUAL 1)
+016600               DISPLAY 'BAD FILE STATUS AFTER OLD REPORT READ = '
+016700                     OLD-REPORT-FILE-STATUS
+016800                 CALL 'ILBOABN0'
+016900         ELSE
+017000             MOVE OLD-RPT-MEMBER-NAME TO OLD-KEY
+017100         END-IF.
+017200
+017300 3100-READ-NEW-RECORD.
+017400     READ NEW-REPORT-FILE
+017500         AT END MOVE HIGH-VALUES TO NEW-KEY.
+017600     IF NOT NEW-REPORT-FILE-EOF
+017700         IF (NEW-REPORT-FILE-STATUS-BYTE1 NOT EQUAL 0)
+017800             AND (NEW-REPORT-FILE-STATUS-BYTE1 NOT EQUAL 1)
+017900               DISPLAY 'BAD FILE STATUS AFTER NEW REPORT READ = '
+018000                     NEW-REPORT-FILE-STATUS
+018100                 CALL 'ILBOABN0'
+018200         ELSE
+018300             MOVE NEW-RPT-MEMBER-NAME TO NEW-KEY
+018400         END-IF.
+018500
+018600***************************************************************
+018700*    7500-PRINT-HEADING AND 7600-PRINT-A-LINE GIVE             *
+018800*    DIFF-REPORT-FILE A RUN DATE, TITLE AND PAGE NUMBER ON     *
+018900*    EACH PAGE, THE SAME TREATMENT BCBSEXT3 GIVES ITS OWN      *
+019000*    REPORT-FILE.                                              *
+019100***************************************************************
+019200 7500-PRINT-HEADING.
+019300     MOVE COUNT-OF-PAGES TO HEADING-PAGE
+019400     MOVE HEADING-LINE-1 TO DIFF-RECORD
+019500     WRITE DIFF-RECORD AFTER ADVANCING PAGE
+019600     MOVE HEADING-LINE-2 TO DIFF-RECORD
+019700     MOVE 2 TO CCTL
+019800     WRITE DIFF-RECORD AFTER ADVANCING CCTL LINES
+019900     MOVE SPACES TO DIFF-RECORD
+020000     MOVE 3 TO COUNT-OF-LINES
+020100     ADD 1 TO COUNT-OF-PAGES
+020200     MOVE 1 TO CCTL.
+020300
+020400 7600-PRINT-A-LINE.
+020500     WRITE DIFF-RECORD AFTER ADVANCING CCTL LINES
+020600     ADD CCTL TO COUNT-OF-LINES
+020700     MOVE 1 TO CCTL
+020800     MOVE SPACES TO DIFF-RECORD.
+020900     IF BOTTOM-OF-PAGE
+021000         PERFORM 7500-PRINT-HEADING.
+021100
+021200 9900-INITIALIZATION.
+021300     OPEN INPUT OLD-REPORT-FILE.
+021400     IF (OLD-REPORT-FILE-STATUS-BYTE1 NOT EQUAL 0)
+021500         AND (OLD-REPORT-FILE-STATUS-BYTE1 NOT EQUAL 1)
+021600           DISPLAY 'BAD FILE STATUS AFTER OLD REPORT OPEN = '
+021700                 OLD-REPORT-FILE-STATUS
+021800             CALL 'ILBOABN0'.
+021900     OPEN INPUT NEW-REPORT-FILE.
+022000     IF (NEW-REPORT-FILE-STATUS-BYTE1 NOT EQUAL 0)
+022100         AND (NEW-REPORT-FILE-STATUS-BYTE1 NOT EQUAL 1)
+022200           DISPLAY 'BAD FILE STATUS AFTER NEW REPORT OPEN = '
+022300                 NEW-REPORT-FILE-STATUS
+022400             CALL 'ILBOABN0'.
+022500     OPEN OUTPUT DIFF-REPORT-FILE.
+022600     IF (DIFF-REPORT-FILE-STATUS-BYTE1 NOT EQUAL 0)
+022700         DISPLAY 'BAD FILE STATUS AFTER DIFF REPORT OPEN = '
+022800               DIFF-REPORT-FILE-STATUS
+022900             CALL 'ILBOABN0'.
+023000     ACCEPT WS-DATE FROM DATE.
+023100     MOVE WS-MONTH TO HEADING-MONTH.
+023200     MOVE WS-DAY TO HEADING-DAY.
+023300     MOVE WS-YEAR TO HEADING-YEAR.
+023400     PERFORM 7500-PRINT-HEADING.
+023500     MOVE SPACES TO DIFF-RECORD.
+023600     PERFORM 3000-READ-OLD-RECORD.
+023700     PERFORM 3100-READ-NEW-RECORD.
+023800
+023900 9990-END-OF-JOB.
+024000     PERFORM 7600-PRINT-A-LINE.
+024100     MOVE 'BCBSDIFF END OF JOB STATISTICS' TO DIFF-RECORD
+024200     PERFORM 7600-PRINT-A-LINE.
+024300     PERFORM 7600-PRINT-A-LINE.
+024400     MOVE 'MEMBERS ADDED' TO DSL-LABEL
+024500     MOVE ADDED-COUNT TO DSL-COUNT
+024600     MOVE DIFF-STATISTICS-LINE TO DIFF-RECORD
+024700     PERFORM 7600-PRINT-A-LINE.
+024800     MOVE 'MEMBERS REMOVED' TO DSL-LABEL
+024900     MOVE REMOVED-COUNT TO DSL-COUNT
+025000     MOVE DIFF-STATISTICS-LINE TO DIFF-RECORD
+025100     PERFORM 7600-PRINT-A-LINE.
+025200     MOVE 'MEMBERS MOVED' TO DSL-LABEL
+025300     MOVE MOVED-COUNT TO DSL-COUNT
+025400     MOVE DIFF-STATISTICS-LINE TO DIFF-RECORD
+025500     PERFORM 7600-PRINT-A-LINE.
+025600     CLOSE OLD-REPORT-FILE.
+025700     CLOSE NEW-REPORT-FILE.
+025800     CLOSE DIFF-REPORT-FILE.
