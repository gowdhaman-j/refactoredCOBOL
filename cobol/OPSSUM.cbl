@@ -0,0 +1,173 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    OPSSUM.
+000120 AUTHOR.        R THORNTON
+000130*****************************************************************
+000140* CONSOLIDATED END-OF-BATCH-WINDOW OPERATIONS SUMMARY.  READS    *
+000150* OPERATIONS-STATISTICS-FILE (DD UT-S-OPSTAT) - ONE RECORD PER   *
+000160* JOB, WRITTEN BY EACH JOB'S OWN CALL 'OPSTAT' AT END OF JOB -   *
+000170* AND PRODUCES ONE SUMMARY REPORT (RECORDS PROCESSED, ERRORS,    *
+000180* EXCEPTIONS PER JOB, PLUS A GRAND-TOTAL TRAILER) SO THE ON-CALL *
+000190* ANALYST HAS A SINGLE REPORT TO CHECK AT THE END OF THE BATCH   *
+000200* WINDOW INSTEAD OF OPENING EVERY JOB'S OWN OUTPUT.  RUN THIS    *
+000210* STEP LAST IN THE BATCH WINDOW, AFTER EVERY OTHER JOB THAT      *
+000220* CALLS 'OPSTAT' HAS COMPLETED.                                  *
+000230*****************************************************************
+000240 ENVIRONMENT DIVISION.
+000250 CONFIGURATION SECTION.
+000260 INPUT-OUTPUT SECTION.
+000270 FILE-CONTROL.
+000280     SELECT OPERATIONS-STATISTICS-FILE ASSIGN TO UT-S-OPSTAT.
+000290     SELECT SUMMARY-REPORT-FILE ASSIGN TO UT-S-OPSRPT.
+000300 DATA DIVISION.
+000310 FILE SECTION.
+000320*
+000330 FD  OPERATIONS-STATISTICS-FILE
+000340     RECORDING MODE IS F
+000350     BLOCK CONTAINS 0 RECORDS
+000360     RECORD CONTAINS 44 CHARACTERS
+000370     LABEL RECORDS ARE OMITTED
+000380     DATA RECORD IS OPERATIONS-STATISTICS-RECORD.
+000390*
+000400 01  OPERATIONS-STATISTICS-RECORD.
+000410     05  OPST-PROGRAM-ID          PIC X(8).
+000420     05  OPST-TIMESTAMP.
+000430         10  OPST-DATE            PIC 9(6).
+000440         10  OPST-TIME            PIC 9(8).
+000450     05  OPST-RECORDS-PROCESSED   PIC 9(8).
+000460     05  OPST-ERROR-COUNT         PIC 9(7).
+000470     05  OPST-EXCEPTION-COUNT     PIC 9(7).
+000480*
+000490 FD  SUMMARY-REPORT-FILE
+000500     RECORDING MODE IS F
+000510     BLOCK CONTAINS 0 RECORDS
+000520     RECORD CONTAINS 80 CHARACTERS
+000530     LABEL RECORDS ARE OMITTED.
+000540 01  SUMMARY-REPORT-RECORD      PIC X(80).
+000550*
+000560 WORKING-STORAGE SECTION.
+000570 77  FILLER PIC X(36)  VALUE
+000580     'OPSSUM WORKING STORAGE BEGINS HERE'.
+000590*
+000600 01  STATS-FILE-SWITCH           PIC X VALUE 'N'.
+000610     88  STATS-FILE-EOF              VALUE 'Y'.
+000620*
+000630***************************************************************
+000640*    GRAND-TOTALS ACCUMULATES ACROSS EVERY JOB'S OPERATIONS-   *
+000650*    STATISTICS-RECORD SO Z110-PRINT-TRAILER CAN SHOW THE      *
+000660*    BATCH WINDOW'S COMBINED RECORDS/ERRORS/EXCEPTIONS.        *
+000670***************************************************************
+000680 01  GRAND-TOTALS.
+000690     05  GT-JOB-COUNT            PIC S9(5) COMP-3 VALUE +0.
+000700     05  GT-RECORDS-PROCESSED    PIC S9(9) COMP-3 VALUE +0.
+000710     05  GT-ERROR-COUNT          PIC S9(8) COMP-3 VALUE +0.
+000720     05  GT-EXCEPTION-COUNT      PIC S9(8) COMP-3 VALUE +0.
+000730*
+000740 01  HEADING-LINE-1.
+000750     05  FILLER                  PIC X(2) VALUE SPACES.
+000760     05  FILLER                  PIC X(54) VALUE
+000770         'OPERATIONS-STATISTICS-FILE END-OF-BATCH-WINDOW SUMMARY'.
+000780     05  FILLER                  PIC X(24) VALUE SPACES.
+000790 01  HEADING-LINE-2.
+000800     05  FILLER                  PIC X(2) VALUE SPACES.
+000810     05  FILLER                  PIC X(8) VALUE 'PROGRAM'.
+000820     05  FILLER                  PIC X(2) VALUE SPACES.
+000830     05  FILLER                  PIC X(14) VALUE 'RUN DATE/TIME'.
+000840     05  FILLER                  PIC X(2) VALUE SPACES.
+000850     05  FILLER                  PIC X(11) VALUE 'RECORDS'.
+000860     05  FILLER                  PIC X(2) VALUE SPACES.
+000870     05  FILLER                  PIC X(9) VALUE 'ERRORS'.
+000880     05  FILLER                  PIC X(2) VALUE SPACES.
+000890     05  FILLER                  PIC X(10) VALUE 'EXCEPTIONS'.
+000900     05  FILLER                  PIC X(18) VALUE SPACES.
+000910*
+000920 01  DETAIL-LINE.
+000930     05  FILLER                  PIC X(2) VALUE SPACES.
+000940     05  DTL-PROGRAM-ID          PIC X(8).
+000950     05  FILLER                  PIC X(2) VALUE SPACES.
+000960     05  DTL-DATE                PIC 9(6).
+000970     05  FILLER                  PIC X VALUE SPACE.
+000980     05  DTL-TIME                PIC 9(8).
+000990     05  FILLER                  PIC X(2) VALUE SPACES.
+001000     05  DTL-RECORDS             PIC ZZZZZ,ZZ9.
+001010     05  FILLER                  PIC X(2) VALUE SPACES.
+001020     05  DTL-ERRORS              PIC ZZZ,ZZ9.
+001030     05  FILLER                  PIC X(3) VALUE SPACES.
+001040     05  DTL-EXCEPTIONS          PIC ZZZ,ZZ9.
+001050     05  FILLER                  PIC X(23) VALUE SPACES.
+001060*
+001070 01  TRAILER-LINE.
+001080     05  FILLER                  PIC X(2) VALUE SPACES.
+001090     05  FILLER                  PIC X(6) VALUE 'JOBS: '.
+001100     05  TRL-JOB-COUNT           PIC ZZZZ9.
+001110     05  FILLER                  PIC X(2) VALUE SPACES.
+001120     05  FILLER                  PIC X(9) VALUE
+001130         'RECORDS: '.
+001140     05  TRL-RECORDS             PIC ZZZZZZZZ9.
+001150     05  FILLER                  PIC X(2) VALUE SPACES.
+001160     05  FILLER                  PIC X(8) VALUE
+001170         'ERRORS: '.
+001180     05  TRL-ERRORS              PIC ZZZZZZZ9.
+001190     05  FILLER                  PIC X(2) VALUE SPACES.
+001200     05  FILLER                  PIC X(12) VALUE
+001210         'EXCEPTIONS: '.
+001220     05  TRL-EXCEPTIONS          PIC ZZZZZZZ9.
+001230     05  FILLER                  PIC X(7) VALUE SPACES.
+001240*
+001250 PROCEDURE DIVISION.
+001260*
+001270 A100-EXECUTIVE-CONTROL.
+001280     PERFORM A110-INITIALIZATION.
+001290     PERFORM B100-MAINLINE-PROCESSING UNTIL STATS-FILE-EOF.
+001300     PERFORM Z100-END-OF-PROCESSING.
+001310     GOBACK.
+001320*
+001330 A110-INITIALIZATION.
+001340     OPEN INPUT OPERATIONS-STATISTICS-FILE.
+001350     OPEN OUTPUT SUMMARY-REPORT-FILE.
+001360     MOVE HEADING-LINE-1 TO SUMMARY-REPORT-RECORD.
+001370     WRITE SUMMARY-REPORT-RECORD.
+001380     MOVE HEADING-LINE-2 TO SUMMARY-REPORT-RECORD.
+001390     WRITE SUMMARY-REPORT-RECORD.
+001400     PERFORM C100-READ-ONE-STATS-RECORD.
+001410*
+001420 C100-READ-ONE-STATS-RECORD.
+001430     READ OPERATIONS-STATISTICS-FILE
+001440         AT END
+001450             SET STATS-FILE-EOF TO TRUE.
+001460*
+001470 B100-MAINLINE-PROCESSING.
+001480     PERFORM D100-ACCUMULATE-TOTALS.
+001490     PERFORM D200-PRINT-DETAIL-LINE.
+001500     PERFORM C100-READ-ONE-STATS-RECORD.
+001510*
+001520 D100-ACCUMULATE-TOTALS.
+001530     ADD 1 TO GT-JOB-COUNT.
+001540     ADD OPST-RECORDS-PROCESSED TO GT-RECORDS-PROCESSED.
+001550     ADD OPST-ERROR-COUNT TO GT-ERROR-COUNT.
+001560     ADD OPST-EXCEPTION-COUNT TO GT-EXCEPTION-COUNT.
+001570*
+001580 D200-PRINT-DETAIL-LINE.
+001590     MOVE OPST-PROGRAM-ID TO DTL-PROGRAM-ID.
+001600     MOVE OPST-DATE TO DTL-DATE.
+001610     MOVE OPST-TIME TO DTL-TIME.
+001620     MOVE OPST-RECORDS-PROCESSED TO DTL-RECORDS.
+001630     MOVE OPST-ERROR-COUNT TO DTL-ERRORS.
+001640     MOVE OPST-EXCEPTION-COUNT TO DTL-EXCEPTIONS.
+001650     MOVE DETAIL-LINE TO SUMMARY-REPORT-RECORD.
+001660     WRITE SUMMARY-REPORT-RECORD.
+001670*
+001680***************************************************************
+001690*    Z100-END-OF-PROCESSING AND Z110-PRINT-TRAILER CLOSE OUT    *
+001700*    THE SUMMARY REPORT WITH THE BATCH WINDOW'S GRAND TOTALS.   *
+001710***************************************************************
+001720 Z100-END-OF-PROCESSING.
+001730     PERFORM Z110-PRINT-TRAILER.
+001740     CLOSE OPERATIONS-STATISTICS-FILE, SUMMARY-REPORT-FILE.
+001750*
+001760 Z110-PRINT-TRAILER.
+001770     MOVE GT-JOB-COUNT TO TRL-JOB-COUNT.
+001780     MOVE GT-RECORDS-PROCESSED TO TRL-RECORDS.
+001790     MOVE GT-ERROR-COUNT TO TRL-ERRORS.
+001800     MOVE GT-EXCEPTION-COUNT TO TRL-EXCEPTIONS.
+001810     MOVE TRAILER-LINE TO SUMMARY-REPORT-RECORD.
+001820     WRITE SUMMARY-REPORT-RECORD.
