@@ -1,124 +1,668 @@
-000100 IDENTIFICATION DIVISION.                                               00
-000200 PROGRAM-ID.    ADDVERB.                                                00
-000300 AUTHOR. R THORNTON.                                                    00
-000400*REMARKS. SHOWS EXAMPLES OF VARIOUS COBOL VERBS.                        00
-000500 ENVIRONMENT DIVISION.                                                  00
-000600 CONFIGURATION SECTION.                                                 00
-000700 INPUT-OUTPUT SECTION.                                                  00
-000800 FILE-CONTROL.                                                          00
-000900     SELECT INPUT-FILE ASSIGN TO UT-S-INPUT1.                           00
-001000     SELECT OUTPUT-FILE ASSIGN TO UT-S-OUTPUT1.                         00
-001100 DATA DIVISION.                                                         00
-001200 FILE SECTION.                                                          00
-001300                                                                        00
-001400 FD INPUT-FILE                                                          00
-001500     RECORD CONTAINS 80 CHARACTERS                                      00
-001600     RECORDING MODE IS F                                                00
-001700     BLOCK CONTAINS 0 RECORDS                                           00
-001800     LABEL RECORD IS STANDARD                                           00
-001900     DATA RECORD IS INPUT-RECORD.                                       00
-002000                                                                        00
-002100 01  INPUT-RECORD.                                                      00
-002200     05  FILLER              PIC X(80).                                 00
-002300                                                                        00
-002400 FD OUTPUT-FILE                                                         00
-002500     RECORD CONTAINS 80 CHARACTERS                                      00
-002600     RECORDING MODE IS F                                                00
-002700     BLOCK CONTAINS 0 RECORDS                                           00
-002800     LABEL RECORD IS STANDARD                                           00
-002900     DATA RECORD IS INPUT-RECORD.                                       00
-003000                                                                        00
-003100 01  OUTPUT-RECORD.                                                     00
-003200     05  FILLER              PIC X(80).                                 00
-003300                                                                        00
-003400 WORKING-STORAGE SECTION.                                               00
-003500 77  FILLER PIC X(36)  VALUE                                            00
-003600     'VERBCHEK WORKING STORAGE BEGINS HERE'.                            00
-003700                                                                        00
-003800 01  MISCELLANEOUS-AREAS.                                               00
-003900     05 EOF-SWITCH               PIC X VALUE 'N'.                       00
-004000        88 END-OF-INPUT          VALUE 'Y'.                             00
-004100        88 MORE-INPUT            VALUE 'N'.                             00
-004200     05 TEXT-STRING              PIC XXX VALUE 'YES'.                     
-004300     05 ACCEPTED-DATE            PIC 9(6).                                
-004400     05 BINARY-HALFWORD          PIC S99V99 BINARY.                       
-004500     05 BINARY-FULLWORD          PIC S9(5)V99 BINARY.                     
-004600     05 BINARY-DOUBLEWORD        PIC S9(7)V99 BINARY.                     
-004700     05 ZONED-NUMBER             PIC S9(6)V9.                             
-004800     05 PACKED-NUMBER            PIC S9(6)V999 COMP-3.                    
-004900     05 ANSWER                   PIC S9(9)V999 COMP-3.                    
-005000     05 FLOATING-POINT-SHORT     COMP-1.                                  
-005100     05 FLOATING-POINT-LONG      COMP-2.                                  
-005200     05 INDEX-CELL               INDEX.                                   
-005300                                                                        00
-005400 LINKAGE SECTION.                                                         
-005500 01  BIN-NUM                     PIC S9(8) COMP.                          
-005600 01  PACK-NUM                    PIC S9(5)V99 COMP-3.                     
-005700 01  ZON-NUM                     PIC S99V9(5).                            
-005800 01  ANS-NUM                     COMP-2.                                  
-005900                                                                        00
-006000 PROCEDURE DIVISION.                                                    00
-006100     ACCEPT TEXT-STRING.                                                00
-006200     ACCEPT ACCEPTED-DATE FROM DATE.                                    00
-006300     COMPUTE ANSWER =                                                   00
-006400             BINARY-HALFWORD * (ZONED-NUMBER + PACKED-NUMBER).            
-006500     COMPUTE ANSWER =                                                   00
-006600             (ZONED-NUMBER ** 1.2) / (5 * PACKED-NUMBER).                 
-006700     DIVIDE 2.35 INTO PACKED-NUMBER GIVING BINARY-FULLWORD                
-006800          ROUNDED ON SIZE ERROR DISPLAY 'ERROR'.                          
-006900     DIVIDE BINARY-HALFWORD INTO BINARY-DOUBLEWORD.                       
-007000     DIVIDE PACKED-NUMBER INTO BINARY-FULLWORD GIVING ZONED-NUMBER.       
-007010     MULTIPLY BINARY-HALFWORD BY PACKED-NUMBER.                           
-007020     MULTIPLY ZONED-NUMBER BY 2 GIVING ANSWER ROUNDED.                    
-007100     ENTRY 'ADDSUBR' USING BIN-NUM,                                       
-007110                                  PACK-NUM, ZON-NUM, ANS-NUM.             
-007200     ADD BINARY-HALFWORD TO BINARY-HALFWORD ROUNDED.                      
-007300     ADD BINARY-HALFWORD TO BINARY-FULLWORD ROUNDED.                      
-007400     ADD BINARY-HALFWORD TO BINARY-DOUBLEWORD ROUNDED.                    
-007500     ADD BINARY-HALFWORD TO ZONED-NUMBER ROUNDED.                         
-007600     ADD BINARY-HALFWORD TO PACKED-NUMBER ROUNDED.                        
-007700     ADD BINARY-HALFWORD TO FLOATING-POINT-SHORT ROUNDED.                 
-007800     ADD BINARY-HALFWORD TO FLOATING-POINT-LONG ROUNDED.                  
-007900     ADD BINARY-FULLWORD TO BINARY-HALFWORD ROUNDED.                      
-008000     ADD BINARY-FULLWORD TO BINARY-FULLWORD ROUNDED.                      
-008100     ADD BINARY-FULLWORD TO BINARY-DOUBLEWORD ROUNDED.                    
-008200     ADD BINARY-FULLWORD TO ZONED-NUMBER ROUNDED.                         
-008300     ADD BINARY-FULLWORD TO PACKED-NUMBER ROUNDED.                        
-008400     ADD BINARY-FULLWORD TO FLOATING-POINT-SHORT ROUNDED.                 
-008500     ADD BINARY-FULLWORD TO FLOATING-POINT-LONG ROUNDED.                  
-008600     ADD BINARY-DOUBLEWORD TO BINARY-HALFWORD ROUNDED.                    
-008700     ADD BINARY-DOUBLEWORD TO BINARY-FULLWORD ROUNDED.                    
-008800     ADD BINARY-DOUBLEWORD TO BINARY-DOUBLEWORD ROUNDED.                  
-008900     ADD BINARY-DOUBLEWORD TO ZONED-NUMBER ROUNDED.                       
-009000     ADD BINARY-DOUBLEWORD TO PACKED-NUMBER ROUNDED.                      
-009100     ADD BINARY-DOUBLEWORD TO FLOATING-POINT-SHORT ROUNDED.               
-009200     ADD BINARY-DOUBLEWORD TO FLOATING-POINT-LONG ROUNDED.                
-009300     ADD ZONED-NUMBER TO BINARY-HALFWORD ROUNDED.                         
-009400     ADD ZONED-NUMBER TO BINARY-FULLWORD ROUNDED.                         
-009500     ADD ZONED-NUMBER TO BINARY-DOUBLEWORD ROUNDED.                       
-009600     ADD ZONED-NUMBER TO ZONED-NUMBER ROUNDED.                            
-009700     ADD ZONED-NUMBER TO PACKED-NUMBER ROUNDED.                           
-009800     ADD ZONED-NUMBER TO FLOATING-POINT-SHORT ROUNDED.                    
-009900     ADD ZONED-NUMBER TO FLOATING-POINT-LONG ROUNDED.                     
-010000     ADD PACKED-NUMBER TO BINARY-HALFWORD ROUNDED.                        
-010100     ADD PACKED-NUMBER TO BINARY-FULLWORD ROUNDED.                        
-010200     ADD PACKED-NUMBER TO BINARY-DOUBLEWORD ROUNDED.                      
-010300     ADD PACKED-NUMBER TO ZONED-NUMBER ROUNDED.                           
-010400     ADD PACKED-NUMBER TO PACKED-NUMBER ROUNDED.                          
-010500     ADD PACKED-NUMBER TO FLOATING-POINT-SHORT ROUNDED.                   
-010600     ADD PACKED-NUMBER TO FLOATING-POINT-LONG ROUNDED.                    
-010700     ADD FLOATING-POINT-SHORT TO BINARY-HALFWORD ROUNDED.                 
-010800     ADD FLOATING-POINT-SHORT TO BINARY-FULLWORD ROUNDED.                 
-010900     ADD FLOATING-POINT-SHORT TO BINARY-DOUBLEWORD ROUNDED.               
-011000     ADD FLOATING-POINT-SHORT TO ZONED-NUMBER ROUNDED.                    
-011100     ADD FLOATING-POINT-SHORT TO PACKED-NUMBER ROUNDED.                   
-011200     ADD FLOATING-POINT-SHORT TO FLOATING-POINT-SHORT ROUNDED.            
-011300     ADD FLOATING-POINT-SHORT TO FLOATING-POINT-LONG ROUNDED.             
-011400     ADD FLOATING-POINT-LONG TO BINARY-HALFWORD ROUNDED.                  
-011500     ADD FLOATING-POINT-LONG TO BINARY-FULLWORD ROUNDED.                  
-011600     ADD FLOATING-POINT-LONG TO BINARY-DOUBLEWORD ROUNDED.                
-011700     ADD FLOATING-POINT-LONG TO ZONED-NUMBER ROUNDED.                     
-011800     ADD FLOATING-POINT-LONG TO PACKED-NUMBER ROUNDED.                    
-011900     ADD FLOATING-POINT-LONG TO FLOATING-POINT-SHORT ROUNDED.             
-012000     ADD FLOATING-POINT-LONG TO FLOATING-POINT-LONG ROUNDED.              
-012100     STOP RUN.                                                            
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    ADDVERB.
+000120 AUTHOR. R THORNTON.
+000130*REMARKS. SHOWS EXAMPLES OF VARIOUS COBOL VERBS.  ON SIZE ERROR
+000140*         COVERS EVERY ADD/MULTIPLY/DIVIDE/COMPUTE BELOW SO THIS
+000150*         ALSO SERVES AS A LIVE EXAMPLE OF OVERFLOW HANDLING
+000160*         ACROSS BINARY, PACKED, ZONED, AND FLOATING-POINT.  AN
+000170*         ACCEPTED TRACE SWITCH, WHEN SET TO 'Y', DISPLAYS EACH
+000180*         OPERAND BEFORE AND THE RESULT AFTER EVERY ARITHMETIC
+000190*         STATEMENT, SO THE SAME RUN CAN BE USED TO DIAGNOSE A
+000200*         NUMERIC-TRUNCATION PROBLEM IN ANOTHER PROGRAM USING THE
+000210*         SAME USAGE CLAUSES.
+000220 ENVIRONMENT DIVISION.
+000230 CONFIGURATION SECTION.
+000240 INPUT-OUTPUT SECTION.
+000250 FILE-CONTROL.
+000260     SELECT INPUT-FILE ASSIGN TO UT-S-INPUT1.
+000270     SELECT OUTPUT-FILE ASSIGN TO UT-S-OUTPUT1.
+000280 DATA DIVISION.
+000290 FILE SECTION.
+000300
+000310 FD INPUT-FILE
+000320     RECORD CONTAINS 80 CHARACTERS
+000330     RECORDING MODE IS F
+000340     BLOCK CONTAINS 0 RECORDS
+000350     LABEL RECORD IS STANDARD
+000360     DATA RECORD IS INPUT-RECORD.
+000370
+000380 01  INPUT-RECORD.
+000390     05  FILLER              PIC X(80).
+000400
+000410 FD OUTPUT-FILE
+000420     RECORD CONTAINS 80 CHARACTERS
+000430     RECORDING MODE IS F
+000440     BLOCK CONTAINS 0 RECORDS
+000450     LABEL RECORD IS STANDARD
+000460     DATA RECORD IS INPUT-RECORD.
+000470
+000480 01  OUTPUT-RECORD.
+000490     05  FILLER              PIC X(80).
+000500
+000510 WORKING-STORAGE SECTION.
+000520 77  FILLER PIC X(36)  VALUE
+000530     'VERBCHEK WORKING STORAGE BEGINS HERE'.
+000540
+000550 01  MISCELLANEOUS-AREAS.
+000560     05 EOF-SWITCH               PIC X VALUE 'N'.
+000570        88 END-OF-INPUT          VALUE 'Y'.
+000580        88 MORE-INPUT            VALUE 'N'.
+000590     05 TRACE-SWITCH             PIC X VALUE 'N'.
+000600        88 TRACE-ON              VALUE 'Y'.
+000610     05 TEXT-STRING              PIC XXX VALUE 'YES'.
+000620     05 ACCEPTED-DATE            PIC 9(6).
+000630     05 BINARY-HALFWORD          PIC S99V99 BINARY.
+000640     05 BINARY-FULLWORD          PIC S9(5)V99 BINARY.
+000650     05 BINARY-DOUBLEWORD        PIC S9(7)V99 BINARY.
+000660     05 ZONED-NUMBER             PIC S9(6)V9.
+000670     05 PACKED-NUMBER            PIC S9(6)V999 COMP-3.
+000680     05 ANSWER                   PIC S9(9)V999 COMP-3.
+000690     05 FLOATING-POINT-SHORT     COMP-1.
+000700     05 FLOATING-POINT-LONG      COMP-2.
+000710     05 INDEX-CELL               INDEX.
+000720
+000730 LINKAGE SECTION.
+000740 01  BIN-NUM                     PIC S9(8) COMP.
+000750 01  PACK-NUM                    PIC S9(5)V99 COMP-3.
+000760 01  ZON-NUM                     PIC S99V9(5).
+000770 01  ANS-NUM                     COMP-2.
+000780
+000790 PROCEDURE DIVISION.
+000800     ACCEPT TEXT-STRING.
+000810     ACCEPT ACCEPTED-DATE FROM DATE.
+000820     ACCEPT TRACE-SWITCH.
+000830     IF TRACE-ON
+000840         DISPLAY 'BEFORE COMPUTE 1: HALFWORD='
+000850             BINARY-HALFWORD
+000860         DISPLAY '  ZONED=' ZONED-NUMBER ' PACKED=' PACKED-NUMBER.
+000870     COMPUTE ANSWER ROUNDED =
+000880             BINARY-HALFWORD * (ZONED-NUMBER + PACKED-NUMBER)
+000890         ON SIZE ERROR
+000900             DISPLAY 'SIZE ERROR: COMPUTE 1 INTO ANSWER'
+000910     END-COMPUTE.
+000920     IF TRACE-ON
+000930         DISPLAY 'AFTER  COMPUTE 1: ANSWER=' ANSWER.
+000940     IF TRACE-ON
+000950         DISPLAY 'BEFORE COMPUTE 2: ZONED=' ZONED-NUMBER
+000960         DISPLAY '  PACKED=' PACKED-NUMBER.
+000970     COMPUTE ANSWER ROUNDED =
+000980             (ZONED-NUMBER ** 1.2) / (5 * PACKED-NUMBER)
+000990         ON SIZE ERROR
+001000             DISPLAY 'SIZE ERROR: COMPUTE 2 INTO ANSWER'
+001010     END-COMPUTE.
+001020     IF TRACE-ON
+001030         DISPLAY 'AFTER  COMPUTE 2: ANSWER=' ANSWER.
+001040     IF TRACE-ON
+001050         DISPLAY 'BEFORE DIVIDE 1: PACKED=' PACKED-NUMBER.
+001060     DIVIDE 2.35 INTO PACKED-NUMBER GIVING BINARY-FULLWORD
+001070             ROUNDED
+001080         ON SIZE ERROR
+001090             DISPLAY 'SIZE ERROR: DIVIDE 1 INTO FULLWORD'
+001100     END-DIVIDE.
+001110     IF TRACE-ON
+001120         DISPLAY 'AFTER  DIVIDE 1: FULLWORD=' BINARY-FULLWORD.
+001130     IF TRACE-ON
+001140         DISPLAY 'BEFORE DIVIDE 2: HALFWORD=' BINARY-HALFWORD
+001150         DISPLAY '  DBLWORD=' BINARY-DOUBLEWORD.
+001160     DIVIDE BINARY-HALFWORD INTO BINARY-DOUBLEWORD
+001170             ROUNDED
+001180         ON SIZE ERROR
+001190             DISPLAY 'SIZE ERROR: DIVIDE 2 INTO DBLWORD'
+001200     END-DIVIDE.
+001210     IF TRACE-ON
+001220         DISPLAY 'AFTER  DIVIDE 2: DBLWORD=' BINARY-DOUBLEWORD.
+001230     IF TRACE-ON
+001240         DISPLAY 'BEFORE DIVIDE 3: PACKED=' PACKED-NUMBER
+001250         DISPLAY '  FULLWORD=' BINARY-FULLWORD.
+001260     DIVIDE PACKED-NUMBER INTO BINARY-FULLWORD GIVING ZONED-NUMBER
+001270             ROUNDED
+001280         ON SIZE ERROR
+001290             DISPLAY 'SIZE ERROR: DIVIDE 3 INTO ZONED'
+001300     END-DIVIDE.
+001310     IF TRACE-ON
+001320         DISPLAY 'AFTER  DIVIDE 3: ZONED=' ZONED-NUMBER.
+001330     IF TRACE-ON
+001340         DISPLAY 'BEFORE MULTIPLY 1: HALFWORD=' BINARY-HALFWORD
+001350         DISPLAY '  PACKED=' PACKED-NUMBER.
+001360     MULTIPLY BINARY-HALFWORD BY PACKED-NUMBER
+001370             ROUNDED
+001380         ON SIZE ERROR
+001390             DISPLAY 'SIZE ERROR: MULTIPLY 1 INTO PACKED'
+001400     END-MULTIPLY.
+001410     IF TRACE-ON
+001420         DISPLAY 'AFTER  MULTIPLY 1: PACKED=' PACKED-NUMBER.
+001430     IF TRACE-ON
+001440         DISPLAY 'BEFORE MULTIPLY 2: ZONED=' ZONED-NUMBER.
+001450     MULTIPLY ZONED-NUMBER BY 2 GIVING ANSWER
+001460             ROUNDED
+001470         ON SIZE ERROR
+001480             DISPLAY 'SIZE ERROR: MULTIPLY 2 INTO ANSWER'
+001490     END-MULTIPLY.
+001500     IF TRACE-ON
+001510         DISPLAY 'AFTER  MULTIPLY 2: ANSWER=' ANSWER.
+001520     IF TRACE-ON
+001530         DISPLAY 'BEFORE ADD HALFWORD TO HALFWORD: '
+001540             BINARY-HALFWORD.
+001550     ADD BINARY-HALFWORD TO BINARY-HALFWORD ROUNDED
+001560         ON SIZE ERROR
+001570             DISPLAY 'SIZE ERROR: ADD HALFWORD TO HALFWORD'
+001580     END-ADD.
+001590     IF TRACE-ON
+001600         DISPLAY 'AFTER  ADD HALFWORD TO HALFWORD: '
+001610             BINARY-HALFWORD.
+001620     IF TRACE-ON
+001630         DISPLAY 'BEFORE ADD HALFWORD TO FULLWORD: '
+001640             BINARY-FULLWORD.
+001650     ADD BINARY-HALFWORD TO BINARY-FULLWORD ROUNDED
+001660         ON SIZE ERROR
+001670             DISPLAY 'SIZE ERROR: ADD HALFWORD TO FULLWORD'
+001680     END-ADD.
+001690     IF TRACE-ON
+001700         DISPLAY 'AFTER  ADD HALFWORD TO FULLWORD: '
+001710             BINARY-FULLWORD.
+001720     IF TRACE-ON
+001730         DISPLAY 'BEFORE ADD HALFWORD TO DBLWORD: '
+001740             BINARY-DOUBLEWORD.
+001750     ADD BINARY-HALFWORD TO BINARY-DOUBLEWORD ROUNDED
+001760         ON SIZE ERROR
+001770             DISPLAY 'SIZE ERROR: ADD HALFWORD TO DBLWORD'
+001780     END-ADD.
+001790     IF TRACE-ON
+001800         DISPLAY 'AFTER  ADD HALFWORD TO DBLWORD: '
+001810             BINARY-DOUBLEWORD.
+001820     IF TRACE-ON
+001830         DISPLAY 'BEFORE ADD HALFWORD TO ZONED: '
+001840             ZONED-NUMBER.
+001850     ADD BINARY-HALFWORD TO ZONED-NUMBER ROUNDED
+001860         ON SIZE ERROR
+001870             DISPLAY 'SIZE ERROR: ADD HALFWORD TO ZONED'
+001880     END-ADD.
+001890     IF TRACE-ON
+001900         DISPLAY 'AFTER  ADD HALFWORD TO ZONED: '
+001910             ZONED-NUMBER.
+001920     IF TRACE-ON
+001930         DISPLAY 'BEFORE ADD HALFWORD TO PACKED: '
+001940             PACKED-NUMBER.
+001950     ADD BINARY-HALFWORD TO PACKED-NUMBER ROUNDED
+001960         ON SIZE ERROR
+001970             DISPLAY 'SIZE ERROR: ADD HALFWORD TO PACKED'
+001980     END-ADD.
+001990     IF TRACE-ON
+002000         DISPLAY 'AFTER  ADD HALFWORD TO PACKED: '
+002010             PACKED-NUMBER.
+002020     IF TRACE-ON
+002030         DISPLAY 'BEFORE ADD HALFWORD TO FLTSHORT: '
+002040             FLOATING-POINT-SHORT.
+002050     ADD BINARY-HALFWORD TO FLOATING-POINT-SHORT ROUNDED
+002060         ON SIZE ERROR
+002070             DISPLAY 'SIZE ERROR: ADD HALFWORD TO FLTSHORT'
+002080     END-ADD.
+002090     IF TRACE-ON
+002100         DISPLAY 'AFTER  ADD HALFWORD TO FLTSHORT: '
+002110             FLOATING-POINT-SHORT.
+002120     IF TRACE-ON
+002130         DISPLAY 'BEFORE ADD HALFWORD TO FLTLONG: '
+002140             FLOATING-POINT-LONG.
+002150     ADD BINARY-HALFWORD TO FLOATING-POINT-LONG ROUNDED
+002160         ON SIZE ERROR
+002170             DISPLAY 'SIZE ERROR: ADD HALFWORD TO FLTLONG'
+002180     END-ADD.
+002190     IF TRACE-ON
+002200         DISPLAY 'AFTER  ADD HALFWORD TO FLTLONG: '
+002210             FLOATING-POINT-LONG.
+002220     IF TRACE-ON
+002230         DISPLAY 'BEFORE ADD FULLWORD TO HALFWORD: '
+002240             BINARY-HALFWORD.
+002250     ADD BINARY-FULLWORD TO BINARY-HALFWORD ROUNDED
+002260         ON SIZE ERROR
+002270             DISPLAY 'SIZE ERROR: ADD FULLWORD TO HALFWORD'
+002280     END-ADD.
+002290     IF TRACE-ON
+002300         DISPLAY 'AFTER  ADD FULLWORD TO HALFWORD: '
+002310             BINARY-HALFWORD.
+002320     IF TRACE-ON
+002330         DISPLAY 'BEFORE ADD FULLWORD TO FULLWORD: '
+002340             BINARY-FULLWORD.
+002350     ADD BINARY-FULLWORD TO BINARY-FULLWORD ROUNDED
+002360         ON SIZE ERROR
+002370             DISPLAY 'SIZE ERROR: ADD FULLWORD TO FULLWORD'
+002380     END-ADD.
+002390     IF TRACE-ON
+002400         DISPLAY 'AFTER  ADD FULLWORD TO FULLWORD: '
+002410             BINARY-FULLWORD.
+002420     IF TRACE-ON
+002430         DISPLAY 'BEFORE ADD FULLWORD TO DBLWORD: '
+002440             BINARY-DOUBLEWORD.
+002450     ADD BINARY-FULLWORD TO BINARY-DOUBLEWORD ROUNDED
+002460         ON SIZE ERROR
+002470             DISPLAY 'SIZE ERROR: ADD FULLWORD TO DBLWORD'
+002480     END-ADD.
+002490     IF TRACE-ON
+002500         DISPLAY 'AFTER  ADD FULLWORD TO DBLWORD: '
+002510             BINARY-DOUBLEWORD.
+002520     IF TRACE-ON
+002530         DISPLAY 'BEFORE ADD FULLWORD TO ZONED: '
+002540             ZONED-NUMBER.
+002550     ADD BINARY-FULLWORD TO ZONED-NUMBER ROUNDED
+002560         ON SIZE ERROR
+002570             DISPLAY 'SIZE ERROR: ADD FULLWORD TO ZONED'
+002580     END-ADD.
+002590     IF TRACE-ON
+002600         DISPLAY 'AFTER  ADD FULLWORD TO ZONED: '
+002610             ZONED-NUMBER.
+002620     IF TRACE-ON
+002630         DISPLAY 'BEFORE ADD FULLWORD TO PACKED: '
+002640             PACKED-NUMBER.
+002650     ADD BINARY-FULLWORD TO PACKED-NUMBER ROUNDED
+002660         ON SIZE ERROR
+002670             DISPLAY 'SIZE ERROR: ADD FULLWORD TO PACKED'
+002680     END-ADD.
+002690     IF TRACE-ON
+002700         DISPLAY 'AFTER  ADD FULLWORD TO PACKED: '
+002710             PACKED-NUMBER.
+002720     IF TRACE-ON
+002730         DISPLAY 'BEFORE ADD FULLWORD TO FLTSHORT: '
+002740             FLOATING-POINT-SHORT.
+002750     ADD BINARY-FULLWORD TO FLOATING-POINT-SHORT ROUNDED
+002760         ON SIZE ERROR
+002770             DISPLAY 'SIZE ERROR: ADD FULLWORD TO FLTSHORT'
+002780     END-ADD.
+002790     IF TRACE-ON
+002800         DISPLAY 'AFTER  ADD FULLWORD TO FLTSHORT: '
+002810             FLOATING-POINT-SHORT.
+002820     IF TRACE-ON
+002830         DISPLAY 'BEFORE ADD FULLWORD TO FLTLONG: '
+002840             FLOATING-POINT-LONG.
+002850     ADD BINARY-FULLWORD TO FLOATING-POINT-LONG ROUNDED
+002860         ON SIZE ERROR
+002870             DISPLAY 'SIZE ERROR: ADD FULLWORD TO FLTLONG'
+002880     END-ADD.
+002890     IF TRACE-ON
+002900         DISPLAY 'AFTER  ADD FULLWORD TO FLTLONG: '
+002910             FLOATING-POINT-LONG.
+002920     IF TRACE-ON
+002930         DISPLAY 'BEFORE ADD DBLWORD TO HALFWORD: '
+002940             BINARY-HALFWORD.
+002950     ADD BINARY-DOUBLEWORD TO BINARY-HALFWORD ROUNDED
+002960         ON SIZE ERROR
+002970             DISPLAY 'SIZE ERROR: ADD DBLWORD TO HALFWORD'
+002980     END-ADD.
+002990     IF TRACE-ON
+003000         DISPLAY 'AFTER  ADD DBLWORD TO HALFWORD: '
+003010             BINARY-HALFWORD.
+003020     IF TRACE-ON
+003030         DISPLAY 'BEFORE ADD DBLWORD TO FULLWORD: '
+003040             BINARY-FULLWORD.
+003050     ADD BINARY-DOUBLEWORD TO BINARY-FULLWORD ROUNDED
+003060         ON SIZE ERROR
+003070             DISPLAY 'SIZE ERROR: ADD DBLWORD TO FULLWORD'
+003080     END-ADD.
+003090     IF TRACE-ON
+003100         DISPLAY 'AFTER  ADD DBLWORD TO FULLWORD: '
+003110             BINARY-FULLWORD.
+003120     IF TRACE-ON
+003130         DISPLAY 'BEFORE ADD DBLWORD TO DBLWORD: '
+003140             BINARY-DOUBLEWORD.
+003150     ADD BINARY-DOUBLEWORD TO BINARY-DOUBLEWORD ROUNDED
+003160         ON SIZE ERROR
+003170             DISPLAY 'SIZE ERROR: ADD DBLWORD TO DBLWORD'
+003180     END-ADD.
+003190     IF TRACE-ON
+003200         DISPLAY 'AFTER  ADD DBLWORD TO DBLWORD: '
+003210             BINARY-DOUBLEWORD.
+003220     IF TRACE-ON
+003230         DISPLAY 'BEFORE ADD DBLWORD TO ZONED: '
+003240             ZONED-NUMBER.
+003250     ADD BINARY-DOUBLEWORD TO ZONED-NUMBER ROUNDED
+003260         ON SIZE ERROR
+003270             DISPLAY 'SIZE ERROR: ADD DBLWORD TO ZONED'
+003280     END-ADD.
+003290     IF TRACE-ON
+003300         DISPLAY 'AFTER  ADD DBLWORD TO ZONED: '
+003310             ZONED-NUMBER.
+003320     IF TRACE-ON
+003330         DISPLAY 'BEFORE ADD DBLWORD TO PACKED: '
+003340             PACKED-NUMBER.
+003350     ADD BINARY-DOUBLEWORD TO PACKED-NUMBER ROUNDED
+003360         ON SIZE ERROR
+003370             DISPLAY 'SIZE ERROR: ADD DBLWORD TO PACKED'
+003380     END-ADD.
+003390     IF TRACE-ON
+003400         DISPLAY 'AFTER  ADD DBLWORD TO PACKED: '
+003410             PACKED-NUMBER.
+003420     IF TRACE-ON
+003430         DISPLAY 'BEFORE ADD DBLWORD TO FLTSHORT: '
+003440             FLOATING-POINT-SHORT.
+003450     ADD BINARY-DOUBLEWORD TO FLOATING-POINT-SHORT ROUNDED
+003460         ON SIZE ERROR
+003470             DISPLAY 'SIZE ERROR: ADD DBLWORD TO FLTSHORT'
+003480     END-ADD.
+003490     IF TRACE-ON
+003500         DISPLAY 'AFTER  ADD DBLWORD TO FLTSHORT: '
+003510             FLOATING-POINT-SHORT.
+003520     IF TRACE-ON
+003530         DISPLAY 'BEFORE ADD DBLWORD TO FLTLONG: '
+003540             FLOATING-POINT-LONG.
+003550     ADD BINARY-DOUBLEWORD TO FLOATING-POINT-LONG ROUNDED
+003560         ON SIZE ERROR
+003570             DISPLAY 'SIZE ERROR: ADD DBLWORD TO FLTLONG'
+003580     END-ADD.
+003590     IF TRACE-ON
+003600         DISPLAY 'AFTER  ADD DBLWORD TO FLTLONG: '
+003610             FLOATING-POINT-LONG.
+003620     IF TRACE-ON
+003630         DISPLAY 'BEFORE ADD ZONED TO HALFWORD: '
+003640             BINARY-HALFWORD.
+003650     ADD ZONED-NUMBER TO BINARY-HALFWORD ROUNDED
+003660         ON SIZE ERROR
+003670             DISPLAY 'SIZE ERROR: ADD ZONED TO HALFWORD'
+003680     END-ADD.
+003690     IF TRACE-ON
+003700         DISPLAY 'AFTER  ADD ZONED TO HALFWORD: '
+003710             BINARY-HALFWORD.
+003720     IF TRACE-ON
+003730         DISPLAY 'BEFORE ADD ZONED TO FULLWORD: '
+003740             BINARY-FULLWORD.
+003750     ADD ZONED-NUMBER TO BINARY-FULLWORD ROUNDED
+003760         ON SIZE ERROR
+003770             DISPLAY 'SIZE ERROR: ADD ZONED TO FULLWORD'
+003780     END-ADD.
+003790     IF TRACE-ON
+003800         DISPLAY 'AFTER  ADD ZONED TO FULLWORD: '
+003810             BINARY-FULLWORD.
+003820     IF TRACE-ON
+003830         DISPLAY 'BEFORE ADD ZONED TO DBLWORD: '
+003840             BINARY-DOUBLEWORD.
+003850     ADD ZONED-NUMBER TO BINARY-DOUBLEWORD ROUNDED
+003860         ON SIZE ERROR
+003870             DISPLAY 'SIZE ERROR: ADD ZONED TO DBLWORD'
+003880     END-ADD.
+003890     IF TRACE-ON
+003900         DISPLAY 'AFTER  ADD ZONED TO DBLWORD: '
+003910             BINARY-DOUBLEWORD.
+003920     IF TRACE-ON
+003930         DISPLAY 'BEFORE ADD ZONED TO ZONED: '
+003940             ZONED-NUMBER.
+003950     ADD ZONED-NUMBER TO ZONED-NUMBER ROUNDED
+003960         ON SIZE ERROR
+003970             DISPLAY 'SIZE ERROR: ADD ZONED TO ZONED'
+003980     END-ADD.
+003990     IF TRACE-ON
+004000         DISPLAY 'AFTER  ADD ZONED TO ZONED: '
+004010             ZONED-NUMBER.
+004020     IF TRACE-ON
+004030         DISPLAY 'BEFORE ADD ZONED TO PACKED: '
+004040             PACKED-NUMBER.
+004050     ADD ZONED-NUMBER TO PACKED-NUMBER ROUNDED
+004060         ON SIZE ERROR
+004070             DISPLAY 'SIZE ERROR: ADD ZONED TO PACKED'
+004080     END-ADD.
+004090     IF TRACE-ON
+004100         DISPLAY 'AFTER  ADD ZONED TO PACKED: '
+004110             PACKED-NUMBER.
+004120     IF TRACE-ON
+004130         DISPLAY 'BEFORE ADD ZONED TO FLTSHORT: '
+004140             FLOATING-POINT-SHORT.
+004150     ADD ZONED-NUMBER TO FLOATING-POINT-SHORT ROUNDED
+004160         ON SIZE ERROR
+004170             DISPLAY 'SIZE ERROR: ADD ZONED TO FLTSHORT'
+004180     END-ADD.
+004190     IF TRACE-ON
+004200         DISPLAY 'AFTER  ADD ZONED TO FLTSHORT: '
+004210             FLOATING-POINT-SHORT.
+004220     IF TRACE-ON
+004230         DISPLAY 'BEFORE ADD ZONED TO FLTLONG: '
+004240             FLOATING-POINT-LONG.
+004250     ADD ZONED-NUMBER TO FLOATING-POINT-LONG ROUNDED
+004260         ON SIZE ERROR
+004270             DISPLAY 'SIZE ERROR: ADD ZONED TO FLTLONG'
+004280     END-ADD.
+004290     IF TRACE-ON
+004300         DISPLAY 'AFTER  ADD ZONED TO FLTLONG: '
+004310             FLOATING-POINT-LONG.
+004320     IF TRACE-ON
+004330         DISPLAY 'BEFORE ADD PACKED TO HALFWORD: '
+004340             BINARY-HALFWORD.
+004350     ADD PACKED-NUMBER TO BINARY-HALFWORD ROUNDED
+004360         ON SIZE ERROR
+004370             DISPLAY 'SIZE ERROR: ADD PACKED TO HALFWORD'
+004380     END-ADD.
+004390     IF TRACE-ON
+004400         DISPLAY 'AFTER  ADD PACKED TO HALFWORD: '
+004410             BINARY-HALFWORD.
+004420     IF TRACE-ON
+004430         DISPLAY 'BEFORE ADD PACKED TO FULLWORD: '
+004440             BINARY-FULLWORD.
+004450     ADD PACKED-NUMBER TO BINARY-FULLWORD ROUNDED
+004460         ON SIZE ERROR
+004470             DISPLAY 'SIZE ERROR: ADD PACKED TO FULLWORD'
+004480     END-ADD.
+004490     IF TRACE-ON
+004500         DISPLAY 'AFTER  ADD PACKED TO FULLWORD: '
+004510             BINARY-FULLWORD.
+004520     IF TRACE-ON
+004530         DISPLAY 'BEFORE ADD PACKED TO DBLWORD: '
+004540             BINARY-DOUBLEWORD.
+004550     ADD PACKED-NUMBER TO BINARY-DOUBLEWORD ROUNDED
+004560         ON SIZE ERROR
+004570             DISPLAY 'SIZE ERROR: ADD PACKED TO DBLWORD'
+004580     END-ADD.
+004590     IF TRACE-ON
+004600         DISPLAY 'AFTER  ADD PACKED TO DBLWORD: '
+004610             BINARY-DOUBLEWORD.
+004620     IF TRACE-ON
+004630         DISPLAY 'BEFORE ADD PACKED TO ZONED: '
+004640             ZONED-NUMBER.
+004650     ADD PACKED-NUMBER TO ZONED-NUMBER ROUNDED
+004660         ON SIZE ERROR
+004670             DISPLAY 'SIZE ERROR: ADD PACKED TO ZONED'
+004680     END-ADD.
+004690     IF TRACE-ON
+004700         DISPLAY 'AFTER  ADD PACKED TO ZONED: '
+004710             ZONED-NUMBER.
+004720     IF TRACE-ON
+004730         DISPLAY 'BEFORE ADD PACKED TO PACKED: '
+004740             PACKED-NUMBER.
+004750     ADD PACKED-NUMBER TO PACKED-NUMBER ROUNDED
+004760         ON SIZE ERROR
+004770             DISPLAY 'SIZE ERROR: ADD PACKED TO PACKED'
+004780     END-ADD.
+004790     IF TRACE-ON
+004800         DISPLAY 'AFTER  ADD PACKED TO PACKED: '
+004810             PACKED-NUMBER.
+004820     IF TRACE-ON
+004830         DISPLAY 'BEFORE ADD PACKED TO FLTSHORT: '
+004840             FLOATING-POINT-SHORT.
+004850     ADD PACKED-NUMBER TO FLOATING-POINT-SHORT ROUNDED
+004860         ON SIZE ERROR
+004870             DISPLAY 'SIZE ERROR: ADD PACKED TO FLTSHORT'
+004880     END-ADD.
+004890     IF TRACE-ON
+004900         DISPLAY 'AFTER  ADD PACKED TO FLTSHORT: '
+004910             FLOATING-POINT-SHORT.
+004920     IF TRACE-ON
+004930         DISPLAY 'BEFORE ADD PACKED TO FLTLONG: '
+004940             FLOATING-POINT-LONG.
+004950     ADD PACKED-NUMBER TO FLOATING-POINT-LONG ROUNDED
+004960         ON SIZE ERROR
+004970             DISPLAY 'SIZE ERROR: ADD PACKED TO FLTLONG'
+004980     END-ADD.
+004990     IF TRACE-ON
+005000         DISPLAY 'AFTER  ADD PACKED TO FLTLONG: '
+005010             FLOATING-POINT-LONG.
+005020     IF TRACE-ON
+005030         DISPLAY 'BEFORE ADD FLTSHORT TO HALFWORD: '
+005040             BINARY-HALFWORD.
+005050     ADD FLOATING-POINT-SHORT TO BINARY-HALFWORD ROUNDED
+005060         ON SIZE ERROR
+005070             DISPLAY 'SIZE ERROR: ADD FLTSHORT TO HALFWORD'
+005080     END-ADD.
+005090     IF TRACE-ON
+005100         DISPLAY 'AFTER  ADD FLTSHORT TO HALFWORD: '
+005110             BINARY-HALFWORD.
+005120     IF TRACE-ON
+005130         DISPLAY 'BEFORE ADD FLTSHORT TO FULLWORD: '
+005140             BINARY-FULLWORD.
+005150     ADD FLOATING-POINT-SHORT TO BINARY-FULLWORD ROUNDED
+005160         ON SIZE ERROR
+005170             DISPLAY 'SIZE ERROR: ADD FLTSHORT TO FULLWORD'
+005180     END-ADD.
+005190     IF TRACE-ON
+005200         DISPLAY 'AFTER  ADD FLTSHORT TO FULLWORD: '
+005210             BINARY-FULLWORD.
+005220     IF TRACE-ON
+005230         DISPLAY 'BEFORE ADD FLTSHORT TO DBLWORD: '
+005240             BINARY-DOUBLEWORD.
+005250     ADD FLOATING-POINT-SHORT TO BINARY-DOUBLEWORD ROUNDED
+005260         ON SIZE ERROR
+005270             DISPLAY 'SIZE ERROR: ADD FLTSHORT TO DBLWORD'
+005280     END-ADD.
+005290     IF TRACE-ON
+005300         DISPLAY 'AFTER  ADD FLTSHORT TO DBLWORD: '
+005310             BINARY-DOUBLEWORD.
+005320     IF TRACE-ON
+005330         DISPLAY 'BEFORE ADD FLTSHORT TO ZONED: '
+005340             ZONED-NUMBER.
+005350     ADD FLOATING-POINT-SHORT TO ZONED-NUMBER ROUNDED
+005360         ON SIZE ERROR
+005370             DISPLAY 'SIZE ERROR: ADD FLTSHORT TO ZONED'
+005380     END-ADD.
+005390     IF TRACE-ON
+005400         DISPLAY 'AFTER  ADD FLTSHORT TO ZONED: '
+005410             ZONED-NUMBER.
+005420     IF TRACE-ON
+005430         DISPLAY 'BEFORE ADD FLTSHORT TO PACKED: '
+005440             PACKED-NUMBER.
+005450     ADD FLOATING-POINT-SHORT TO PACKED-NUMBER ROUNDED
+005460         ON SIZE ERROR
+005470             DISPLAY 'SIZE ERROR: ADD FLTSHORT TO PACKED'
+005480     END-ADD.
+005490     IF TRACE-ON
+005500         DISPLAY 'AFTER  ADD FLTSHORT TO PACKED: '
+005510             PACKED-NUMBER.
+005520     IF TRACE-ON
+005530         DISPLAY 'BEFORE ADD FLTSHORT TO FLTSHORT: '
+005540             FLOATING-POINT-SHORT.
+005550     ADD FLOATING-POINT-SHORT TO FLOATING-POINT-SHORT ROUNDED
+005560         ON SIZE ERROR
+005570             DISPLAY 'SIZE ERROR: ADD FLTSHORT TO FLTSHORT'
+005580     END-ADD.
+005590     IF TRACE-ON
+005600         DISPLAY 'AFTER  ADD FLTSHORT TO FLTSHORT: '
+005610             FLOATING-POINT-SHORT.
+005620     IF TRACE-ON
+005630         DISPLAY 'BEFORE ADD FLTSHORT TO FLTLONG: '
+005640             FLOATING-POINT-LONG.
+005650     ADD FLOATING-POINT-SHORT TO FLOATING-POINT-LONG ROUNDED
+005660         ON SIZE ERROR
+005670             DISPLAY 'SIZE ERROR: ADD FLTSHORT TO FLTLONG'
+005680     END-ADD.
+005690     IF TRACE-ON
+005700         DISPLAY 'AFTER  ADD FLTSHORT TO FLTLONG: '
+005710             FLOATING-POINT-LONG.
+005720     IF TRACE-ON
+005730         DISPLAY 'BEFORE ADD FLTLONG TO HALFWORD: '
+005740             BINARY-HALFWORD.
+005750     ADD FLOATING-POINT-LONG TO BINARY-HALFWORD ROUNDED
+005760         ON SIZE ERROR
+005770             DISPLAY 'SIZE ERROR: ADD FLTLONG TO HALFWORD'
+005780     END-ADD.
+005790     IF TRACE-ON
+005800         DISPLAY 'AFTER  ADD FLTLONG TO HALFWORD: '
+005810             BINARY-HALFWORD.
+005820     IF TRACE-ON
+005830         DISPLAY 'BEFORE ADD FLTLONG TO FULLWORD: '
+005840             BINARY-FULLWORD.
+005850     ADD FLOATING-POINT-LONG TO BINARY-FULLWORD ROUNDED
+005860         ON SIZE ERROR
+005870             DISPLAY 'SIZE ERROR: ADD FLTLONG TO FULLWORD'
+005880     END-ADD.
+005890     IF TRACE-ON
+005900         DISPLAY 'AFTER  ADD FLTLONG TO FULLWORD: '
+005910             BINARY-FULLWORD.
+005920     IF TRACE-ON
+005930         DISPLAY 'BEFORE ADD FLTLONG TO DBLWORD: '
+005940             BINARY-DOUBLEWORD.
+005950     ADD FLOATING-POINT-LONG TO BINARY-DOUBLEWORD ROUNDED
+005960         ON SIZE ERROR
+005970             DISPLAY 'SIZE ERROR: ADD FLTLONG TO DBLWORD'
+005980     END-ADD.
+005990     IF TRACE-ON
+006000         DISPLAY 'AFTER  ADD FLTLONG TO DBLWORD: '
+006010             BINARY-DOUBLEWORD.
+006020     IF TRACE-ON
+006030         DISPLAY 'BEFORE ADD FLTLONG TO ZONED: '
+006040             ZONED-NUMBER.
+006050     ADD FLOATING-POINT-LONG TO ZONED-NUMBER ROUNDED
+006060         ON SIZE ERROR
+006070             DISPLAY 'SIZE ERROR: ADD FLTLONG TO ZONED'
+006080     END-ADD.
+006090     IF TRACE-ON
+006100         DISPLAY 'AFTER  ADD FLTLONG TO ZONED: '
+006110             ZONED-NUMBER.
+006120     IF TRACE-ON
+006130         DISPLAY 'BEFORE ADD FLTLONG TO PACKED: '
+006140             PACKED-NUMBER.
+006150     ADD FLOATING-POINT-LONG TO PACKED-NUMBER ROUNDED
+006160         ON SIZE ERROR
+006170             DISPLAY 'SIZE ERROR: ADD FLTLONG TO PACKED'
+006180     END-ADD.
+006190     IF TRACE-ON
+006200         DISPLAY 'AFTER  ADD FLTLONG TO PACKED: '
+006210             PACKED-NUMBER.
+006220     IF TRACE-ON
+006230         DISPLAY 'BEFORE ADD FLTLONG TO FLTSHORT: '
+006240             FLOATING-POINT-SHORT.
+006250     ADD FLOATING-POINT-LONG TO FLOATING-POINT-SHORT ROUNDED
+006260         ON SIZE ERROR
+006270             DISPLAY 'SIZE ERROR: ADD FLTLONG TO FLTSHORT'
+006280     END-ADD.
+006290     IF TRACE-ON
+006300         DISPLAY 'AFTER  ADD FLTLONG TO FLTSHORT: '
+006310             FLOATING-POINT-SHORT.
+006320     IF TRACE-ON
+006330         DISPLAY 'BEFORE ADD FLTLONG TO FLTLONG: '
+006340             FLOATING-POINT-LONG.
+006350     ADD FLOATING-POINT-LONG TO FLOATING-POINT-LONG ROUNDED
+006360         ON SIZE ERROR
+006370             DISPLAY 'SIZE ERROR: ADD FLTLONG TO FLTLONG'
+006380     END-ADD.
+006390     IF TRACE-ON
+006400         DISPLAY 'AFTER  ADD FLTLONG TO FLTLONG: '
+006410             FLOATING-POINT-LONG.
+006420     STOP RUN.
+006430*
+006440*    ADDSUBR IS A SEPARATE CALLABLE ENTRY POINT, NOT A
+006450*    CONTINUATION OF THE DEMO ABOVE - CALL 'ADDSUBR' STARTS
+006460*    HERE AND CONVERTS THE INCOMING BINARY AMOUNT TO ITS
+006470*    PACKED, ZONED, AND FLOATING-POINT REPRESENTATIONS,
+006480*    ROUNDING EACH CONVERSION, THEN RETURNS TO THE CALLER.
+006490*    THE IF TRACE-ON CHECKS BELOW SHARE TRACE-SWITCH WITH THE
+006500*    MAINLINE DEMO ABOVE, WHICH IS THE ONLY PLACE TRACE-SWITCH
+006510*    IS EVER SET (THE ACCEPT TRACE-SWITCH NEAR THE TOP OF THIS
+006520*    PROGRAM). A RUN UNIT THAT CALLS 'ADDSUBR' WITHOUT HAVING
+006530*    RUN ADDVERB'S OWN MAINLINE FIRST NEVER POPULATES
+006540*    TRACE-SWITCH, SO TRACE MODE STAYS OFF FOR ADDSUBR IN THAT
+006550*    CASE - THIS IS EXPECTED, NOT A DEFECT, GIVEN ADDSUBR TAKES
+006560*    NO TRACE FLAG OF ITS OWN ON ITS USING LIST.
+006570     ENTRY 'ADDSUBR' USING BIN-NUM,
+006580                                  PACK-NUM, ZON-NUM, ANS-NUM.
+006590     IF TRACE-ON
+006600         DISPLAY 'BEFORE ADDSUBR: BIN-NUM=' BIN-NUM.
+006610     COMPUTE PACK-NUM ROUNDED = BIN-NUM
+006620         ON SIZE ERROR
+006630             DISPLAY 'SIZE ERROR: ADDSUBR BIN-NUM TO PACK-NUM'
+006640     END-COMPUTE.
+006650     COMPUTE ZON-NUM ROUNDED = BIN-NUM
+006660         ON SIZE ERROR
+006670             DISPLAY 'SIZE ERROR: ADDSUBR BIN-NUM TO ZON-NUM'
+006680     END-COMPUTE.
+006690     COMPUTE ANS-NUM = BIN-NUM
+006700         ON SIZE ERROR
+006710             DISPLAY 'SIZE ERROR: ADDSUBR BIN-NUM TO ANS-NUM'
+006720     END-COMPUTE.
+006730     IF TRACE-ON
+006740         DISPLAY 'AFTER  ADDSUBR: PACK-NUM=' PACK-NUM
+006750         DISPLAY '  ZON-NUM=' ZON-NUM
+006760         DISPLAY '  ANS-NUM=' ANS-NUM.
+006770     GOBACK.
