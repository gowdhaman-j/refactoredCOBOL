@@ -0,0 +1,15 @@
+      ***************************************************************
+      *    OPSTATP - PARAMETER AREA FOR CALL 'OPSTAT', THE SHOP'S   *
+      *    SHARED OPERATIONS-SUMMARY LOGGER.  A CALLING PROGRAM      *
+      *    MOVES ITS OWN PROGRAM-ID AND ITS RECORDS-PROCESSED/        *
+      *    ERROR/EXCEPTION COUNTS INTO OPSTAT-PARM AND CALLS          *
+      *    'OPSTAT' USING OPSTAT-PARM AT END OF JOB.  OPSTAT APPENDS  *
+      *    ONE RECORD TO THE SHOP-WIDE OPERATIONS-STATISTICS FILE SO  *
+      *    OPSSUM CAN ROLL ALL OF A BATCH WINDOW'S JOBS UP INTO ONE   *
+      *    SUMMARY.                                                   *
+      ***************************************************************
+       01  OPSTAT-PARM.
+           05  OST-PROGRAM-ID              PIC X(8).
+           05  OST-RECORDS-PROCESSED       PIC 9(8).
+           05  OST-ERROR-COUNT             PIC 9(7).
+           05  OST-EXCEPTION-COUNT         PIC 9(7).
