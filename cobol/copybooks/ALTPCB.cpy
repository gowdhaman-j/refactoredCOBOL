@@ -0,0 +1,16 @@
+      ***************************************************************
+      *    ALTPCB - MODIFIABLE ALTERNATE PCB MASK FOR PSB DXT0500P. *
+      *    THE DESTINATION-ID IS MOVED IN BY THE APPLICATION BEFORE *
+      *    A CHNG CALL TO REDIRECT ISRT/PURG TRAFFIC TO A TERMINAL. *
+      ***************************************************************
+           .
+           05  ALTPCB-DBDNAME          PIC X(8).
+           05  ALTPCB-SEG-LEVEL        PIC XX.
+           05  ALTPCB-STATUS-CODE      PIC XX.
+               88  ALTPCB-SUCCESSFUL       VALUE SPACES.
+           05  ALTPCB-PROC-OPTIONS     PIC X(4).
+           05  ALTPCB-RESERVED         PIC S9(5) COMP.
+           05  ALTPCB-DESTINATION-ID   PIC X(8).
+           05  ALTPCB-KEY-LENGTH       PIC S9(5) COMP.
+           05  ALTPCB-NUM-SENS-SEGS    PIC S9(5) COMP.
+           05  ALTPCB-KEY-FB-AREA      PIC X(8).
