@@ -0,0 +1,38 @@
+      ***************************************************************
+      *    RPTHDR0 - SHARED REPORT HEADING/TRAILER, MODELED ON      *
+      *    CALLGTDS'S OWN HEADING-LINE-1 LAYOUT SO EVERY SHOP REPORT *
+      *    CARRIES THE SAME LOOK.  THE CALLING PROGRAM MOVES ITS RUN *
+      *    DATE INTO RPT-HEADING-MONTH/DAY/YEAR, ITS OWN PROGRAM-ID  *
+      *    INTO RPT-HEADING-PROGRAM, A REPORT TITLE INTO RPT-        *
+      *    HEADING-TITLE, AND A RUNNING PAGE COUNT INTO RPT-HEADING- *
+      *    PAGE BEFORE MOVING RPT-HEADING-LINE TO ITS OWN PRINT       *
+      *    RECORD.  RPT-TRAILER-LINE IS POPULATED AND WRITTEN THE    *
+      *    SAME WAY AT END OF REPORT.                                *
+      ***************************************************************
+       01  RPT-HEADING-LINE.
+           05  FILLER                  PIC X        VALUE SPACES.
+           05  FILLER                  PIC X(13)    VALUE
+                                        'REPORT DATE: '.
+           05  RPT-HEADING-MONTH       PIC XX.
+           05  FILLER                  PIC X        VALUE '/'.
+           05  RPT-HEADING-DAY         PIC XX.
+           05  FILLER                  PIC X        VALUE '/'.
+           05  RPT-HEADING-YEAR        PIC XX.
+           05  FILLER                  PIC X(11)    VALUE
+                                        ', PROGRAM: '.
+           05  RPT-HEADING-PROGRAM     PIC X(8).
+           05  FILLER                  PIC X(2)     VALUE SPACES.
+           05  RPT-HEADING-TITLE       PIC X(73).
+           05  FILLER                  PIC X(6)     VALUE SPACES.
+           05  FILLER                  PIC X(6)     VALUE 'PAGE: '.
+           05  RPT-HEADING-PAGE        PIC Z(5).
+       01  RPT-TRAILER-LINE.
+           05  FILLER                  PIC X        VALUE SPACES.
+           05  FILLER                  PIC X(11)    VALUE
+                                        'END OF RUN '.
+           05  RPT-TRAILER-PROGRAM     PIC X(8).
+           05  FILLER                  PIC X(2)     VALUE SPACES.
+           05  FILLER                  PIC X(13)    VALUE
+                                        'TOTAL PAGES: '.
+           05  RPT-TRAILER-PAGES       PIC Z(5).
+           05  FILLER                  PIC X(93)    VALUE SPACES.
