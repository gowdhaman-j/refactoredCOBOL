@@ -0,0 +1,16 @@
+      ***************************************************************
+      *    FSLDYR - DYNAMIC ALLOCATION (ALLOCDYN) REQUEST/RESULT    *
+      *    AREA.  THE REQUEST-TYPE FLAG IS SET BY THE CALLER BEFORE *
+      *    THE CALL; THE RETURN-CODE AND REASON FIELDS ARE SET BY   *
+      *    ALLOCDYN ON RETURN.                                      *
+      ***************************************************************
+       01  FEP-ALLOCATE-RESULT.
+           05  C-FEPDYR-ALLOCDYN-REQUEST      PIC X.
+               88  FEPDYR-ALLOCATE-REQUEST        VALUE 'A'.
+               88  FEPDYR-UNALLOCATE-REQUEST      VALUE 'U'.
+           05  C-FEPDYR-ALLOCDYN-RETURN-CODE  PIC 9(4).
+               88  FEPDYR-SUCCESSFUL-ALLOCATION   VALUE 0000.
+           05  G-FEPDYR-ERROR-REASON-CODE     PIC 9(4).
+           05  C-FEPDYR-ERROR-REASON-MESSAGE  PIC X(60).
+           05  C-FEPDYR-INFORMATION-REASON    PIC 9(4).
+           05  C-FEPDYR-INFO-REASON-MESSAGE   PIC X(60).
