@@ -0,0 +1,18 @@
+      ***************************************************************
+      *    CTLCARD0 - PARAMETER AREA FOR CALL 'CTLREAD', THE SHOP'S *
+      *    SHARED CONTROL-CARD READER.  THE CALLING PROGRAM MOVES   *
+      *    ITS OWN PROGRAM-ID AND THE PARAMETER KEYWORD IT WANTS    *
+      *    INTO CTC-PROGRAM-ID/CTC-PARM-NAME AND CALLS 'CTLREAD'    *
+      *    USING CTLCARD-PARM.  CTLREAD SCANS THE CONTROL-CARD FILE *
+      *    FOR A MATCHING CARD AND RETURNS ITS VALUE IN             *
+      *    CTC-PARM-VALUE WITH CTC-PARM-FOUND SET - A MISSING CARD  *
+      *    OR KEYWORD LEAVES CTC-PARM-NOT-FOUND SET SO THE CALLER   *
+      *    CAN FALL BACK TO ITS OWN BUILT-IN DEFAULT.                *
+      ***************************************************************
+       01  CTLCARD-PARM.
+           05  CTC-PROGRAM-ID              PIC X(8).
+           05  CTC-PARM-NAME               PIC X(15).
+           05  CTC-PARM-VALUE              PIC X(30).
+           05  CTC-FOUND-SWITCH            PIC X(1).
+               88  CTC-PARM-FOUND              VALUE 'Y'.
+               88  CTC-PARM-NOT-FOUND          VALUE 'N'.
