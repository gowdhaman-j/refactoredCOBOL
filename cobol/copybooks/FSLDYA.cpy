@@ -0,0 +1,22 @@
+      ***************************************************************
+      *    FSLDYA - DYNAMIC ALLOCATION (ALLOCDYN) REQUEST AREA.     *
+      *    POPULATED BY THE CALLER AND PASSED AS THE FIRST ARGUMENT *
+      *    TO THE ALLOCDYN SERVICE SUBROUTINE.                      *
+      ***************************************************************
+       01  FEP-ALLOCATE-DATA.
+           05  C-FEPDYA-DDNAME              PIC X(8).
+           05  C-FEPDYA-DSNAME-DUMMY-SYSOUT PIC X(44).
+           05  Q-FEPDYA-CURRENT-STATUS      PIC S9(4) COMP.
+           05  Q-FEPDYA-NORMAL-DISPOSITION  PIC S9(4) COMP.
+           05  Q-FEPDYA-CONDITIONAL-DISP    PIC S9(4) COMP.
+           05  C-FEPDYA-VOLUME-SERIAL       PIC X(6) OCCURS 5 TIMES.
+           05  C-FEPDYA-UNIT-NAME           PIC X(8).
+           05  Q-FEPDYA-LABEL-TYPE          PIC S9(4) COMP.
+           05  Q-FEPDYA-DATASET-SEQUENCE    PIC S9(4) COMP.
+           05  C-FEPDYA-SPACE-TYPE          PIC X(4).
+           05  Q-FEPDYA-PRIMARY-QTY         PIC S9(8) COMP.
+           05  Q-FEPDYA-SECONDARY-QTY       PIC S9(8) COMP.
+           05  Q-FEPDYA-DIRECTORY-BLOCKS    PIC S9(8) COMP.
+           05  C-FEPDYA-RECFM               PIC X(4).
+           05  Q-FEPDYA-LRECL               PIC S9(4) COMP.
+           05  Q-FEPDYA-BLKSIZE             PIC S9(5) COMP.
