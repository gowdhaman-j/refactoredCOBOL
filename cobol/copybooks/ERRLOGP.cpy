@@ -0,0 +1,15 @@
+      ***************************************************************
+      *    ERRLOGP - PARAMETER AREA FOR CALL 'ERRLOG'.  THE CALLING *
+      *    PROGRAM FILLS IN PROGRAM-ID/PARAGRAPH/SEVERITY/MESSAGE    *
+      *    AND CALLS 'ERRLOG' USING ERRLOG-PARM; ERRLOG ADDS ITS OWN *
+      *    DATE/TIME AND WRITES ONE RECORD TO THE CENTRAL ERROR LOG. *
+      ***************************************************************
+       01  ERRLOG-PARM.
+           05  EL-PROGRAM-ID               PIC X(8).
+           05  EL-PARAGRAPH                PIC X(30).
+           05  EL-SEVERITY                 PIC X(1).
+               88  EL-SEVERITY-INFO             VALUE 'I'.
+               88  EL-SEVERITY-WARNING          VALUE 'W'.
+               88  EL-SEVERITY-ERROR            VALUE 'E'.
+               88  EL-SEVERITY-FATAL            VALUE 'F'.
+           05  EL-MESSAGE                  PIC X(80).
