@@ -0,0 +1,15 @@
+      ***************************************************************
+      *    IMSSFUN0 - STANDARD DL/I CALL FUNCTION CODES.            *
+      ***************************************************************
+           .
+           05  GU-FUNCTION-CODE        PIC X(4) VALUE 'GU  '.
+           05  GHU-FUNCTION-CODE       PIC X(4) VALUE 'GHU '.
+           05  GN-FUNCTION-CODE        PIC X(4) VALUE 'GN  '.
+           05  GHN-FUNCTION-CODE       PIC X(4) VALUE 'GHN '.
+           05  GNP-FUNCTION-CODE       PIC X(4) VALUE 'GNP '.
+           05  GHNP-FUNCTION-CODE      PIC X(4) VALUE 'GHNP'.
+           05  ISRT-FUNCTION-CODE      PIC X(4) VALUE 'ISRT'.
+           05  CHNG-FUNCTION-CODE      PIC X(4) VALUE 'CHNG'.
+           05  PURG-FUNCTION-CODE      PIC X(4) VALUE 'PURG'.
+           05  REPL-FUNCTION-CODE      PIC X(4) VALUE 'REPL'.
+           05  DLET-FUNCTION-CODE      PIC X(4) VALUE 'DLET'.
