@@ -0,0 +1,21 @@
+      ***************************************************************
+      *    MRRECCOB - MACHINE FILE RECORD LAYOUT.                   *
+      *    RECORD CONTAINS 200 CHARACTERS.  COMMON FIELDS RUN FROM  *
+      *    MRMEM THRU MRDATLKD.  FIELDS BETWEEN MRC2DATA AND        *
+      *    MRC2AWO ARE FOR TYPES C2 AND C3.  FIELDS BETWEEN         *
+      *    MROCSYMD AND MROCSYSO ARE FOR TYPES VS AND V4.  FIELDS   *
+      *    MRCOBSM AND MRCOBDC ARE COMMON TO ALL COBOLS.            *
+      ***************************************************************
+       01  MACHINE-RECORD.
+           05  MRMEM                   PIC X(8).
+           05  MRUSRDAT                PIC X(4).
+           05  MRCSECT                 PIC X(8).
+           05  MRTYPE                  PIC X(2).
+           05  MRDATLKD                PIC X(8).
+           05  MRC2DATA                PIC X(10).
+           05  MRC2AWO                 PIC X(10).
+           05  MROCSYMD                PIC X(10).
+           05  MROCSYSO                PIC X(10).
+           05  MRCOBSM                 PIC X(4).
+           05  MRCOBDC                 PIC X(8).
+           05  FILLER                  PIC X(118).
