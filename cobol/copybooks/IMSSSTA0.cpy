@@ -0,0 +1,26 @@
+      ***************************************************************
+      *    IMSSSTA0 - DL/I STATUS CODE LOOKUP TABLE.  BUILT AS A    *
+      *    FILLER ARRAY REDEFINED INTO AN INDEXED TABLE, THE SAME   *
+      *    WAY OTHER LOOKUP TABLES IN THIS SHOP ARE BUILT.          *
+      ***************************************************************
+           .
+           05  IMS-STATUS-MSGS-ARRAY.
+               10  FILLER PIC X(2)  VALUE '  '.
+               10  FILLER PIC X(30) VALUE 'SUCCESSFUL COMPLETION'.
+               10  FILLER PIC X(2)  VALUE 'GB'.
+               10  FILLER PIC X(30) VALUE 'END OF DATABASE REACHED'.
+               10  FILLER PIC X(2)  VALUE 'GE'.
+               10  FILLER PIC X(30) VALUE 'SEGMENT NOT FOUND'.
+               10  FILLER PIC X(2)  VALUE 'AJ'.
+               10  FILLER PIC X(30) VALUE 'TERMINAL NOT KNOWN TO IMS'.
+               10  FILLER PIC X(2)  VALUE 'B1'.
+               10  FILLER PIC X(30) VALUE 'SUBPOOL STORAGE UNAVAILABLE'.
+               10  FILLER PIC X(2)  VALUE 'QC'.
+               10  FILLER PIC X(30) VALUE 'DESTINATION QUEUE IS FULL'.
+               10  FILLER PIC X(2)  VALUE 'TC'.
+               10  FILLER PIC X(30) VALUE 'MESSAGE TOO LARGE FOR DEST'.
+           05  IMS-STATUS-TABLE REDEFINES IMS-STATUS-MSGS-ARRAY.
+               10  IMS-STATUS-ENTRY  OCCURS 7 TIMES
+                                     INDEXED BY IMS-STAT-IX.
+                   15  IMS-STATUS-CODE  PIC XX.
+                   15  IMS-STATUS-TEXT  PIC X(30).
