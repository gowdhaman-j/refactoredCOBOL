@@ -0,0 +1,14 @@
+      ***************************************************************
+      *    IOPCB - I/O PCB MASK PASSED BY IMS IN THE PROCEDURE      *
+      *    DIVISION USING LIST.                                     *
+      ***************************************************************
+           .
+           05  IOPCB-LTERM-NAME        PIC X(8).
+           05  IOPCB-RESERVED1         PIC X(2).
+           05  IOPCB-STATUS-CODE       PIC XX.
+           05  IOPCB-DATE              PIC S9(7) COMP-3.
+           05  IOPCB-TIME              PIC S9(7) COMP-3.
+           05  IOPCB-INPUT-SEQ-NBR     PIC S9(5) COMP.
+           05  IOPCB-MODNAME           PIC X(8).
+           05  IOPCB-USERID            PIC X(8).
+           05  IOPCB-GRPNAME           PIC X(8).
