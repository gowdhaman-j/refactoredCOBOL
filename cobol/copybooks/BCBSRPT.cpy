@@ -0,0 +1,32 @@
+      ***************************************************************
+      *    BCBSRPT - BCBSEXT3 LOAD MODULE REPORT RECORD LAYOUT.      *
+      *    RECORD CONTAINS 133 CHARACTERS.  SHARED WITH BCBSDIFF SO  *
+      *    BOTH PROGRAMS AGREE ON THE SAME REPORT-FILE FORMAT.       *
+      ***************************************************************
+       01  REPORT-RECORD.
+           05  FILLER                      PIC X.
+           05  RPT-MEMBER-NAME             PIC X(8).
+           05  FILLER                      PIC X.
+           05  RPT-MODULE-ATTRIBUTES.
+               10  RPT-TYPE-PM             PIC XX.
+               10  FILLER                  PIC X.
+               10  RPT-TYPE-PR             PIC XX.
+               10  FILLER                  PIC X.
+               10  RPT-TYPE-P1             PIC XX.
+               10  FILLER                  PIC X.
+               10  RPT-TYPE-P2             PIC XX.
+               10  FILLER                  PIC X.
+               10  RPT-OTHER-TYPE          PIC XX.
+               10  FILLER                  PIC X.
+               10  RPT-IP3                 PIC X(6).
+               10  FILLER                  PIC X.
+               10  RPT-IBM                 PIC X(6).
+               10  FILLER                  PIC X.
+               10  RPT-PLISTART            PIC X(8).
+               10  FILLER                  PIC X.
+               10  RPT-PLIMAIN             PIC X(7).
+               10  FILLER                  PIC X.
+               10  RPT-OTHER-CSECT         PIC X(8).
+               10  FILLER                  PIC X.
+               10  RPT-DSNAME              PIC X(33).
+               10  FILLER                  PIC X(35).
