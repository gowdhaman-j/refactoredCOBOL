@@ -1,118 +1,455 @@
 000100 IDENTIFICATION DIVISION.                                                 
-000200 PROGRAM-ID.    SRTSVC99.                                                 
-000300 AUTHOR.        R THORNTON                                                
-000400 DATE-WRITTEN.  DEC 2000.                                                 
-000500     DATE-COMPILED.                                                       
-000700*****************************************************************         
-000800* THIS PROGRAM IS A SAMPLE COBOL INTERNAL SORT WITH THE INPUT   *         
-000900* FILE DYNAMICALLY ALLOCATED TO NULLFILE.                       *         
-001000*****************************************************************         
-001100 ENVIRONMENT DIVISION.                                                    
-001200 CONFIGURATION SECTION.                                                   
-001300 INPUT-OUTPUT SECTION.                                                    
-001400 FILE-CONTROL.                                                            
-001500     SELECT SORT-FILE          ASSIGN   TO  SORTWK01.                     
-001600     SELECT INPUT-FILE         ASSIGN   TO  INPUT1.                       
-001700     SELECT SORTED-FILE        ASSIGN   TO  OUTPUT1.                      
-001800 DATA DIVISION.                                                           
-001900 FILE SECTION.                                                            
-002000 SD  SORT-FILE                                                            
-002100     DATA RECORD IS SORT-RECORD.                                          
-002200 01  SORT-RECORD.                                                         
-002300     05  SD-MEMBER-NAME           PIC X(8).                               
-002400     05  SD-REST                  PIC X(72).                              
-002500 FD  INPUT-FILE                                                           
-002600     DATA RECORD IS INPUT-RECORD                                          
-002700     RECORD CONTAINS 80 CHARACTERS                                        
-002800     BLOCK CONTAINS 0 RECORDS                                             
-002900     LABEL RECORDS ARE STANDARD                                           
-003000     RECORDING MODE IS F.                                                 
-003100 01  INPUT-RECORD.                                                        
-003200     05  IN-MEMBER-NAME           PIC X(8).                               
-003300     05  IN-REST                  PIC X(72).                              
-003400 FD  SORTED-FILE                                                          
-003500     DATA RECORD IS SORTED-RECORD                                         
-003600     RECORD CONTAINS 80 CHARACTERS                                        
-003700     BLOCK CONTAINS 0 RECORDS                                             
-003800     LABEL RECORDS ARE STANDARD                                           
-003900     RECORDING MODE IS F.                                                 
-004000 01  SORTED-RECORD.                                                       
-004100     05  OUT-MEMBER-NAME          PIC X(8).                               
-004200     05  OUT-REST                 PIC X(72).                              
-004300 WORKING-STORAGE SECTION.                                                 
-004400 77  FILLER                        PIC X(36) VALUE                        
-004500     'SRTSVC99 WORKING STORAGE STARTS HERE'.                              
-004510     COPY FSLDYA.                                                         
-004520     COPY FSLDYR.                                                         
-004600 01  SWITCHES.                                                            
-004700     05  INPUT-EOF-SWITCH         PIC X VALUE 'N'.                        
-004800         88  INPUT-EOF            VALUE 'Y'.                              
-004900     05  SORT-EOF-SWITCH          PIC X VALUE 'N'.                        
-005000         88  SORT-EOF             VALUE 'Y'.                              
-005100     05  WS-ABEND-CODE            PIC S9(8) COMP VALUE 777.               
-005110                                                                          
-005200 PROCEDURE DIVISION.                                                      
-005210     MOVE LOW-VALUES TO FEP-ALLOCATE-DATA.                                
-005220     MOVE 'INPUT1 ' TO C-FEPDYA-DDNAME.                                   
-005230     MOVE 'NULLFILE' TO C-FEPDYA-DSNAME-DUMMY-SYSOUT.                     
-005240     MOVE +8 TO Q-FEPDYA-CURRENT-STATUS.                                  
-005250     MOVE +8 TO Q-FEPDYA-NORMAL-DISPOSITION.                              
-005260     MOVE +8 TO Q-FEPDYA-CONDITIONAL-DISP.                                
-005270     MOVE '123456' TO C-FEPDYA-VOLUME-SERIAL (1).                         
-005292     MOVE '3590-1' TO C-FEPDYA-UNIT-NAME.                                 
-005293     MOVE +2 TO Q-FEPDYA-LABEL-TYPE.                                      
-005294     MOVE +0 TO Q-FEPDYA-DATASET-SEQUENCE.                                
-005295     MOVE 'A' TO C-FEPDYR-ALLOCDYN-REQUEST.                               
-005299     CALL 'ALLOCDYN' USING FEP-ALLOCATE-DATA                              
-005300                           FEP-ALLOCATE-RESULT.                           
-005301                                                                          
-005302     IF FEPDYR-SUCCESSFUL-ALLOCATION                                      
-005303         NEXT SENTENCE                                                    
-005304     ELSE                                                                 
-005305         DISPLAY 'UNABLE TO ALLOCATE INPUT1: RETURN CODE='                
-005306                 C-FEPDYR-ALLOCDYN-RETURN-CODE                            
-005307         DISPLAY '  ERROR-REASON-CODE=' G-FEPDYR-ERROR-REASON-CODE        
-005308                 ': ' C-FEPDYR-ERROR-REASON-MESSAGE                       
-005309         DISPLAY '  INFORMATION-REASON='                                  
-005310                 C-FEPDYR-INFORMATION-REASON                              
-005311                 ': ' C-FEPDYR-INFO-REASON-MESSAGE                        
-005312         DISPLAY '  DATASET NAME IS:' C-FEPDYA-DSNAME-DUMMY-SYSOUT        
-005313         CALL 'CANCEL' USING WS-ABEND-CODE.                               
-005320     OPEN INPUT INPUT-FILE, OUTPUT SORTED-FILE.                           
-005400     SORT SORT-FILE ASCENDING KEY SD-MEMBER-NAME                          
-005500         INPUT PROCEDURE IS 100-READ-INPUT                                
-005600         OUTPUT PROCEDURE IS 200-WRITE-OUTPUT.                            
-005700     CLOSE INPUT-FILE, SORTED-FILE.                                       
-005800     GOBACK.                                                              
-005900                                                                          
-005901 100-READ-INPUT SECTION.                                                  
-005910     PERFORM 1000-READ-INPUT-FILE THRU 100-EXIT                           
-005911         UNTIL INPUT-EOF.                                                 
-005912                                                                          
-005913 200-WRITE-OUTPUT SECTION.                                                
-005920     PERFORM 2000-WRITE-SORTED-FILE THRU 200-EXIT                         
-005930         UNTIL SORT-EOF.                                                  
-005940                                                                          
-005950 999-PROCEDURES SECTION.                                                  
-006000 1000-READ-INPUT-FILE.                                                    
-006100     READ INPUT-FILE                                                      
-006200         AT END                                                           
-006300             MOVE 'Y' TO INPUT-EOF-SWITCH                                 
-006400             GO TO 100-EXIT.                                              
-006500     PERFORM 110-BUILD-SORT-RECORD THRU 110-EXIT                          
-006600     GO TO 1000-READ-INPUT-FILE.                                          
-006700 100-EXIT. EXIT.                                                          
-006800                                                                          
-006900 110-BUILD-SORT-RECORD.                                                   
-007000     MOVE INPUT-RECORD TO SORT-RECORD.                                    
-007100     RELEASE SORT-RECORD.                                                 
-007200 110-EXIT. EXIT.                                                          
-007300                                                                          
-007400 2000-WRITE-SORTED-FILE.                                                  
-007500     RETURN SORT-FILE                                                     
-007600         AT END                                                           
-007700             MOVE 'Y' TO SORT-EOF-SWITCH                                  
-007800             GO TO 200-EXIT.                                              
-007900     WRITE SORTED-RECORD FROM SORT-RECORD.                                
-008000     GO TO 2000-WRITE-SORTED-FILE.                                        
-008100 200-EXIT. EXIT.                                                          
+000110 PROGRAM-ID.    SRTSVC99.                                                 
+000120 AUTHOR.        R THORNTON                                                
+000130 DATE-WRITTEN.  DEC 2000.                                                 
+000140     DATE-COMPILED.                                                       
+000150*****************************************************************         
+000160* THIS PROGRAM IS A SAMPLE COBOL INTERNAL SORT WITH THE INPUT   *         
+000170* FILE DYNAMICALLY ALLOCATED TO NULLFILE.                       *         
+000180*****************************************************************         
+000190 ENVIRONMENT DIVISION.                                                    
+000200 CONFIGURATION SECTION.                                                   
+000210 INPUT-OUTPUT SECTION.                                                    
+000220 FILE-CONTROL.
+000230     SELECT SORT-FILE          ASSIGN   TO  SORTWK01.
+000240     SELECT INPUT-FILE         ASSIGN   TO  INPUT1.
+000250     SELECT SORTED-FILE        ASSIGN   TO  OUTPUT1.
+000260     SELECT OPTIONAL CONTROL-FILE ASSIGN   TO  CTLCARD.
+000270     SELECT DUPLICATE-FILE     ASSIGN   TO  DUPFILE.
+000280 DATA DIVISION.
+000290 FILE SECTION.
+000300 SD  SORT-FILE
+000310     DATA RECORD IS SORT-RECORD.
+000320 01  SORT-RECORD.
+000330     05  SD-MEMBER-NAME           PIC X(8).
+000340     05  SD-REST.
+000350         10  SD-KEY-FIELD-2       PIC X(8).
+000360         10  SD-KEY-FIELD-3       PIC X(8).
+000370         10  FILLER               PIC X(56).
+000380*
+000390*    SD-KEYN-ASC/SD-KEYN-DSC ARE THE FIELDS ACTUALLY NAMED IN
+000400*    THE SORT STATEMENT'S KEY CLAUSES - THE DIRECTION OF EACH
+000410*    KEY POSITION IS FIXED AT COMPILE TIME (ASCENDING OR
+000420*    DESCENDING), BUT WHICH ONE OF THE PAIR ACTUALLY CARRIES
+000430*    THE SELECTED FIELD'S VALUE IS DECIDED AT RUN TIME BY
+000440*    115-SET-SORT-KEYS FROM THE CONTROL CARD - THE OTHER OF
+000450*    THE PAIR IS LEFT AT LOW-VALUES SO IT NEVER AFFECTS THE
+000460*    ORDERING.
+000470     05  SD-KEY1-ASC              PIC X(8).
+000480     05  SD-KEY1-DSC              PIC X(8).
+000490     05  SD-KEY2-ASC              PIC X(8).
+000500     05  SD-KEY2-DSC              PIC X(8).
+000510     05  SD-KEY3-ASC              PIC X(8).
+000520     05  SD-KEY3-DSC              PIC X(8).
+000530 FD  INPUT-FILE
+000540     DATA RECORD IS INPUT-RECORD                                          
+000550     RECORD CONTAINS 80 CHARACTERS                                        
+000560     BLOCK CONTAINS 0 RECORDS                                             
+000570     LABEL RECORDS ARE STANDARD                                           
+000580     RECORDING MODE IS F.                                                 
+000590 01  INPUT-RECORD.                                                        
+000600     05  IN-MEMBER-NAME           PIC X(8).                               
+000610     05  IN-REST                  PIC X(72).                              
+000620 FD  SORTED-FILE                                                          
+000630     DATA RECORD IS SORTED-RECORD                                         
+000640     RECORD CONTAINS 80 CHARACTERS                                        
+000650     BLOCK CONTAINS 0 RECORDS                                             
+000660     LABEL RECORDS ARE STANDARD                                           
+000670     RECORDING MODE IS F.                                                 
+000680 01  SORTED-RECORD.                                                       
+000690     05  OUT-MEMBER-NAME          PIC X(8).                               
+000700     05  OUT-REST                 PIC X(72).                              
+000710*
+000720*    CONTROL-FILE DRIVES THE SORT KEY COMBINATION FOR THIS RUN - A
+000730*    MISSING OR BLANK CARD FALLS BACK TO THE ORIGINAL SINGLE
+000740*    ASCENDING KEY ON SD-MEMBER-NAME. IT ALSO CARRIES THE
+000750*    ALLOCDYN TARGET FOR INPUT1 AND, OPTIONALLY, SORTWK01 AND
+000760*    OUTPUT1 - A BLANK DSNAME FOR SORTWK01/OUTPUT1 LEAVES THOSE
+000770*    TWO DDS TO THE JCL, EXACTLY AS BEFORE.
+000780 FD  CONTROL-FILE
+000790     RECORD CONTAINS 210 CHARACTERS
+000800     BLOCK CONTAINS 0 RECORDS
+000810     LABEL RECORDS ARE STANDARD
+000820     RECORDING MODE IS F.
+000830 01  CONTROL-RECORD.
+000840     05  CTL-NUMBER-OF-KEYS       PIC 9.
+000850     05  CTL-SORT-KEY OCCURS 3 TIMES.
+000860         10  CTL-KEY-FIELD-NUMBER PIC 9.
+000870         10  CTL-KEY-DIRECTION    PIC X.
+000880     05  CTL-DDNAME               PIC X(8).
+000890     05  CTL-DSNAME               PIC X(44).
+000900     05  CTL-VOLSER               PIC X(6).
+000910     05  CTL-UNIT                 PIC X(8).
+000920     05  CTL-WK-DSNAME            PIC X(44).
+000930     05  CTL-WK-VOLSER            PIC X(6).
+000940     05  CTL-WK-UNIT              PIC X(8).
+000950     05  CTL-WK-PRIMARY           PIC 9(5).
+000960     05  CTL-WK-SECONDARY         PIC 9(5).
+000970     05  CTL-OUT-DSNAME           PIC X(44).
+000980     05  CTL-OUT-VOLSER           PIC X(6).
+000990     05  CTL-OUT-UNIT             PIC X(8).
+001000     05  CTL-OUT-PRIMARY          PIC 9(5).
+001010     05  CTL-OUT-SECONDARY        PIC 9(5).
+001020     05  FILLER                   PIC X(1).
+001030*
+001040*    DUPLICATE-FILE CATCHES ADJACENT SORTED-FILE RECORDS
+001050*    THE SAME SD-MEMBER-NAME - SEE 210-CHECK-FOR-DUPLICATE - SO A
+001060*    A DATA PROBLEM UPSTREAM SHOWS UP SEPARATELY INSTEAD OF
+001070*    PASSING THROUGH THE RESEQUENCED OUTPUT SILENTLY.
+001080 FD  DUPLICATE-FILE
+001090     RECORD CONTAINS 80 CHARACTERS
+001100     BLOCK CONTAINS 0 RECORDS
+001110     LABEL RECORDS ARE STANDARD
+001120     RECORDING MODE IS F.
+001130 01  DUPLICATE-RECORD.
+001140     05  DUP-MEMBER-NAME          PIC X(8).
+001150     05  DUP-REST                 PIC X(72).
+001160 WORKING-STORAGE SECTION.                                                 
+001170 77  FILLER                        PIC X(36) VALUE                        
+001180     'SRTSVC99 WORKING STORAGE STARTS HERE'.                              
+001190     COPY FSLDYA.                                                         
+001200     COPY FSLDYR.                                                         
+001210 01  SWITCHES.                                                            
+001220     05  INPUT-EOF-SWITCH         PIC X VALUE 'N'.                        
+001230         88  INPUT-EOF            VALUE 'Y'.                              
+001240     05  SORT-EOF-SWITCH          PIC X VALUE 'N'.                        
+001250         88  SORT-EOF             VALUE 'Y'.                              
+001260     05  WS-ABEND-CODE            PIC S9(8) COMP VALUE 777.
+001270*
+001280*    ERRLOG-PARM (COPY ERRLOGP) IS THE PARAMETER AREA FOR
+001290*    CALL 'ERRLOG' - THE SHOP'S COMMON ERROR-LOGGING SUBROUTINE,
+001300*    USED HERE FOR THE ALLOCDYN FAILURE PATH BELOW.
+001310 COPY ERRLOGP.
+001320*
+001330*    OPSTAT-PARM (COPY OPSTATP) IS THE PARAMETER AREA FOR
+001340*    CALL 'OPSTAT' - THE SHOP'S SHARED OPERATIONS-SUMMARY
+001350*    LOGGER, CALLED AT END OF JOB SO OPSSUM CAN ROLL THIS RUN
+001360*    INTO THE BATCH WINDOW'S CONSOLIDATED SUMMARY REPORT.
+001370 COPY OPSTATP.
+001380*
+001390*    ALLOCDYN-TARGET HOLDS THE DYNAMIC-ALLOCATION VALUES USED TO
+001400*    BUILD FEP-ALLOCATE-DATA BELOW. THE DEFAULTS REPRODUCE THE
+001410*    ORIGINAL HARDCODED INPUT1/NULLFILE ALLOCATION WHEN NO CARD
+001420*    IS SUPPLIED; 050-READ-CONTROL-CARD OVERRIDES ANY OF THE
+001430*    FOUR VALUES INDIVIDUALLY SUPPLIED ON CONTROL-FILE.
+001440 01  ALLOCDYN-TARGET.
+001450     05  WS-ALLOC-DDNAME          PIC X(8)  VALUE 'INPUT1  '.
+001460     05  WS-ALLOC-DSNAME          PIC X(44) VALUE 'NULLFILE'.
+001470     05  WS-ALLOC-VOLSER          PIC X(6)  VALUE '123456'.
+001480     05  WS-ALLOC-UNIT            PIC X(8)  VALUE '3590-1  '.
+001490*
+001500*    SORTWK01 AND OUTPUT1 ARE ONLY DYNAMICALLY ALLOCATED WHEN A
+001510*    DSNAME FOR THEM IS SUPPLIED ON CONTROL-FILE - A BLANK DSNAME
+001520*    LEAVES THAT DD TO THE JCL, EXACTLY AS BEFORE THIS CHANGE.
+001530     05  WS-ALLOC-WK-DSNAME       PIC X(44) VALUE SPACES.
+001540     05  WS-ALLOC-WK-VOLSER       PIC X(6)  VALUE SPACES.
+001550     05  WS-ALLOC-WK-UNIT         PIC X(8)  VALUE SPACES.
+001560     05  WS-ALLOC-WK-PRIMARY      PIC S9(8) COMP VALUE +0.
+001570     05  WS-ALLOC-WK-SECONDARY    PIC S9(8) COMP VALUE +0.
+001580     05  WS-ALLOC-OUT-DSNAME      PIC X(44) VALUE SPACES.
+001590     05  WS-ALLOC-OUT-VOLSER      PIC X(6)  VALUE SPACES.
+001600     05  WS-ALLOC-OUT-UNIT        PIC X(8)  VALUE SPACES.
+001610     05  WS-ALLOC-OUT-PRIMARY     PIC S9(8) COMP VALUE +0.
+001620     05  WS-ALLOC-OUT-SECONDARY   PIC S9(8) COMP VALUE +0.
+001630*
+001640*    SORT-KEY-CONTROL HOLDS THE KEY COMBINATION LOADED FROM
+001650*    CONTROL-FILE BY 050-READ-CONTROL-CARD. THE DEFAULT VALUES
+001660*    BELOW (ONE KEY, FIELD 1, ASCENDING) REPRODUCE THE ORIGINAL
+001670*    HARDCODED SORT ON SD-MEMBER-NAME WHEN NO CARD IS SUPPLIED.
+001680 01  SORT-KEY-CONTROL.
+001690     05  NUMBER-OF-KEYS-USED      PIC 9 VALUE 1.
+001700     05  SORT-KEY-SPEC OCCURS 3 TIMES.
+001710         10  SK-FIELD-NUMBER      PIC 9 VALUE 1.
+001720         10  SK-DIRECTION         PIC X VALUE 'A'.
+001730     05  SORT-KEY-POSITION        PIC 9 VALUE 1.
+001740     05  WS-SELECTED-KEY-VALUE    PIC X(8).
+001750*
+001760*    SORT-RUN-STATISTICS TALLIES RECORDS RELEASED TO SORT-FILE
+001770*    AGAINST RECORDS RETURNED TO SORTED-FILE, DISPLAYED AT GOBACK
+001780*    AS A BUILT-IN CHECK THAT THE SORT NEITHER LOST NOR DUPLICATED
+001790*    RECORDS.
+001800 01  SORT-RUN-STATISTICS.
+001810     05  RECORDS-RELEASED-COUNT   PIC S9(7) COMP-3 VALUE +0.
+001820     05  RECORDS-RETURNED-COUNT   PIC S9(7) COMP-3 VALUE +0.
+001830*
+001840*    DUP-CHECK-CONTROL SUPPORTS 210-CHECK-FOR-DUPLICATE, WHICH
+001850*    COMPARES EACH RETURNED RECORD'S ACTUAL KEY FIELD 1 VALUE
+001860*    (SEE 215-SELECT-DUP-KEY-VALUE) AGAINST THE PREVIOUS ONE, SO
+001870*    THE DUPLICATE CHECK STAYS VALID EVEN WHEN THE CONTROL CARD
+001880*    HAS RESELECTED KEY FIELD 1 AWAY FROM THE DEFAULT
+001890*    SD-MEMBER-NAME.
+001900 01  DUP-CHECK-CONTROL.
+001910     05  WS-PREVIOUS-KEY-VALUE    PIC X(8)  VALUE SPACES.
+001920     05  WS-CURRENT-KEY-VALUE     PIC X(8)  VALUE SPACES.
+001930     05  WS-FIRST-RECORD-SWITCH   PIC X     VALUE 'Y'.
+001940         88  FIRST-RECORD-OF-RUN           VALUE 'Y'.
+001950     05  DUPLICATE-COUNT          PIC S9(7) COMP-3 VALUE +0.
+001960
+001970 PROCEDURE DIVISION.
+001980     PERFORM 050-READ-CONTROL-CARD.
+001990     PERFORM 060-ALLOCATE-INPUT1.
+002000     IF WS-ALLOC-WK-DSNAME NOT = SPACES
+002010         PERFORM 070-ALLOCATE-SORTWK01.
+002020     IF WS-ALLOC-OUT-DSNAME NOT = SPACES
+002030         PERFORM 080-ALLOCATE-OUTPUT1.
+002040     OPEN INPUT INPUT-FILE, OUTPUT SORTED-FILE, DUPLICATE-FILE.
+002050     SORT SORT-FILE
+002060         ON ASCENDING KEY SD-KEY1-ASC
+002070         ON DESCENDING KEY SD-KEY1-DSC
+002080         ON ASCENDING KEY SD-KEY2-ASC
+002090         ON DESCENDING KEY SD-KEY2-DSC
+002100         ON ASCENDING KEY SD-KEY3-ASC
+002110         ON DESCENDING KEY SD-KEY3-DSC
+002120         INPUT PROCEDURE IS 100-READ-INPUT
+002130         OUTPUT PROCEDURE IS 200-WRITE-OUTPUT.
+002140     CLOSE INPUT-FILE, SORTED-FILE, DUPLICATE-FILE.
+002150     DISPLAY 'SRTSVC99 RECORDS RELEASED: ' RECORDS-RELEASED-COUNT.
+002160     DISPLAY 'SRTSVC99 RECORDS RETURNED: ' RECORDS-RETURNED-COUNT.
+002170     DISPLAY 'SRTSVC99 DUPLICATE KEYS FOUND: ' DUPLICATE-COUNT.
+002180     MOVE 'SRTSVC99' TO OST-PROGRAM-ID.
+002190     MOVE RECORDS-RETURNED-COUNT TO OST-RECORDS-PROCESSED.
+002200     MOVE ZERO TO OST-ERROR-COUNT.
+002210     MOVE DUPLICATE-COUNT TO OST-EXCEPTION-COUNT.
+002220     CALL 'OPSTAT' USING OPSTAT-PARM.
+002230     GOBACK.                                                              
+002240                                                                          
+002250 100-READ-INPUT SECTION.                                                  
+002260     PERFORM 1000-READ-INPUT-FILE THRU 100-EXIT                           
+002270         UNTIL INPUT-EOF.                                                 
+002280                                                                          
+002290 200-WRITE-OUTPUT SECTION.                                                
+002300     PERFORM 2000-WRITE-SORTED-FILE THRU 200-EXIT                         
+002310         UNTIL SORT-EOF.                                                  
+002320                                                                          
+002330 999-PROCEDURES SECTION.
+002340*
+002350*    050-READ-CONTROL-CARD LOADS THE SORT KEY COMBINATION AND
+002360*    THE ALLOCDYN TARGET FROM CONTROL-FILE, IF ONE IS SUPPLIED -
+002370*    A MISSING OR ZERO NUMBER-OF-KEYS CARD LEAVES THE DEFAULT
+002380*    SINGLE ASCENDING KEY ON SD-MEMBER-NAME (SORT-KEY-SPEC'S
+002390*    VALUE CLAUSES) UNTOUCHED, AND EACH ALLOCDYN FIELD LEFT
+002400*    BLANK/ZERO ON THE CARD LEAVES ITS ALLOCDYN-TARGET DEFAULT
+002410*    (THE ORIGINAL INPUT1/NULLFILE/123456/3590-1 VALUES)
+002420*    UNTOUCHED.
+002430 050-READ-CONTROL-CARD.
+002440     OPEN INPUT CONTROL-FILE.
+002450     READ CONTROL-FILE
+002460         AT END
+002470             MOVE ZEROS TO CONTROL-RECORD.
+002480     CLOSE CONTROL-FILE.
+002490     IF CTL-NUMBER-OF-KEYS NOT = ZERO
+002500         MOVE CTL-NUMBER-OF-KEYS TO NUMBER-OF-KEYS-USED
+002510         MOVE CTL-KEY-FIELD-NUMBER (1) TO SK-FIELD-NUMBER (1)
+002520         MOVE CTL-KEY-DIRECTION (1) TO SK-DIRECTION (1)
+002530         MOVE CTL-KEY-FIELD-NUMBER (2) TO SK-FIELD-NUMBER (2)
+002540         MOVE CTL-KEY-DIRECTION (2) TO SK-DIRECTION (2)
+002550         MOVE CTL-KEY-FIELD-NUMBER (3) TO SK-FIELD-NUMBER (3)
+002560         MOVE CTL-KEY-DIRECTION (3) TO SK-DIRECTION (3).
+002570     IF CTL-DDNAME NOT = ZEROS AND CTL-DDNAME NOT = SPACES
+002580         MOVE CTL-DDNAME TO WS-ALLOC-DDNAME.
+002590     IF CTL-DSNAME NOT = ZEROS AND CTL-DSNAME NOT = SPACES
+002600         MOVE CTL-DSNAME TO WS-ALLOC-DSNAME.
+002610     IF CTL-VOLSER NOT = ZEROS AND CTL-VOLSER NOT = SPACES
+002620         MOVE CTL-VOLSER TO WS-ALLOC-VOLSER.
+002630     IF CTL-UNIT NOT = ZEROS AND CTL-UNIT NOT = SPACES
+002640         MOVE CTL-UNIT TO WS-ALLOC-UNIT.
+002650     IF CTL-WK-DSNAME NOT = ZEROS AND CTL-WK-DSNAME NOT = SPACES
+002660         MOVE CTL-WK-DSNAME TO WS-ALLOC-WK-DSNAME
+002670         MOVE CTL-WK-VOLSER TO WS-ALLOC-WK-VOLSER
+002680         MOVE CTL-WK-UNIT TO WS-ALLOC-WK-UNIT
+002690         MOVE CTL-WK-PRIMARY TO WS-ALLOC-WK-PRIMARY
+002700         MOVE CTL-WK-SECONDARY TO WS-ALLOC-WK-SECONDARY.
+002710     IF CTL-OUT-DSNAME NOT = ZEROS AND CTL-OUT-DSNAME NOT = SPACES
+002720         MOVE CTL-OUT-DSNAME TO WS-ALLOC-OUT-DSNAME
+002730         MOVE CTL-OUT-VOLSER TO WS-ALLOC-OUT-VOLSER
+002740         MOVE CTL-OUT-UNIT TO WS-ALLOC-OUT-UNIT
+002750         MOVE CTL-OUT-PRIMARY TO WS-ALLOC-OUT-PRIMARY
+002760         MOVE CTL-OUT-SECONDARY TO WS-ALLOC-OUT-SECONDARY.
+002770*
+002780*    060/070/080 BUILD FEP-ALLOCATE-DATA FOR EACH DD; THE
+002790*    ALLOCDYN CALL AND ERROR CHECK ARE SHARED IN 090-CALL-
+002800*    ALLOCDYN. SORTWK01/OUTPUT1 ARE ONLY PERFORMED WHEN A
+002810*    DSNAME FOR THEM WAS SUPPLIED ON CONTROL-FILE.
+002820 060-ALLOCATE-INPUT1.
+002830     MOVE LOW-VALUES TO FEP-ALLOCATE-DATA.
+002840     MOVE WS-ALLOC-DDNAME TO C-FEPDYA-DDNAME.
+002850     MOVE WS-ALLOC-DSNAME TO C-FEPDYA-DSNAME-DUMMY-SYSOUT.
+002860     MOVE +8 TO Q-FEPDYA-CURRENT-STATUS.
+002870     MOVE +8 TO Q-FEPDYA-NORMAL-DISPOSITION.
+002880     MOVE +8 TO Q-FEPDYA-CONDITIONAL-DISP.
+002890     MOVE WS-ALLOC-VOLSER TO C-FEPDYA-VOLUME-SERIAL (1).
+002900     MOVE WS-ALLOC-UNIT TO C-FEPDYA-UNIT-NAME.
+002910     MOVE +2 TO Q-FEPDYA-LABEL-TYPE.
+002920     MOVE +0 TO Q-FEPDYA-DATASET-SEQUENCE.
+002930     PERFORM 090-CALL-ALLOCDYN THRU 090-EXIT.
+002940*
+002950 070-ALLOCATE-SORTWK01.
+002960     MOVE LOW-VALUES TO FEP-ALLOCATE-DATA.
+002970     MOVE 'SORTWK01' TO C-FEPDYA-DDNAME.
+002980     MOVE WS-ALLOC-WK-DSNAME TO C-FEPDYA-DSNAME-DUMMY-SYSOUT.
+002990     MOVE +8 TO Q-FEPDYA-CURRENT-STATUS.
+003000     MOVE +8 TO Q-FEPDYA-NORMAL-DISPOSITION.
+003010     MOVE +8 TO Q-FEPDYA-CONDITIONAL-DISP.
+003020     MOVE WS-ALLOC-WK-VOLSER TO C-FEPDYA-VOLUME-SERIAL (1).
+003030     MOVE WS-ALLOC-WK-UNIT TO C-FEPDYA-UNIT-NAME.
+003040     MOVE +2 TO Q-FEPDYA-LABEL-TYPE.
+003050     MOVE +0 TO Q-FEPDYA-DATASET-SEQUENCE.
+003060     MOVE 'TRK ' TO C-FEPDYA-SPACE-TYPE.
+003070     MOVE WS-ALLOC-WK-PRIMARY TO Q-FEPDYA-PRIMARY-QTY.
+003080     MOVE WS-ALLOC-WK-SECONDARY TO Q-FEPDYA-SECONDARY-QTY.
+003090     MOVE +0 TO Q-FEPDYA-DIRECTORY-BLOCKS.
+003100     MOVE 'FB  ' TO C-FEPDYA-RECFM.
+003110     MOVE +80 TO Q-FEPDYA-LRECL.
+003120     MOVE +0 TO Q-FEPDYA-BLKSIZE.
+003130     PERFORM 090-CALL-ALLOCDYN THRU 090-EXIT.
+003140*
+003150 080-ALLOCATE-OUTPUT1.
+003160     MOVE LOW-VALUES TO FEP-ALLOCATE-DATA.
+003170     MOVE 'OUTPUT1 ' TO C-FEPDYA-DDNAME.
+003180     MOVE WS-ALLOC-OUT-DSNAME TO C-FEPDYA-DSNAME-DUMMY-SYSOUT.
+003190     MOVE +8 TO Q-FEPDYA-CURRENT-STATUS.
+003200     MOVE +8 TO Q-FEPDYA-NORMAL-DISPOSITION.
+003210     MOVE +8 TO Q-FEPDYA-CONDITIONAL-DISP.
+003220     MOVE WS-ALLOC-OUT-VOLSER TO C-FEPDYA-VOLUME-SERIAL (1).
+003230     MOVE WS-ALLOC-OUT-UNIT TO C-FEPDYA-UNIT-NAME.
+003240     MOVE +2 TO Q-FEPDYA-LABEL-TYPE.
+003250     MOVE +0 TO Q-FEPDYA-DATASET-SEQUENCE.
+003260     MOVE 'TRK ' TO C-FEPDYA-SPACE-TYPE.
+003270     MOVE WS-ALLOC-OUT-PRIMARY TO Q-FEPDYA-PRIMARY-QTY.
+003280     MOVE WS-ALLOC-OUT-SECONDARY TO Q-FEPDYA-SECONDARY-QTY.
+003290     MOVE +0 TO Q-FEPDYA-DIRECTORY-BLOCKS.
+003300     MOVE 'FB  ' TO C-FEPDYA-RECFM.
+003310     MOVE +80 TO Q-FEPDYA-LRECL.
+003320     MOVE +0 TO Q-FEPDYA-BLKSIZE.
+003330     PERFORM 090-CALL-ALLOCDYN THRU 090-EXIT.
+003340*
+003350 090-CALL-ALLOCDYN.
+003360     MOVE 'A' TO C-FEPDYR-ALLOCDYN-REQUEST.
+003370     CALL 'ALLOCDYN' USING FEP-ALLOCATE-DATA
+003380                           FEP-ALLOCATE-RESULT.
+003390     IF FEPDYR-SUCCESSFUL-ALLOCATION
+003400         NEXT SENTENCE
+003410     ELSE
+003420         DISPLAY 'UNABLE TO ALLOCATE ' C-FEPDYA-DDNAME
+003430                 ': RETURN CODE=' C-FEPDYR-ALLOCDYN-RETURN-CODE
+003440         DISPLAY '  ERROR-REASON-CODE=' G-FEPDYR-ERROR-REASON-CODE
+003450                 ': ' C-FEPDYR-ERROR-REASON-MESSAGE
+003460         DISPLAY '  INFORMATION-REASON='
+003470                 C-FEPDYR-INFORMATION-REASON
+003480                 ': ' C-FEPDYR-INFO-REASON-MESSAGE
+003490         DISPLAY '  DATASET NAME IS:' C-FEPDYA-DSNAME-DUMMY-SYSOUT
+003500        MOVE 'SRTSVC99' TO EL-PROGRAM-ID
+003510        MOVE '090-CALL-ALLOCDYN' TO EL-PARAGRAPH
+003520        MOVE 'F' TO EL-SEVERITY
+003530        MOVE 'ALLOCDYN ALLOCATION FAILURE' TO EL-MESSAGE
+003540        CALL 'ERRLOG' USING ERRLOG-PARM
+003550         CALL 'CANCEL' USING WS-ABEND-CODE.
+003560 090-EXIT. EXIT.
+003570*
+003580 1000-READ-INPUT-FILE.
+003590     READ INPUT-FILE                                                      
+003600         AT END                                                           
+003610             MOVE 'Y' TO INPUT-EOF-SWITCH                                 
+003620             GO TO 100-EXIT.                                              
+003630     PERFORM 110-BUILD-SORT-RECORD THRU 110-EXIT                          
+003640     GO TO 1000-READ-INPUT-FILE.                                          
+003650 100-EXIT. EXIT.                                                          
+003660                                                                          
+003670 110-BUILD-SORT-RECORD.
+003680     MOVE INPUT-RECORD TO SORT-RECORD.
+003690     PERFORM 115-SET-SORT-KEYS THRU 115-EXIT.
+003700     ADD 1 TO RECORDS-RELEASED-COUNT.
+003710     RELEASE SORT-RECORD.
+003720 110-EXIT. EXIT.
+003730*
+003740*    115-SET-SORT-KEYS POPULATES THE ASCENDING/DESCENDING KEY
+003750*    PAIRS NAMED IN THE SORT STATEMENT FROM SORT-KEY-CONTROL.
+003760*    EACH PAIR IS FIRST SET TO LOW-VALUES SO AN UNUSED KEY
+003770*    POSITION (NUMBER-OF-KEYS-USED LESS THAN 3) NEVER AFFECTS
+003780*    THE ORDERING, THEN THE ACTIVE POSITIONS ARE FILLED IN FROM
+003790*    THE FIELD SELECTED BY SK-FIELD-NUMBER, PLACED IN THE -ASC
+003800*    OR -DSC HALF OF THE PAIR ACCORDING TO SK-DIRECTION.
+003810 115-SET-SORT-KEYS.
+003820     MOVE LOW-VALUES TO SD-KEY1-ASC SD-KEY1-DSC
+003830                        SD-KEY2-ASC SD-KEY2-DSC
+003840                        SD-KEY3-ASC SD-KEY3-DSC.
+003850     IF NUMBER-OF-KEYS-USED NOT LESS THAN 1
+003860         MOVE 1 TO SORT-KEY-POSITION
+003870         PERFORM 116-SET-ONE-KEY THRU 116-EXIT.
+003880     IF NUMBER-OF-KEYS-USED NOT LESS THAN 2
+003890         MOVE 2 TO SORT-KEY-POSITION
+003900         PERFORM 116-SET-ONE-KEY THRU 116-EXIT.
+003910     IF NUMBER-OF-KEYS-USED NOT LESS THAN 3
+003920         MOVE 3 TO SORT-KEY-POSITION
+003930         PERFORM 116-SET-ONE-KEY THRU 116-EXIT.
+003940 115-EXIT. EXIT.
+003950*
+003960*    116-SET-ONE-KEY MOVES THE FIELD SELECTED BY
+003970*    SK-FIELD-NUMBER (SORT-KEY-POSITION) INTO THE -ASC OR -DSC
+003980*    HALF OF THAT KEY POSITION'S PAIR.
+003990 116-SET-ONE-KEY.
+004000     IF SK-FIELD-NUMBER (SORT-KEY-POSITION) = 2
+004010         MOVE SD-KEY-FIELD-2 TO WS-SELECTED-KEY-VALUE
+004020     ELSE
+004030         IF SK-FIELD-NUMBER (SORT-KEY-POSITION) = 3
+004040             MOVE SD-KEY-FIELD-3 TO WS-SELECTED-KEY-VALUE
+004050         ELSE
+004060             MOVE SD-MEMBER-NAME TO WS-SELECTED-KEY-VALUE.
+004070     IF SK-DIRECTION (SORT-KEY-POSITION) = 'D'
+004080         IF SORT-KEY-POSITION = 1
+004090             MOVE WS-SELECTED-KEY-VALUE TO SD-KEY1-DSC
+004100         ELSE
+004110             IF SORT-KEY-POSITION = 2
+004120                 MOVE WS-SELECTED-KEY-VALUE TO SD-KEY2-DSC
+004130             ELSE
+004140                 MOVE WS-SELECTED-KEY-VALUE TO SD-KEY3-DSC
+004150     ELSE
+004160         IF SORT-KEY-POSITION = 1
+004170             MOVE WS-SELECTED-KEY-VALUE TO SD-KEY1-ASC
+004180         ELSE
+004190             IF SORT-KEY-POSITION = 2
+004200                 MOVE WS-SELECTED-KEY-VALUE TO SD-KEY2-ASC
+004210             ELSE
+004220                 MOVE WS-SELECTED-KEY-VALUE TO SD-KEY3-ASC.
+004230 116-EXIT. EXIT.
+004240
+004250 2000-WRITE-SORTED-FILE.
+004260     RETURN SORT-FILE                                                     
+004270         AT END                                                           
+004280             MOVE 'Y' TO SORT-EOF-SWITCH                                  
+004290             GO TO 200-EXIT.                                              
+004300     ADD 1 TO RECORDS-RETURNED-COUNT.
+004310     PERFORM 210-CHECK-FOR-DUPLICATE THRU 210-EXIT.
+004320     WRITE SORTED-RECORD FROM SORT-RECORD.                                
+004330     GO TO 2000-WRITE-SORTED-FILE.                                        
+004340 200-EXIT. EXIT.                                                          
+004350*
+004360*    210-CHECK-FOR-DUPLICATE COMPARES THE JUST-RETURNED RECORD'S
+004370*    ACTUAL KEY FIELD 1 VALUE AGAINST THE PREVIOUS ONE AND WRITES
+004380*    A COPY TO DUPLICATE-FILE WHEN THEY MATCH, BEFORE THE NORMAL
+004390*    WRITE TO SORTED-FILE PROCEEDS.
+004400 210-CHECK-FOR-DUPLICATE.
+004410     PERFORM 215-SELECT-DUP-KEY-VALUE THRU 215-EXIT.
+004420     IF FIRST-RECORD-OF-RUN
+004430         MOVE 'N' TO WS-FIRST-RECORD-SWITCH
+004440     ELSE
+004450         IF WS-CURRENT-KEY-VALUE = WS-PREVIOUS-KEY-VALUE
+004460             ADD 1 TO DUPLICATE-COUNT
+004470             WRITE DUPLICATE-RECORD FROM SORT-RECORD.
+004480     MOVE WS-CURRENT-KEY-VALUE TO WS-PREVIOUS-KEY-VALUE.
+004490 210-EXIT. EXIT.
+004500*
+004510*    215-SELECT-DUP-KEY-VALUE PICKS OFF WHICHEVER FIELD IS
+004520*    ACTUALLY CONFIGURED AS SORT KEY FIELD 1 (SK-FIELD-NUMBER(1)),
+004530*    THE SAME WAY 116-SET-ONE-KEY DOES, SO 210-CHECK-FOR-DUPLICATE
+004540*    KEEPS COMPARING THE RIGHT FIELD EVEN WHEN THE CONTROL CARD
+004550*    HAS RESELECTED KEY FIELD 1 AWAY FROM SD-MEMBER-NAME.
+004560 215-SELECT-DUP-KEY-VALUE.
+004570     IF SK-FIELD-NUMBER (1) = 2
+004580         MOVE SD-KEY-FIELD-2 TO WS-CURRENT-KEY-VALUE
+004590     ELSE
+004600         IF SK-FIELD-NUMBER (1) = 3
+004610             MOVE SD-KEY-FIELD-3 TO WS-CURRENT-KEY-VALUE
+004620         ELSE
+004630             MOVE SD-MEMBER-NAME TO WS-CURRENT-KEY-VALUE.
+004640 215-EXIT. EXIT.
