@@ -0,0 +1,56 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    OPSTAT.
+000120 AUTHOR.        R THORNTON
+000130*****************************************************************
+000140* COMMON OPERATIONS-SUMMARY LOGGING SUBROUTINE FOR THE SHOP'S    *
+000150* COBOL BATCH UTILITIES.  CALLING PROGRAMS COPY OPSTATP, FILL IN *
+000160* THE PROGRAM-ID AND RECORDS-PROCESSED/ERROR/EXCEPTION COUNTS OF *
+000170* OPSTAT-PARM, AND CALL 'OPSTAT' USING OPSTAT-PARM AT END OF     *
+000180* JOB.  OPSTAT STAMPS THE ENTRY WITH THE CURRENT DATE/TIME AND   *
+000190* APPENDS ONE RECORD TO OPERATIONS-STATISTICS-FILE SO OPSSUM CAN *
+000200* ROLL A WHOLE BATCH WINDOW'S JOBS UP INTO ONE OPERATIONS        *
+000210* SUMMARY INSTEAD OF THE ON-CALL ANALYST OPENING EVERY JOB'S     *
+000220* OWN OUTPUT.                                                    *
+000230*****************************************************************
+000240 ENVIRONMENT DIVISION.
+000250 CONFIGURATION SECTION.
+000260 INPUT-OUTPUT SECTION.
+000270 FILE-CONTROL.
+000280     SELECT OPERATIONS-STATISTICS-FILE ASSIGN TO UT-S-OPSTAT.
+000290 DATA DIVISION.
+000300 FILE SECTION.
+000310*
+000320 FD  OPERATIONS-STATISTICS-FILE
+000330     RECORDING MODE IS F
+000340     BLOCK CONTAINS 0 RECORDS
+000350     RECORD CONTAINS 44 CHARACTERS
+000360     LABEL RECORDS ARE OMITTED
+000370     DATA RECORD IS OPERATIONS-STATISTICS-RECORD.
+000380*
+000390 01  OPERATIONS-STATISTICS-RECORD.
+000400     05  OPST-PROGRAM-ID          PIC X(8).
+000410     05  OPST-TIMESTAMP.
+000420         10  OPST-DATE            PIC 9(6).
+000430         10  OPST-TIME            PIC 9(8).
+000440     05  OPST-RECORDS-PROCESSED   PIC 9(8).
+000450     05  OPST-ERROR-COUNT         PIC 9(7).
+000460     05  OPST-EXCEPTION-COUNT     PIC 9(7).
+000470*
+000480 WORKING-STORAGE SECTION.
+000490 77  FILLER PIC X(36)  VALUE
+000500     'OPSTAT WORKING STORAGE BEGINS HERE'.
+000510*
+000520 LINKAGE SECTION.
+000530 COPY OPSTATP.
+000540*
+000550 PROCEDURE DIVISION USING OPSTAT-PARM.
+000560     OPEN EXTEND OPERATIONS-STATISTICS-FILE.
+000570     MOVE OST-PROGRAM-ID TO OPST-PROGRAM-ID.
+000580     ACCEPT OPST-DATE FROM DATE.
+000590     ACCEPT OPST-TIME FROM TIME.
+000600     MOVE OST-RECORDS-PROCESSED TO OPST-RECORDS-PROCESSED.
+000610     MOVE OST-ERROR-COUNT TO OPST-ERROR-COUNT.
+000620     MOVE OST-EXCEPTION-COUNT TO OPST-EXCEPTION-COUNT.
+000630     WRITE OPERATIONS-STATISTICS-RECORD.
+000640     CLOSE OPERATIONS-STATISTICS-FILE.
+000650     GOBACK.
